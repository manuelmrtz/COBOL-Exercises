@@ -26,11 +26,13 @@
       *   Educational                                                 *
       *                                                               *
       * INPUT :                                                       *
-      *    F-CUSTOMER-FILE = data/customer.dat                        *
+      *    F-CUSTOMER-FILE = data/customer-good.dat (edited ahead of   *
+      *                      this run by CHAP04V01)                   *
       *                                                               *
       * OUTPUT :                                                      *
-      *    F-VLABELS-FILE  = data/vlabels.prt                         *
-      *    F-HLABELS-FILE  = data/hlabels.prt                         *
+      *    F-VLABELS-FILE  = data/vlabels-CCYYMMDD.prt (dated, one    *
+      *                      per run - see 190-BUILD-OUTPUT-NAMES-RTN)*
+      *    F-HLABELS-FILE  = data/hlabels-CCYYMMDD.prt (dated)        *
       *                                                               *
       * ERROR HANDLING STRATEGY :                                     *
       *   - File status validated after each I/O                      *
@@ -39,22 +41,40 @@
       *   NONE                                                        *
       *                                                               *
       * SPECIAL NOTES :                                               *
-      *   NONE                                                        *
+      *   Takes an optional one-character run-mode PARM on the command *
+      *   line: V = vertical labels only, H = horizontal labels only,  *
+      *   B or no PARM = both (the historical behavior). TLABELS is    *
+      *   not affected by this PARM and always runs.                   *
       *                                                               *
       * REVISION HISTORY :                                            *
       *   2026-03-02  MAM  Initial version                            *
+      *   2026-04-06  MAM  CUSTOMER-REC moved into the shared CUSTREC  *
+      *                     copybook so CHAP04I01's inquiry program    *
+      *                     can't drift out of sync with this layout   *
+      *   2026-04-08  MAM  VLABELS/HLABELS now write to a dated file   *
+      *                     name each run instead of a fixed name, so  *
+      *                     a rerun no longer clobbers the prior run's *
+      *                     output                                     *
+      *   2026-04-10  MAM  Added a V/H/B run-mode PARM so a night that  *
+      *                     only needs one label format doesn't open,   *
+      *                     process, and print the other one             *
       *   YYYY-MM-DD  MAM  Description of change                      *
       *                                                               *
-      ***************************************************************** 
+      *****************************************************************
        
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        
-           SELECT F-CUSTOMER-FILE ASSIGN TO "data/customer.dat"
+           SELECT F-CUSTOMER-FILE ASSIGN TO "data/customer-good.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-CUSTOMER-STATUS.
-               
+
+      *    Labels have to go out in postal walk-sequence (ZIP order)
+      *    to qualify for bulk rate, so the customer file is sorted
+      *    on ZIP-CODE-ADDR-IN ahead of the label routines.
+           SELECT SORT-WORK-FILE ASSIGN TO "data/custsort.tmp".
+
       *****************************************************************
       *     VLABELS - VERTICAL LABELS, THIS FORMAT WILL PRINT ONE     *
       *               ON TOP OF THE OTHER.                            *
@@ -63,24 +83,44 @@
       *               BY SIDE.                                        *
       *****************************************************************                        
            
-           SELECT F-VLABELS-FILE ASSIGN TO "data/vlabels.prt"
+      *    VLABELS AND HLABELS ARE ASSIGNED TO A DDNAME RATHER THAN A
+      *    FIXED LITERAL. 190-BUILD-OUTPUT-NAMES-RTN POINTS DD_VLABELS
+      *    AND DD_HLABELS AT A DATED PATH BEFORE THE FILES ARE OPENED,
+      *    THE SAME WAY A DD STATEMENT WOULD OVERRIDE A DDNAME IN JCL,
+      *    SO EACH NIGHT'S RUN KEEPS ITS OWN OUTPUT INSTEAD OF
+      *    OVERWRITING THE PRIOR RUN'S LABELS.
+           SELECT F-VLABELS-FILE ASSIGN TO FILE-VLABELS
                ORGANIZATION IS LINE SEQUENTIAL
                 FILE STATUS IS WS-VLABELS-STATUS.
-                         
-           SELECT F-HLABELS-FILE ASSIGN TO "data/hlabels.prt"
+
+           SELECT F-HLABELS-FILE ASSIGN TO FILE-HLABELS
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-HLABELS-STATUS.
-           
+
+      *    TLABELS - THREE-ACROSS SHEET-FED LABELS, MATCHING A
+      *              STANDARD AVERY LETTER-SIZE 3-UP LABEL SHEET.
+           SELECT F-TLABELS-FILE ASSIGN TO "data/tlabels.prt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TLABELS-STATUS.
+
+           COPY IOERRSEL.
+           COPY AUDITSEL.
+           COPY RUNSTATSEL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  F-CUSTOMER-FILE.
-       01  CUSTOMER-REC.
-           05 CUSTOMER-NAME-IN PIC X(20).
-           05 STREET-ADDR-IN   PIC X(20).
-           05 CITY-ADDR-IN     PIC X(10).
-           05 STATE-ADDR-IN    PIC X(3).
-           05 ZIP-CODE-ADDR-IN PIC X(5).
-           
+           COPY CUSTREC.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-REC.
+           05 SW-CUSTOMER-NAME PIC X(20).
+           05 SW-STREET-ADDR   PIC X(20).
+           05 SW-CITY-ADDR     PIC X(10).
+           05 SW-STATE-ADDR    PIC X(3).
+           05 SW-ZIP-CODE-ADDR PIC X(5).
+           05 SW-CUSTOMER-TYPE PIC X.
+
        FD  F-VLABELS-FILE.
        01  VLABELS-REC.
            05 ADDRESS-LINE-01 PIC X(20).
@@ -90,138 +130,376 @@
            05 ADDRESS-LINE-02A PIC X(20).
            05 DUMMY            PIC X(15).
            05 ADDRESS-LINE-02B PIC X(20).
-       
+
+       FD  F-TLABELS-FILE.
+       01  TLABELS-REC.
+           05 ADDRESS-LINE-03A PIC X(20).
+           05                  PIC X(4).
+           05 ADDRESS-LINE-03B PIC X(20).
+           05                  PIC X(4).
+           05 ADDRESS-LINE-03C PIC X(20).
+
+       COPY IOERRFD.
+       COPY AUDITFD.
+       COPY RUNSTATSFD.
+
        WORKING-STORAGE SECTION.
        01  WS-EOF              PIC X      VALUE 'N'.
        01  WS-CUSTOMER-STATUS    PIC XX.
        01  WS-VLABELS-STATUS     PIC XX.
        01  WS-HLABELS-STATUS     PIC XX.
-       
+       01  WS-TLABELS-STATUS     PIC XX.
+       01  WS-RUN-DATE           PIC 9(8).
+       01  WS-VLABELS-FILENAME   PIC X(25) VALUE SPACES.
+       01  WS-HLABELS-FILENAME   PIC X(25) VALUE SPACES.
+      *    DDNAME PLACEHOLDERS FOR THE SELECT ... ASSIGN TO CLAUSES
+      *    ABOVE - THE LAST HYPHEN-SEGMENT OF EACH NAME (VLABELS,
+      *    HLABELS) IS THE DDNAME GNUCOBOL LOOKS UP AS DD_VLABELS AND
+      *    DD_HLABELS IN THE ENVIRONMENT AT OPEN TIME.
+       01  FILE-VLABELS          PIC X(1) VALUE SPACE.
+       01  FILE-HLABELS          PIC X(1) VALUE SPACE.
+
+      *    RUN-MODE PARM - CONTROLS WHICH LABEL FORMAT(S) GET
+      *    PRODUCED TONIGHT SO WE'RE NOT BURNING PRINTER TIME AND
+      *    PAPER ON A FORMAT NOBODY NEEDS. PASSED ON THE COMMAND
+      *    LINE; DEFAULTS TO BOTH WHEN NO PARM IS GIVEN.
+       01  WS-PARM-TEXT          PIC X(10) VALUE SPACES.
+       01  WS-LABEL-MODE         PIC X     VALUE 'B'.
+           88 RUN-VLABEL-ONLY    VALUE 'V'.
+           88 RUN-HLABEL-ONLY    VALUE 'H'.
+           88 RUN-BOTH-LABELS    VALUE 'B'.
+       COPY IOERRWS.
+       COPY AUDITWS.
+       COPY RUNSTATSWS.
+       COPY BANNERWS.
+
+      *    COUNTS FOR THE NIGHTLY OPERATIONS SUMMARY - HOW MANY
+      *    CUSTOMER RECORDS WERE READ AND HOW MANY LABEL LINES CAME
+      *    OUT THE OTHER END. THIS PROGRAM HAS NO REJECT CONCEPT OF
+      *    ITS OWN - CUSTOMER.DAT IS ALREADY EDITED BY CHAP04V01.
+       01  WS-CUSTOMERS-READ     PIC 9(7) VALUE ZERO.
+       01  WS-LABELS-WRITTEN     PIC 9(7) VALUE ZERO.
+
+      *    PER-OUTPUT COUNTS FOR THE TRAILER BANNER ON EACH LABEL
+      *    OUTPUT - KEPT SEPARATE FROM WS-LABELS-WRITTEN ABOVE, WHICH
+      *    IS THE COMBINED FIGURE REPORTED TO THE OPERATIONS SUMMARY.
+       01  WS-VLABELS-WRITTEN    PIC 9(7) VALUE ZERO.
+       01  WS-HLABELS-WRITTEN    PIC 9(7) VALUE ZERO.
+
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
-      *    VERTICAL LABELS ROUTINE
+           MOVE 'CHAP04A01' TO WS-THIS-PROGRAM-ID
+           PERFORM 180-GET-RUN-MODE-RTN
+           PERFORM 190-BUILD-OUTPUT-NAMES-RTN
+      *    LABELS ARE SORTED INTO ZIP-CODE-ADDR-IN ORDER (POSTAL WALK
+      *    SEQUENCE) BEFORE THE VERTICAL AND HORIZONTAL LABEL ROUTINES
+      *    SEE THEM, SO F-CUSTOMER-FILE IS OPENED AND CLOSED BY THE
+      *    SORT VERB ITSELF RATHER THAN BY 200-OPEN-FILES.
            PERFORM 200-OPEN-FILES
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-ZIP-CODE-ADDR
+               USING F-CUSTOMER-FILE
+               OUTPUT PROCEDURE IS 150-PROCESS-SORTED-RTN
+           COPY RUNSTATSLOG REPLACING
+               ==:RECORDS-READ:==     BY ==WS-CUSTOMERS-READ==
+               ==:RECORDS-WRITTEN:==  BY ==WS-LABELS-WRITTEN==
+               ==:RECORDS-REJECTED:== BY ==ZERO==
+               ==:FINAL-STATUS:==     BY =='OK'==.
+           PERFORM 300-CLOSE-FILES
+           STOP RUN
+           .
+
+       150-PROCESS-SORTED-RTN.
            MOVE 'N' TO WS-EOF
            PERFORM UNTIL WS-EOF = 'Y'
-               READ F-CUSTOMER-FILE
+               RETURN SORT-WORK-FILE
                    AT END
                        MOVE 'Y' TO WS-EOF
-                   NOT AT END     
-                       PERFORM 400-PROCESS-VLABEL-RTN
-                       PERFORM 500-PROCESS-HLABEL-RTN
-               END-READ
-               
-      *    Check for read errors (excluding normal end-of-file)
-               IF WS-CUSTOMER-STATUS NOT = '00' AND 
-                  WS-CUSTOMER-STATUS NOT = '10'
-                   DISPLAY 'ERROR: Reading CUSTOMER file. Status: ' 
-                           WS-CUSTOMER-STATUS
-                   PERFORM 300-CLOSE-FILES
-                   STOP RUN
-               END-IF
-       
+                   NOT AT END
+                       MOVE SW-CUSTOMER-NAME TO CUSTOMER-NAME-IN
+                       MOVE SW-STREET-ADDR   TO STREET-ADDR-IN
+                       MOVE SW-CITY-ADDR     TO CITY-ADDR-IN
+                       MOVE SW-STATE-ADDR    TO STATE-ADDR-IN
+                       MOVE SW-ZIP-CODE-ADDR TO ZIP-CODE-ADDR-IN
+                       MOVE SW-CUSTOMER-TYPE TO CUSTOMER-TYPE-IN
+                       ADD 1 TO WS-CUSTOMERS-READ
+                       IF RUN-VLABEL-ONLY OR RUN-BOTH-LABELS
+                           PERFORM 400-PROCESS-VLABEL-RTN
+                           ADD 1 TO WS-LABELS-WRITTEN
+                           ADD 1 TO WS-VLABELS-WRITTEN
+                       END-IF
+                       IF RUN-HLABEL-ONLY OR RUN-BOTH-LABELS
+                           PERFORM 500-PROCESS-HLABEL-RTN
+                           ADD 1 TO WS-LABELS-WRITTEN
+                           ADD 1 TO WS-HLABELS-WRITTEN
+                       END-IF
+                       PERFORM 600-PROCESS-TLABEL-RTN
+                       ADD 1 TO WS-LABELS-WRITTEN
+               END-RETURN
            END-PERFORM
-           PERFORM 300-CLOSE-FILES
-           
-           
-           
-           STOP RUN
            .
-       
+
+      *****************************************************************
+      *    180-GET-RUN-MODE-RTN - READS THE LABEL-FORMAT RUN MODE OFF  *
+      *    THE COMMAND LINE (V=VERTICAL ONLY, H=HORIZONTAL ONLY,       *
+      *    B=BOTH). AN UNRECOGNIZED OR MISSING PARM DEFAULTS TO BOTH.  *
+      *****************************************************************
+       180-GET-RUN-MODE-RTN.
+           ACCEPT WS-PARM-TEXT FROM COMMAND-LINE
+           IF WS-PARM-TEXT NOT = SPACES
+               MOVE FUNCTION UPPER-CASE (WS-PARM-TEXT (1:1))
+                   TO WS-LABEL-MODE
+               IF NOT RUN-VLABEL-ONLY
+                  AND NOT RUN-HLABEL-ONLY
+                  AND NOT RUN-BOTH-LABELS
+                   DISPLAY 'WARNING: Unrecognized label run mode "'
+                           WS-PARM-TEXT (1:1)
+                           '" - defaulting to BOTH'
+                   MOVE 'B' TO WS-LABEL-MODE
+               END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      *    190-BUILD-OUTPUT-NAMES-RTN - STAMPS TODAY'S DATE INTO THE   *
+      *    VLABELS/HLABELS FILE NAMES SO EACH NIGHT'S RUN KEEPS ITS    *
+      *    OWN OUTPUT INSTEAD OF OVERWRITING THE PRIOR RUN'S LABELS.   *
+      *****************************************************************
+       190-BUILD-OUTPUT-NAMES-RTN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           STRING 'data/vlabels-' WS-RUN-DATE '.prt'
+               DELIMITED BY SIZE INTO WS-VLABELS-FILENAME
+           STRING 'data/hlabels-' WS-RUN-DATE '.prt'
+               DELIMITED BY SIZE INTO WS-HLABELS-FILENAME
+
+           DISPLAY 'DD_VLABELS' UPON ENVIRONMENT-NAME
+           DISPLAY WS-VLABELS-FILENAME UPON ENVIRONMENT-VALUE
+           DISPLAY 'DD_HLABELS' UPON ENVIRONMENT-NAME
+           DISPLAY WS-HLABELS-FILENAME UPON ENVIRONMENT-VALUE
+           .
+
        200-OPEN-FILES.
-           OPEN INPUT  F-CUSTOMER-FILE
-                OUTPUT F-VLABELS-FILE
-                OUTPUT F-HLABELS-FILE
-                
-           IF WS-CUSTOMER-STATUS NOT = '00'
-               DISPLAY 'ERROR: Cannot open CUSTOMER file. Status: ' 
-                   WS-CUSTOMER-STATUS
-               STOP RUN
+      *    THE SHARED ERROR LOG IS OPENED FIRST SO THAT EVEN AN
+      *    OPEN FAILURE ON ONE OF THIS PROGRAM'S OWN FILES BELOW
+      *    STILL HAS SOMEWHERE TO BE LOGGED.
+           OPEN EXTEND ERROR-LOG-FILE
+           IF WS-ERRLOG-STATUS = '35'
+               OPEN OUTPUT ERROR-LOG-FILE
            END-IF
-       
-           IF WS-VLABELS-STATUS NOT = '00'
-               DISPLAY 'ERROR: Cannot open VLABELS file. Status: ' 
-                       WS-VLABELS-STATUS
-               STOP RUN
+           IF WS-ERRLOG-STATUS NOT = '00'
+              AND WS-ERRLOG-STATUS NOT = '05'
+               DISPLAY 'WARNING: Cannot open ERROR-LOG file. Status: '
+                       WS-ERRLOG-STATUS
            END-IF
-       
-           IF WS-HLABELS-STATUS NOT = '00'
-               DISPLAY 'ERROR: Cannot open HLABELS file. Status: ' 
-                       WS-HLABELS-STATUS
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = '00'
+              AND WS-AUDIT-STATUS NOT = '05'
+               DISPLAY 'WARNING: Cannot open AUDIT-LOG file. Status: '
+                       WS-AUDIT-STATUS
+           END-IF
+
+           OPEN OUTPUT F-TLABELS-FILE
+
+           IF RUN-VLABEL-ONLY OR RUN-BOTH-LABELS
+               OPEN OUTPUT F-VLABELS-FILE
+               IF WS-VLABELS-STATUS NOT = '00'
+                   COPY IOERRMSG REPLACING
+                       ==:SEVERITY:==     BY =='ERROR'==
+                       ==:FILE-LABEL:==   BY =='VLABELS'==
+                       ==:OPERATION:==    BY =='OPEN'==
+                       ==:STATUS-FIELD:== BY ==WS-VLABELS-STATUS==.
+                   COPY IOERRCHK REPLACING
+                       ==:FILE-LABEL:==   BY =='VLABELS'==
+                       ==:OPERATION:==    BY =='OPEN'==
+                       ==:STATUS-FIELD:== BY ==WS-VLABELS-STATUS==.
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               COPY BANNERHDR REPLACING
+                   ==:JOB-NAME:==    BY =='CHAP04A01-V'==
+                   ==:FILE-RECORD:== BY ==VLABELS-REC==.
+           END-IF
+
+           IF RUN-HLABEL-ONLY OR RUN-BOTH-LABELS
+               OPEN OUTPUT F-HLABELS-FILE
+               IF WS-HLABELS-STATUS NOT = '00'
+                   COPY IOERRMSG REPLACING
+                       ==:SEVERITY:==     BY =='ERROR'==
+                       ==:FILE-LABEL:==   BY =='HLABELS'==
+                       ==:OPERATION:==    BY =='OPEN'==
+                       ==:STATUS-FIELD:== BY ==WS-HLABELS-STATUS==.
+                   COPY IOERRCHK REPLACING
+                       ==:FILE-LABEL:==   BY =='HLABELS'==
+                       ==:OPERATION:==    BY =='OPEN'==
+                       ==:STATUS-FIELD:== BY ==WS-HLABELS-STATUS==.
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               COPY BANNERHDR REPLACING
+                   ==:JOB-NAME:==    BY =='CHAP04A01-H'==
+                   ==:FILE-RECORD:== BY ==HLABELS-REC==.
+           END-IF
+
+           IF WS-TLABELS-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='ERROR'==
+                   ==:FILE-LABEL:==   BY =='TLABELS'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-TLABELS-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='TLABELS'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-TLABELS-STATUS==.
+               MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF
            .
        300-CLOSE-FILES.
-           CLOSE F-CUSTOMER-FILE
-                 F-VLABELS-FILE
-                 F-HLABELS-FILE
-           
-           IF WS-CUSTOMER-STATUS NOT = '00'
-               DISPLAY 'WARNING: Error closing CUSTOMER file. Status: ' 
-                       WS-CUSTOMER-STATUS
+           CLOSE F-TLABELS-FILE
+                 ERROR-LOG-FILE
+                 AUDIT-LOG-FILE
+
+           IF RUN-VLABEL-ONLY OR RUN-BOTH-LABELS
+               COPY BANNERTRL REPLACING
+                   ==:JOB-NAME:==     BY =='CHAP04A01-V'==
+                   ==:FILE-RECORD:==  BY ==VLABELS-REC==
+                   ==:RECORD-COUNT:== BY ==WS-VLABELS-WRITTEN==.
+               CLOSE F-VLABELS-FILE
+               IF WS-VLABELS-STATUS NOT = '00'
+                   COPY IOERRMSG REPLACING
+                       ==:SEVERITY:==     BY =='WARNING'==
+                       ==:FILE-LABEL:==   BY =='VLABELS'==
+                       ==:OPERATION:==    BY =='CLOSE'==
+                       ==:STATUS-FIELD:== BY ==WS-VLABELS-STATUS==.
+                   COPY IOERRCHK REPLACING
+                       ==:FILE-LABEL:==   BY =='VLABELS'==
+                       ==:OPERATION:==    BY =='CLOSE'==
+                       ==:STATUS-FIELD:== BY ==WS-VLABELS-STATUS==.
+               END-IF
            END-IF
-       
-           IF WS-VLABELS-STATUS NOT = '00'
-               DISPLAY 'WARNING: Error closing VLABELS file. Status: ' 
-                       WS-VLABELS-STATUS
+
+           IF RUN-HLABEL-ONLY OR RUN-BOTH-LABELS
+               COPY BANNERTRL REPLACING
+                   ==:JOB-NAME:==     BY =='CHAP04A01-H'==
+                   ==:FILE-RECORD:==  BY ==HLABELS-REC==
+                   ==:RECORD-COUNT:== BY ==WS-HLABELS-WRITTEN==.
+               CLOSE F-HLABELS-FILE
+               IF WS-HLABELS-STATUS NOT = '00'
+                   COPY IOERRMSG REPLACING
+                       ==:SEVERITY:==     BY =='WARNING'==
+                       ==:FILE-LABEL:==   BY =='HLABELS'==
+                       ==:OPERATION:==    BY =='CLOSE'==
+                       ==:STATUS-FIELD:== BY ==WS-HLABELS-STATUS==.
+                   COPY IOERRCHK REPLACING
+                       ==:FILE-LABEL:==   BY =='HLABELS'==
+                       ==:OPERATION:==    BY =='CLOSE'==
+                       ==:STATUS-FIELD:== BY ==WS-HLABELS-STATUS==.
+               END-IF
            END-IF
-       
-           IF WS-HLABELS-STATUS NOT = '00'
-               DISPLAY 'WARNING: Error closing HLABELS file. Status: ' 
-                       WS-HLABELS-STATUS
+
+      *    F-CUSTOMER-FILE IS NEVER OPENED OR READ DIRECTLY - IT IS
+      *    ONLY TOUCHED VIA SORT's USING CLAUSE ABOVE, AND GNUCOBOL
+      *    DOES NOT POST A FILE STATUS BACK TO A SORT's USING FILE.
+      *    WS-CUSTOMER-STATUS WOULD THEREFORE NEVER BE MEANINGFUL
+      *    HERE, SO NO CHECK IS MADE AGAINST IT.
+
+           IF WS-TLABELS-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='WARNING'==
+                   ==:FILE-LABEL:==   BY =='TLABELS'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-TLABELS-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='TLABELS'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-TLABELS-STATUS==.
            END-IF
            .
        
+      *    ONE COPY OF THE LABEL GOES OUT PER MAILING LIST THE
+      *    CUSTOMER IS ACTUALLY ON (RENTAL, SALES, OR BOTH) INSTEAD
+      *    OF ALWAYS STAMPING OUT TWO IDENTICAL COPIES.
        400-PROCESS-VLABEL-RTN.
-           PERFORM 2 TIMES
-               MOVE SPACES TO ADDRESS-LINE-01
-               MOVE ALL '-' TO ADDRESS-LINE-01
-               PERFORM 410-WRITE-VLABELS
-               
-               MOVE SPACES TO ADDRESS-LINE-01
-               MOVE CUSTOMER-NAME-IN TO ADDRESS-LINE-01
-               PERFORM 410-WRITE-VLABELS
-               
-               MOVE SPACES TO ADDRESS-LINE-01
-               MOVE STREET-ADDR-IN   TO ADDRESS-LINE-01
-               PERFORM 410-WRITE-VLABELS
-                          
-               MOVE SPACES TO ADDRESS-LINE-01           
-               STRING FUNCTION TRIM(CITY-ADDR-IN) ", "
-                      FUNCTION TRIM(STATE-ADDR-IN) " "
-                      FUNCTION TRIM(ZIP-CODE-ADDR-IN)
-                      DELIMITED BY SIZE
-                      INTO ADDRESS-LINE-01
-               END-STRING
-               PERFORM 410-WRITE-VLABELS
-           END-PERFORM
+           IF CUSTOMER-IS-RENTAL
+               PERFORM 405-WRITE-VLABEL-SET-RTN
+           END-IF
+           IF CUSTOMER-IS-SALES
+               PERFORM 405-WRITE-VLABEL-SET-RTN
+           END-IF
            .
-           
+       405-WRITE-VLABEL-SET-RTN.
+           MOVE SPACES TO ADDRESS-LINE-01
+           MOVE ALL '-' TO ADDRESS-LINE-01
+           PERFORM 410-WRITE-VLABELS
+
+           MOVE SPACES TO ADDRESS-LINE-01
+           MOVE CUSTOMER-NAME-IN TO ADDRESS-LINE-01
+           PERFORM 410-WRITE-VLABELS
+
+           MOVE SPACES TO ADDRESS-LINE-01
+           MOVE STREET-ADDR-IN   TO ADDRESS-LINE-01
+           PERFORM 410-WRITE-VLABELS
+
+           MOVE SPACES TO ADDRESS-LINE-01
+           STRING FUNCTION TRIM(CITY-ADDR-IN) ", "
+                  FUNCTION TRIM(STATE-ADDR-IN) " "
+                  FUNCTION TRIM(ZIP-CODE-ADDR-IN)
+                  DELIMITED BY SIZE
+                  INTO ADDRESS-LINE-01
+           END-STRING
+           PERFORM 410-WRITE-VLABELS
+           .
+
        410-WRITE-VLABELS.
            WRITE VLABELS-REC
            IF WS-VLABELS-STATUS NOT = '00'
-               DISPLAY 'ERROR: Writing to VLABELS file. Status: ' 
+               DISPLAY 'ERROR: Writing to VLABELS file. Status: '
                        WS-VLABELS-STATUS
                PERFORM 300-CLOSE-FILES
+               MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF
-           .      
+           COPY AUDITLOG REPLACING
+               ==:RECORD-KEY:== BY ==CUSTOMER-NAME-IN==
+               ==:ACTION:==     BY =='WRITE-VLABEL'==.
+           .
            
+      *    COLUMN A IS THE RENTAL-LIST COPY, COLUMN B IS THE
+      *    SALES-LIST COPY. A CUSTOMER NOT ON A GIVEN LIST GETS A
+      *    BLANK CELL THERE INSTEAD OF A PROMO FOR A LIST THEY'RE
+      *    NOT ON.
        500-PROCESS-HLABEL-RTN.
            MOVE SPACES TO HLABELS-REC
-           MOVE ALL '-' TO HLABELS-REC
-           PERFORM 510-WRITE-HLABELS 
-              
+           IF CUSTOMER-IS-RENTAL
+               MOVE ALL '-' TO ADDRESS-LINE-02A
+           END-IF
+           IF CUSTOMER-IS-SALES
+               MOVE ALL '-' TO ADDRESS-LINE-02B
+           END-IF
+           PERFORM 510-WRITE-HLABELS
+
            MOVE SPACES TO HLABELS-REC
-           MOVE CUSTOMER-NAME-IN TO ADDRESS-LINE-02A
-           MOVE CUSTOMER-NAME-IN TO ADDRESS-LINE-02B           
+           IF CUSTOMER-IS-RENTAL
+               MOVE CUSTOMER-NAME-IN TO ADDRESS-LINE-02A
+           END-IF
+           IF CUSTOMER-IS-SALES
+               MOVE CUSTOMER-NAME-IN TO ADDRESS-LINE-02B
+           END-IF
            PERFORM 510-WRITE-HLABELS
-           
+
            MOVE SPACES TO HLABELS-REC
-           MOVE STREET-ADDR-IN   TO ADDRESS-LINE-02A
-           MOVE STREET-ADDR-IN   TO ADDRESS-LINE-02B
+           IF CUSTOMER-IS-RENTAL
+               MOVE STREET-ADDR-IN TO ADDRESS-LINE-02A
+           END-IF
+           IF CUSTOMER-IS-SALES
+               MOVE STREET-ADDR-IN TO ADDRESS-LINE-02B
+           END-IF
            PERFORM 510-WRITE-HLABELS
-                          
+
            MOVE SPACES TO HLABELS-REC
            STRING FUNCTION TRIM(CITY-ADDR-IN) ", "
                   FUNCTION TRIM(STATE-ADDR-IN) " "
@@ -230,15 +508,104 @@
                   INTO ADDRESS-LINE-02A
            END-STRING
            MOVE ADDRESS-LINE-02A TO ADDRESS-LINE-02B
+           IF NOT CUSTOMER-IS-RENTAL
+               MOVE SPACES TO ADDRESS-LINE-02A
+           END-IF
+           IF NOT CUSTOMER-IS-SALES
+               MOVE SPACES TO ADDRESS-LINE-02B
+           END-IF
            PERFORM 510-WRITE-HLABELS
            .
        510-WRITE-HLABELS.
            WRITE HLABELS-REC
            IF WS-HLABELS-STATUS NOT = '00'
-               DISPLAY 'ERROR: Writing to HLABELS file. Status: ' 
+               DISPLAY 'ERROR: Writing to HLABELS file. Status: '
                        WS-HLABELS-STATUS
                PERFORM 300-CLOSE-FILES
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           COPY AUDITLOG REPLACING
+               ==:RECORD-KEY:== BY ==CUSTOMER-NAME-IN==
+               ==:ACTION:==     BY =='WRITE-HLABEL'==.
+           .
+
+      *    COLUMN A IS THE RENTAL-LIST COPY AND COLUMN B IS THE
+      *    SALES-LIST COPY, SAME AS THE HLABELS SHEET. COLUMN C IS A
+      *    SPARE THIRD COPY, ONLY PRINTED FOR CUSTOMERS ON BOTH
+      *    LISTS, SINCE THAT'S THE ONE CASE WHERE TWO LABELS ISN'T
+      *    ENOUGH TO COVER BOTH MAILINGS PLUS A FILE COPY.
+       600-PROCESS-TLABEL-RTN.
+           MOVE SPACES TO TLABELS-REC
+           IF CUSTOMER-IS-RENTAL
+               MOVE ALL '-' TO ADDRESS-LINE-03A
+           END-IF
+           IF CUSTOMER-IS-SALES
+               MOVE ALL '-' TO ADDRESS-LINE-03B
+           END-IF
+           IF CUSTOMER-IS-RENTAL AND CUSTOMER-IS-SALES
+               MOVE ALL '-' TO ADDRESS-LINE-03C
+           END-IF
+           PERFORM 610-WRITE-TLABELS
+
+           MOVE SPACES TO TLABELS-REC
+           IF CUSTOMER-IS-RENTAL
+               MOVE CUSTOMER-NAME-IN TO ADDRESS-LINE-03A
+           END-IF
+           IF CUSTOMER-IS-SALES
+               MOVE CUSTOMER-NAME-IN TO ADDRESS-LINE-03B
+           END-IF
+           IF CUSTOMER-IS-RENTAL AND CUSTOMER-IS-SALES
+               MOVE CUSTOMER-NAME-IN TO ADDRESS-LINE-03C
+           END-IF
+           PERFORM 610-WRITE-TLABELS
+
+           MOVE SPACES TO TLABELS-REC
+           IF CUSTOMER-IS-RENTAL
+               MOVE STREET-ADDR-IN TO ADDRESS-LINE-03A
+           END-IF
+           IF CUSTOMER-IS-SALES
+               MOVE STREET-ADDR-IN TO ADDRESS-LINE-03B
+           END-IF
+           IF CUSTOMER-IS-RENTAL AND CUSTOMER-IS-SALES
+               MOVE STREET-ADDR-IN TO ADDRESS-LINE-03C
+           END-IF
+           PERFORM 610-WRITE-TLABELS
+
+           MOVE SPACES TO TLABELS-REC
+           STRING FUNCTION TRIM(CITY-ADDR-IN) ", "
+                  FUNCTION TRIM(STATE-ADDR-IN) " "
+                  FUNCTION TRIM(ZIP-CODE-ADDR-IN)
+                  DELIMITED BY SIZE
+                  INTO ADDRESS-LINE-03A
+           END-STRING
+           MOVE ADDRESS-LINE-03A TO ADDRESS-LINE-03B
+           IF CUSTOMER-IS-RENTAL AND CUSTOMER-IS-SALES
+               MOVE ADDRESS-LINE-03A TO ADDRESS-LINE-03C
+           END-IF
+           IF NOT CUSTOMER-IS-RENTAL
+               MOVE SPACES TO ADDRESS-LINE-03A
+           END-IF
+           IF NOT CUSTOMER-IS-SALES
+               MOVE SPACES TO ADDRESS-LINE-03B
+           END-IF
+           PERFORM 610-WRITE-TLABELS
+           .
+       610-WRITE-TLABELS.
+           WRITE TLABELS-REC
+           IF WS-TLABELS-STATUS NOT = '00'
+               DISPLAY 'ERROR: Writing to TLABELS file. Status: '
+                       WS-TLABELS-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='TLABELS'==
+                   ==:OPERATION:==    BY =='WRITE'==
+                   ==:STATUS-FIELD:== BY ==WS-TLABELS-STATUS==.
+               PERFORM 300-CLOSE-FILES
+               MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF
-           .          
-           
\ No newline at end of file
+           .
+
+       COPY IOERRPARA.
+       COPY AUDITPARA.
+       COPY RUNSTATSPARA.
