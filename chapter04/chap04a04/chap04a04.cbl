@@ -1,6 +1,6 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  CHAP04A04.
-       
+
       *****************************************************************
       * PROGRAM NAME : [Program Name]                                 *
       * PROGRAM ID   : CHAP04A04                                      *
@@ -22,8 +22,9 @@
       * tapes for sale. Create a single master file where each record *
       * contains data from each file.                                 *
       *                                                               *
-      *   Both files have exactly the same item numbers in the same   *
-      * sequence.                                                     *
+      *   RENTALS-FILE and SALES-FILE are matched on ITEM-NO rather    *
+      * than assumed to be in the same sequence: an item missing from *
+      * one file no longer misaligns every record that follows it.   *
       *                                                               *
       *===============================================================*
       *                                                               *
@@ -67,6 +68,13 @@
       *                                                               *
       * REVISION HISTORY :                                            *
       *   2026-03-18  MAM  Initial version                            *
+      *   2026-03-24  MAM  Matched RENTALS-FILE against SALES-FILE on *
+      *                     ITEM-NO instead of assuming the two files *
+      *                     arrive in lockstep sequence.               *
+      *   2026-08-09  MAM  Added a same-file duplicate ITEM-NO check  *
+      *                     for RENTALS-FILE and SALES-FILE ahead of  *
+      *                     the merge; duplicates go to the exception *
+      *                     listing instead of MASTER-FILE.            *
       *                                                               *
       *****************************************************************
        ENVIRONMENT DIVISION.
@@ -75,16 +83,37 @@
            SELECT RENTALS-FILE ASSIGN TO 'data/rentals.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS  IS WS-RENTAL-STATUS.
-               
+
            SELECT SALES-FILE ASSIGN TO 'data/sales.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS  IS WS-SALES-STATUS.
-           
+
+      *    INDEXED ON ITEM-NO SO A COUNTER-LOOKUP PROGRAM CAN PULL UP
+      *    ONE TITLE'S ON-HAND COUNTS DIRECTLY INSTEAD OF SCANNING THE
+      *    WHOLE FILE.
            SELECT MASTER-FILE ASSIGN TO 'data/master.dat'
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS ITEM-NO
                FILE STATUS  IS WS-MASTER-STATUS.
-           
-               
+
+      *    ITEM-NO VALUES PRESENT IN ONLY ONE OF THE TWO INPUT FILES
+      *    ARE WRITTEN HERE INSTEAD OF QUIETLY VANISHING FROM
+      *    MASTER-FILE.
+           SELECT EXCEPTIONS-FILE ASSIGN TO 'data/videoexc.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-EXCEPTIONS-STATUS.
+
+      *    READ/WRITE COUNTS FOR THE RUN, SO A DROPPED RECORD SHOWS UP
+      *    AS A COUNT MISMATCH BEFORE ANYONE EVEN OPENS THE EXCEPTION
+      *    LISTING.
+           SELECT RECON-FILE ASSIGN TO 'data/master-recon.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-RECON-STATUS.
+
+           COPY IOERRSEL.
+           COPY AUDITSEL.
+           COPY RUNSTATSEL.
+
        DATA DIVISION.
        FILE SECTION.
        FD RENTALS-FILE.
@@ -92,65 +121,449 @@
            05 ITEM-NO-IN    PIC X(3).
            05 VIDEO-NAME-IN PIC X(17).
            05 RENTAL-OH-IN  PIC X(3).
-           
+
        FD  SALES-FILE.
        01  SALES-REC.
            05 ITEM-NO-IN    PIC X(3).
            05 VIDEO-NAME-IN PIC X(17).
            05 SALES-OH-IN  PIC X(3).
-       
+
        FD MASTER-FILE.
        01  MASTER-REC.
            05 ITEM-NO    PIC X(3).
            05 VIDEO-NAME PIC X(17).
            05 RENTAL-OH  PIC X(3).
            05 SALES-OH  PIC X(3).
-           
+
+       FD  EXCEPTIONS-FILE.
+       01  EXCEPTION-REC.
+           05 EXC-ITEM-NO-OUT   PIC X(3).
+           05                   PIC X(2).
+           05 EXC-VIDEO-NAME-OUT PIC X(17).
+           05                   PIC X(2).
+           05 EXC-REASON-OUT    PIC X(30).
+
+       FD  RECON-FILE.
+       01  RECON-REC.
+           05                     PIC X(18) VALUE 'RENTALS-FILE READ:'.
+           05 RECON-RENTALS-OUT   PIC ZZZZ9.
+           05                     PIC X(5).
+           05                     PIC X(16) VALUE 'SALES-FILE READ:'.
+           05 RECON-SALES-OUT     PIC ZZZZ9.
+           05                     PIC X(5).
+           05                     PIC X(19) VALUE 'MASTER-FILE WRITE:'.
+           05 RECON-MASTER-OUT    PIC ZZZZ9.
+
+       COPY IOERRFD.
+       COPY AUDITFD.
+       COPY RUNSTATSFD.
+
        WORKING-STORAGE SECTION.
-       01  WS-MASTER-STATUS PIC XX.
-       01  WS-SALES-STATUS  PIC XX.
-       01  WS-RENTAL-STATUS PIC XX.
-       01  WS-EOF           PIC X VALUE 'N'.
-       
+       01  WS-MASTER-STATUS     PIC XX.
+       01  WS-SALES-STATUS      PIC XX.
+       01  WS-RENTAL-STATUS     PIC XX.
+       01  WS-EXCEPTIONS-STATUS PIC XX.
+       01  WS-RECON-STATUS      PIC XX.
+       COPY IOERRWS.
+       COPY AUDITWS.
+       COPY RUNSTATSWS.
+       01  WS-RENTAL-EOF    PIC X VALUE 'N'.
+       01  WS-SALES-EOF     PIC X VALUE 'N'.
+       01  WS-RENTALS-READ  PIC 9(5) VALUE ZERO.
+       01  WS-SALES-READ    PIC 9(5) VALUE ZERO.
+       01  WS-MASTER-WRITTEN PIC 9(5) VALUE ZERO.
+
+      *    TOTAL INPUT RECORDS READ (RENTALS PLUS SALES) AND HOW MANY
+      *    OF THEM ENDED UP ON THE UNMATCHED-EXCEPTION LISTING, FOR
+      *    THE NIGHTLY OPERATIONS SUMMARY.
+       01  WS-TOTAL-READ         PIC 9(6) VALUE ZERO.
+       01  WS-EXCEPTIONS-WRITTEN PIC 9(5) VALUE ZERO.
+
+      *    SALES-FILE IS READ INTO THIS TABLE ONCE, UP FRONT, SO EACH
+      *    RENTALS-FILE RECORD CAN BE MATCHED TO ITS SALES RECORD BY
+      *    ITEM-NO NO MATTER WHAT ORDER EITHER FILE ARRIVES IN.
+       01  SALES-TABLE.
+           05  SALES-ENTRY OCCURS 500 TIMES
+                   INDEXED BY SALES-IDX.
+               10  ST-ITEM-NO     PIC X(3).
+               10  ST-VIDEO-NAME  PIC X(17).
+               10  ST-SALES-OH    PIC X(3).
+               10  ST-MATCHED     PIC X VALUE 'N'.
+       01  SALES-COUNT          PIC 9(5) VALUE ZERO.
+
+      *    EVERY ITEM-NO ALREADY SEEN THIS RUN ON RENTALS-FILE, SO A
+      *    REPEATED ITEM-NO WITHIN THAT ONE FILE CAN BE CAUGHT AS EACH
+      *    RECORD COMES IN, THE SAME WAY SALES-TABLE ABOVE IS SEARCHED
+      *    BEFORE A NEW SALES-FILE RECORD IS ADDED TO IT.
+       01  RENTALS-SEEN-TABLE.
+           05  RENTALS-SEEN-ENTRY OCCURS 500 TIMES
+                   INDEXED BY RSEEN-IDX.
+               10  RSEEN-ITEM-NO  PIC X(3).
+       01  RENTALS-SEEN-COUNT   PIC 9(5) VALUE ZERO.
+       01  WS-DUP-FOUND-SW      PIC X VALUE 'N'.
+           88 DUP-FOUND          VALUE 'Y'.
+
        PROCEDURE DIVISION.
        100-MAIN.
+           MOVE 'CHAP04A04' TO WS-THIS-PROGRAM-ID
            PERFORM 200-OPEN-FILES
-           
-           PERFORM UNTIL WS-EOF = 'Y'
-               READ RENTALS-FILE
-                   AT END
-                       MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       MOVE SPACES TO MASTER-REC
-                       MOVE ITEM-NO-IN OF RENTALS-REC TO ITEM-NO
-                       MOVE VIDEO-NAME-IN OF RENTALS-REC TO VIDEO-NAME
-                       MOVE RENTAL-OH-IN OF RENTALS-REC TO RENTAL-OH
-               END-READ
-               
-               READ SALES-FILE
-                   AT END
-                       MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       MOVE SALES-OH-IN OF SALES-REC TO SALES-OH
-                       WRITE MASTER-REC
-               END-READ
-               
-           END-PERFORM
-           
+           PERFORM 220-LOAD-SALES-TABLE-RTN
+           PERFORM 230-MATCH-RENTALS-RTN
+           PERFORM 240-UNMATCHED-SALES-RTN
+           PERFORM 250-RECON-RTN
+
+           ADD WS-RENTALS-READ WS-SALES-READ GIVING WS-TOTAL-READ
+
+           COPY RUNSTATSLOG REPLACING
+               ==:RECORDS-READ:==     BY ==WS-TOTAL-READ==
+               ==:RECORDS-WRITTEN:==  BY ==WS-MASTER-WRITTEN==
+               ==:RECORDS-REJECTED:== BY ==WS-EXCEPTIONS-WRITTEN==
+               ==:FINAL-STATUS:==     BY =='OK'==.
+
            PERFORM 210-CLOSE-FILES
-           
            STOP RUN
            .
-           
+
        200-OPEN-FILES.
+      *    THE SHARED ERROR LOG IS OPENED FIRST SO THAT EVEN AN
+      *    OPEN FAILURE ON ONE OF THIS PROGRAM'S OWN FILES BELOW
+      *    STILL HAS SOMEWHERE TO BE LOGGED.
+           OPEN EXTEND ERROR-LOG-FILE
+           IF WS-ERRLOG-STATUS = '35'
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF
+           IF WS-ERRLOG-STATUS NOT = '00'
+              AND WS-ERRLOG-STATUS NOT = '05'
+               DISPLAY 'WARNING: Cannot open ERROR-LOG file. Status: '
+                       WS-ERRLOG-STATUS
+           END-IF
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = '00'
+              AND WS-AUDIT-STATUS NOT = '05'
+               DISPLAY 'WARNING: Cannot open AUDIT-LOG file. Status: '
+                       WS-AUDIT-STATUS
+           END-IF
+
            OPEN INPUT  RENTALS-FILE
                 INPUT  SALES-FILE
                 OUTPUT MASTER-FILE
+                OUTPUT EXCEPTIONS-FILE
+                OUTPUT RECON-FILE
+
+           IF WS-RENTAL-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='ERROR'==
+                   ==:FILE-LABEL:==   BY =='RENTALS'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-RENTAL-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='RENTALS'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-RENTAL-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-SALES-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='ERROR'==
+                   ==:FILE-LABEL:==   BY =='SALES'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-SALES-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='SALES'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-SALES-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-MASTER-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='ERROR'==
+                   ==:FILE-LABEL:==   BY =='MASTER'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-MASTER-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='MASTER'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-MASTER-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-EXCEPTIONS-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='ERROR'==
+                   ==:FILE-LABEL:==   BY =='EXCEPTIONS'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-EXCEPTIONS-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='EXCEPTIONS'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-EXCEPTIONS-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-RECON-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='ERROR'==
+                   ==:FILE-LABEL:==   BY =='RECON'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-RECON-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='RECON'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-RECON-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
            .
-           
+
        210-CLOSE-FILES.
            CLOSE RENTALS-FILE
                  SALES-FILE
                  MASTER-FILE
-           .          
-           
+                 EXCEPTIONS-FILE
+                 RECON-FILE
+                 ERROR-LOG-FILE
+                 AUDIT-LOG-FILE
+
+           IF WS-RENTAL-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='WARNING'==
+                   ==:FILE-LABEL:==   BY =='RENTALS'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-RENTAL-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='RENTALS'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-RENTAL-STATUS==.
+           END-IF
+
+           IF WS-SALES-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='WARNING'==
+                   ==:FILE-LABEL:==   BY =='SALES'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-SALES-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='SALES'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-SALES-STATUS==.
+           END-IF
+
+           IF WS-MASTER-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='WARNING'==
+                   ==:FILE-LABEL:==   BY =='MASTER'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-MASTER-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='MASTER'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-MASTER-STATUS==.
+           END-IF
+
+           IF WS-EXCEPTIONS-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='WARNING'==
+                   ==:FILE-LABEL:==   BY =='EXCEPTIONS'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-EXCEPTIONS-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='EXCEPTIONS'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-EXCEPTIONS-STATUS==.
+           END-IF
+
+           IF WS-RECON-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='WARNING'==
+                   ==:FILE-LABEL:==   BY =='RECON'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-RECON-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='RECON'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-RECON-STATUS==.
+           END-IF
+           .
+
+      *    RECORDS READ FROM EACH INPUT FILE VS. RECORDS WRITTEN TO
+      *    MASTER-FILE, SO A SILENTLY DROPPED RECORD GETS CAUGHT BY A
+      *    COUNT MISMATCH.
+       250-RECON-RTN.
+           MOVE SPACES TO RECON-REC
+           MOVE WS-RENTALS-READ TO RECON-RENTALS-OUT
+           MOVE WS-SALES-READ TO RECON-SALES-OUT
+           MOVE WS-MASTER-WRITTEN TO RECON-MASTER-OUT
+           WRITE RECON-REC
+           .
+
+      *    LOAD EVERY SALES-FILE RECORD INTO SALES-TABLE KEYED BY
+      *    ITEM-NO-IN BEFORE RENTALS-FILE IS EVER READ. A SALES-FILE
+      *    RECORD WHOSE ITEM-NO IS ALREADY IN THE TABLE IS A DUPLICATE
+      *    WITHIN SALES-FILE ITSELF; IT IS ROUTED TO THE EXCEPTION
+      *    LISTING INSTEAD OF OVERWRITING THE FIRST OCCURRENCE.
+       220-LOAD-SALES-TABLE-RTN.
+           PERFORM UNTIL WS-SALES-EOF = 'Y'
+               READ SALES-FILE
+                   AT END
+                       MOVE 'Y' TO WS-SALES-EOF
+                   NOT AT END
+                       ADD 1 TO WS-SALES-READ
+                       PERFORM 222-CHECK-SALES-DUP-RTN
+                       IF DUP-FOUND
+                           PERFORM 226-WRITE-SALES-DUP-RTN
+                       ELSE
+                           ADD 1 TO SALES-COUNT
+                           MOVE ITEM-NO-IN OF SALES-REC
+                               TO ST-ITEM-NO (SALES-COUNT)
+                           MOVE VIDEO-NAME-IN OF SALES-REC
+                               TO ST-VIDEO-NAME (SALES-COUNT)
+                           MOVE SALES-OH-IN OF SALES-REC
+                               TO ST-SALES-OH (SALES-COUNT)
+                           MOVE 'N' TO ST-MATCHED (SALES-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+
+      *    ITEM-NO-IN OF THE JUST-READ SALES-FILE RECORD IS CHECKED
+      *    AGAINST EVERY SALES-TABLE ENTRY LOADED SO FAR.
+       222-CHECK-SALES-DUP-RTN.
+           MOVE 'N' TO WS-DUP-FOUND-SW
+           PERFORM 224-CHECK-ONE-SALES-ENTRY-RTN
+               VARYING SALES-IDX FROM 1 BY 1
+               UNTIL SALES-IDX > SALES-COUNT
+                  OR DUP-FOUND
+           .
+       224-CHECK-ONE-SALES-ENTRY-RTN.
+           IF ST-ITEM-NO (SALES-IDX) = ITEM-NO-IN OF SALES-REC
+               MOVE 'Y' TO WS-DUP-FOUND-SW
+           END-IF
+           .
+
+       226-WRITE-SALES-DUP-RTN.
+           MOVE SPACES TO EXCEPTION-REC
+           MOVE ITEM-NO-IN OF SALES-REC TO EXC-ITEM-NO-OUT
+           MOVE VIDEO-NAME-IN OF SALES-REC TO EXC-VIDEO-NAME-OUT
+           MOVE 'DUPLICATE ITEM-NO IN SALES' TO EXC-REASON-OUT
+           WRITE EXCEPTION-REC
+           ADD 1 TO WS-EXCEPTIONS-WRITTEN
+           .
+
+      *    EACH RENTALS-FILE RECORD IS MATCHED AGAINST SALES-TABLE ON
+      *    ITEM-NO RATHER THAN ASSUMED TO LINE UP WITH WHATEVER SALES
+      *    RECORD HAPPENS TO COME NEXT. A RENTALS-FILE ITEM-NO SEEN
+      *    EARLIER IN THIS SAME FILE IS A DUPLICATE WITHIN RENTALS
+      *    AND IS ROUTED TO THE EXCEPTION LISTING INSTEAD OF BEING
+      *    MATCHED A SECOND TIME.
+       230-MATCH-RENTALS-RTN.
+           PERFORM UNTIL WS-RENTAL-EOF = 'Y'
+               READ RENTALS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-RENTAL-EOF
+                   NOT AT END
+                       ADD 1 TO WS-RENTALS-READ
+                       PERFORM 232-CHECK-RENTALS-DUP-RTN
+                       IF DUP-FOUND
+                           PERFORM 234-WRITE-RENTALS-DUP-RTN
+                       ELSE
+                           PERFORM 237-ADD-RENTALS-SEEN-RTN
+                           PERFORM 235-FIND-SALES-MATCH-RTN
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+
+      *    ITEM-NO-IN OF THE JUST-READ RENTALS-FILE RECORD IS CHECKED
+      *    AGAINST EVERY RENTALS ITEM-NO SEEN SO FAR THIS RUN.
+       232-CHECK-RENTALS-DUP-RTN.
+           MOVE 'N' TO WS-DUP-FOUND-SW
+           PERFORM 233-CHECK-ONE-RENTALS-SEEN-RTN
+               VARYING RSEEN-IDX FROM 1 BY 1
+               UNTIL RSEEN-IDX > RENTALS-SEEN-COUNT
+                  OR DUP-FOUND
+           .
+       233-CHECK-ONE-RENTALS-SEEN-RTN.
+           IF RSEEN-ITEM-NO (RSEEN-IDX) = ITEM-NO-IN OF RENTALS-REC
+               MOVE 'Y' TO WS-DUP-FOUND-SW
+           END-IF
+           .
+
+       234-WRITE-RENTALS-DUP-RTN.
+           MOVE SPACES TO EXCEPTION-REC
+           MOVE ITEM-NO-IN OF RENTALS-REC TO EXC-ITEM-NO-OUT
+           MOVE VIDEO-NAME-IN OF RENTALS-REC TO EXC-VIDEO-NAME-OUT
+           MOVE 'DUPLICATE ITEM-NO IN RENTALS' TO EXC-REASON-OUT
+           WRITE EXCEPTION-REC
+           ADD 1 TO WS-EXCEPTIONS-WRITTEN
+           .
+
+       237-ADD-RENTALS-SEEN-RTN.
+           ADD 1 TO RENTALS-SEEN-COUNT
+           MOVE ITEM-NO-IN OF RENTALS-REC
+               TO RSEEN-ITEM-NO (RENTALS-SEEN-COUNT)
+           .
+
+       235-FIND-SALES-MATCH-RTN.
+           SET SALES-IDX TO 1
+           SEARCH SALES-ENTRY
+               AT END
+                   PERFORM 236-WRITE-RENTAL-UNMATCHED-RTN
+               WHEN ST-ITEM-NO (SALES-IDX) = ITEM-NO-IN OF RENTALS-REC
+                   MOVE 'Y' TO ST-MATCHED (SALES-IDX)
+                   MOVE SPACES TO MASTER-REC
+                   MOVE ITEM-NO-IN OF RENTALS-REC TO ITEM-NO
+                   MOVE VIDEO-NAME-IN OF RENTALS-REC TO VIDEO-NAME
+                   MOVE RENTAL-OH-IN OF RENTALS-REC TO RENTAL-OH
+                   MOVE ST-SALES-OH (SALES-IDX) TO SALES-OH
+                   WRITE MASTER-REC
+                   COPY AUDITLOG REPLACING
+                       ==:RECORD-KEY:== BY ==ITEM-NO==
+                       ==:ACTION:==     BY =='WRITE-MASTER'==.
+                   ADD 1 TO WS-MASTER-WRITTEN
+           END-SEARCH
+           .
+
+      *    AN ITEM PRESENT IN RENTALS-FILE BUT MISSING FROM
+      *    SALES-FILE GETS NO MASTER-REC; IT GOES TO THE EXCEPTION
+      *    LISTING SO IT DOESN'T JUST SILENTLY DISAPPEAR.
+       236-WRITE-RENTAL-UNMATCHED-RTN.
+           MOVE SPACES TO EXCEPTION-REC
+           MOVE ITEM-NO-IN OF RENTALS-REC TO EXC-ITEM-NO-OUT
+           MOVE VIDEO-NAME-IN OF RENTALS-REC TO EXC-VIDEO-NAME-OUT
+           MOVE 'IN RENTALS, MISSING FROM SALES' TO EXC-REASON-OUT
+           WRITE EXCEPTION-REC
+           ADD 1 TO WS-EXCEPTIONS-WRITTEN
+           .
+
+      *    CONVERSELY, ANY SALES-TABLE ENTRY NEVER MATCHED BY A
+      *    RENTALS-FILE RECORD IS AN ITEM PRESENT IN SALES BUT
+      *    MISSING FROM RENTALS.
+       240-UNMATCHED-SALES-RTN.
+           PERFORM 245-WRITE-SALES-UNMATCHED-RTN
+               VARYING SALES-IDX FROM 1 BY 1
+               UNTIL SALES-IDX > SALES-COUNT
+           .
+       245-WRITE-SALES-UNMATCHED-RTN.
+           IF ST-MATCHED (SALES-IDX) = 'N'
+               MOVE SPACES TO EXCEPTION-REC
+               MOVE ST-ITEM-NO (SALES-IDX) TO EXC-ITEM-NO-OUT
+               MOVE ST-VIDEO-NAME (SALES-IDX) TO EXC-VIDEO-NAME-OUT
+               MOVE 'IN SALES, MISSING FROM RENTALS' TO EXC-REASON-OUT
+               WRITE EXCEPTION-REC
+               ADD 1 TO WS-EXCEPTIONS-WRITTEN
+           END-IF
+           .
+
+       COPY IOERRPARA.
+       COPY AUDITPARA.
+       COPY RUNSTATSPARA.
