@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CHAP04P02.
+
+      *****************************************************************
+      * PROGRAM NAME : Assignment 02 FROM CHAPTER 04 - PRACTICE        *
+      * PROGRAM ID   : CHAP04P02                                       *
+      *                                                                *
+      * AUTHOR       : Manuel A. Martinez                              *
+      * DATE WRITTEN : 2026-03-25                                      *
+      * DATE COMPILED:                                                 *
+      *                                                                *
+      * INSTALLATION : Manuel Martinez Development Lab                 *
+      * ENVIRONMENT  : Linux ARM64 GnuCOBOL 3.2                        *
+      *                                                                *
+      * PROGRAM TYPE : Batch                                           *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * DESCRIPTION :                                                  *
+      *   Companion to CHAP04P01. Reads the same employee.dat file     *
+      *   and computes years of service from DATE-OF-HIRE against the  *
+      *   run date, flagging employees crossing a 5/10/15/20-year      *
+      *   service anniversary so HR has a report instead of tracking   *
+      *   awards by hand in a spreadsheet.                             *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * BUSINESS PURPOSE :                                             *
+      *   Educational                                                  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * INPUT FILES :                                                  *
+      *   --------------------- ------------------------------------  *
+      *   | File Name          | Description                        |  *
+      *   --------------------- ------------------------------------  *
+      *   | employee.dat       | Employee payroll data               |  *
+      *   --------------------- ------------------------------------  *
+      *                                                                *
+      * OUTPUT FILES :                                                 *
+      *   --------------------- ------------------------------------  *
+      *   | File Name          | Description                        |  *
+      *   --------------------- ------------------------------------  *
+      *   | tenure.dat         | Tenure / service-award report       |  *
+      *   --------------------- ------------------------------------  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * ERROR HANDLING :                                               *
+      *   - File status validated after every I/O operation            *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * REVISION HISTORY :                                             *
+      *   2026-03-25  MAM  Initial version                             *
+      *                                                                *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-EMPLOYEE-FILE ASSIGN TO "data/employee.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+
+           SELECT TENURE-REPORT-FILE ASSIGN TO "data/tenure.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TENURE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IN-EMPLOYEE-FILE.
+       01  EMPLOYEE-REC.
+           05 IN-EMPLOYEE-NAME  PIC X(20).
+           05 IN-SALARY         PIC X(5).
+           05 IN-NO-DEPENDANTS  PIC X(1).
+           05 IN-FICA           PIC X(5).
+           05 IN-SALES-TAX      PIC X(6).
+           05 IN-FEDERAL-TAX    PIC X(6).
+           05 DATE-OF-HIRE.
+              10 MO             PIC 9(2).
+              10 DA             PIC 9(2).
+              10 YR             PIC 9(4).
+
+       FD  TENURE-REPORT-FILE.
+       01  TENURE-REC.
+           05 TEN-EMPLOYEE-NAME-OUT PIC X(20).
+           05                       PIC X(2).
+           05 TEN-HIRE-DATE-OUT.
+               10 TEN-HIRE-MM-OUT   PIC 99.
+               10                   PIC X VALUE '/'.
+               10 TEN-HIRE-DD-OUT   PIC 99.
+               10                   PIC X VALUE '/'.
+               10 TEN-HIRE-YYYY-OUT PIC 9(4).
+           05                       PIC X(2).
+           05 TEN-YEARS-OUT         PIC ZZ9.
+           05                       PIC X(2).
+           05 TEN-AWARD-FLAG-OUT    PIC X(21).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMPLOYEE-STATUS      PIC XX.
+       01  WS-TENURE-STATUS        PIC XX.
+       01  ARE-THERE-MORE-RECORDS  PIC XXX VALUE 'YES'.
+
+       01  WS-RUN-DATE.
+           05 WS-RUN-DATE-CCYY     PIC 9(4).
+           05 WS-RUN-DATE-MM       PIC 99.
+           05 WS-RUN-DATE-DD       PIC 99.
+
+       01  WS-YEARS-OF-SERVICE     PIC 9(3) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           PERFORM 150-OPEN-FILES
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+               READ IN-EMPLOYEE-FILE
+                   AT END
+                       MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+                   NOT AT END
+                       PERFORM 200-TENURE-RTN
+               END-READ
+           END-PERFORM
+
+           PERFORM 160-CLOSE-FILES
+           STOP RUN
+           .
+
+       150-OPEN-FILES.
+           OPEN INPUT  IN-EMPLOYEE-FILE
+                OUTPUT TENURE-REPORT-FILE
+
+           IF WS-EMPLOYEE-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open EMPLOYEE file. Status: '
+                       WS-EMPLOYEE-STATUS
+               STOP RUN
+           END-IF
+
+           IF WS-TENURE-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open TENURE file. Status: '
+                       WS-TENURE-STATUS
+               STOP RUN
+           END-IF
+           .
+
+       160-CLOSE-FILES.
+           CLOSE IN-EMPLOYEE-FILE
+                 TENURE-REPORT-FILE
+
+           IF WS-EMPLOYEE-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing EMPLOYEE file. Status: '
+                       WS-EMPLOYEE-STATUS
+           END-IF
+
+           IF WS-TENURE-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing TENURE file. Status: '
+                       WS-TENURE-STATUS
+           END-IF
+           .
+
+      *    YEARS OF SERVICE IS THE CURRENT YEAR LESS THE HIRE YEAR,
+      *    BACKED OFF BY ONE IF THIS YEAR'S ANNIVERSARY HASN'T
+      *    HAPPENED YET.
+       200-TENURE-RTN.
+           COMPUTE WS-YEARS-OF-SERVICE = WS-RUN-DATE-CCYY - YR
+           IF WS-RUN-DATE-MM < MO OR
+              (WS-RUN-DATE-MM = MO AND WS-RUN-DATE-DD < DA)
+               SUBTRACT 1 FROM WS-YEARS-OF-SERVICE
+           END-IF
+
+           MOVE SPACES TO TENURE-REC
+           MOVE IN-EMPLOYEE-NAME TO TEN-EMPLOYEE-NAME-OUT
+           MOVE MO TO TEN-HIRE-MM-OUT
+           MOVE DA TO TEN-HIRE-DD-OUT
+           MOVE YR TO TEN-HIRE-YYYY-OUT
+           MOVE WS-YEARS-OF-SERVICE TO TEN-YEARS-OUT
+
+           EVALUATE WS-YEARS-OF-SERVICE
+               WHEN 5
+               WHEN 10
+               WHEN 15
+               WHEN 20
+                   MOVE '**SERVICE AWARD DUE**' TO TEN-AWARD-FLAG-OUT
+               WHEN OTHER
+                   MOVE SPACES TO TEN-AWARD-FLAG-OUT
+           END-EVALUATE
+
+           WRITE TENURE-REC
+           .
