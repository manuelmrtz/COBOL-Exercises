@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CHAP04P03.
+
+      *****************************************************************
+      * PROGRAM NAME : Assignment 03 FROM CHAPTER 04 - PRACTICE        *
+      * PROGRAM ID   : CHAP04P03                                       *
+      *                                                                *
+      * AUTHOR       : Manuel A. Martinez                              *
+      * DATE WRITTEN : 2026-03-26                                      *
+      * DATE COMPILED:                                                 *
+      *                                                                *
+      * INSTALLATION : Manuel Martinez Development Lab                 *
+      * ENVIRONMENT  : Linux ARM64 GnuCOBOL 3.2                        *
+      *                                                                *
+      * PROGRAM TYPE : Batch                                           *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * DESCRIPTION :                                                  *
+      *   Year-end rollup of CHAP04P01's payroll-ytd.dat detail file.  *
+      *   Accumulates each employee's gross pay, FICA, sales tax, and  *
+      *   federal tax withheld across every weekly run appended to     *
+      *   payroll-ytd.dat during the year, and prints a W-2 style      *
+      *   annual summary -- one line per employee -- instead of that   *
+      *   total only existing if someone adds up 52 weekly files by    *
+      *   hand.                                                        *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * BUSINESS PURPOSE :                                             *
+      *   Educational                                                  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * INPUT FILES :                                                  *
+      *   --------------------- ------------------------------------  *
+      *   | File Name          | Description                        |  *
+      *   --------------------- ------------------------------------  *
+      *   | payroll-ytd.dat    | Running year-to-date pay-stub detail|  *
+      *   --------------------- ------------------------------------  *
+      *                                                                *
+      * OUTPUT FILES :                                                 *
+      *   --------------------- ------------------------------------  *
+      *   | File Name          | Description                        |  *
+      *   --------------------- ------------------------------------  *
+      *   | w2summary.dat      | Annual W-2 style summary             |  *
+      *   --------------------- ------------------------------------  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * ERROR HANDLING :                                               *
+      *   - File status validated after every I/O operation            *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * REVISION HISTORY :                                             *
+      *   2026-03-26  MAM  Initial version                             *
+      *                                                                *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-YTD-FILE ASSIGN TO "data/payroll-ytd.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-STATUS.
+
+           SELECT W2-SUMMARY-FILE ASSIGN TO "data/w2summary.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-YTD-FILE.
+       01  YTD-REC.
+           05 YTD-EMPLOYEE-NAME  PIC X(20).
+           05 YTD-GROSS-SALARY   PIC 9(5).
+           05 YTD-FICA           PIC 9(5).
+           05 YTD-SALES-TAX      PIC 9(6).
+           05 YTD-FEDERAL-TAX    PIC 9(6).
+           05 YTD-NET-SALARY     PIC 9(5).
+
+       FD  W2-SUMMARY-FILE.
+       01  W2-SUMMARY-REC.
+           05 W2-EMPLOYEE-NAME-OUT  PIC X(20).
+           05                       PIC X(2).
+           05 W2-ANNUAL-GROSS-OUT   PIC ZZZZZZ9.
+           05                       PIC X(2).
+           05 W2-ANNUAL-FICA-OUT    PIC ZZZZZZ9.
+           05                       PIC X(2).
+           05 W2-ANNUAL-SALTAX-OUT  PIC ZZZZZZ9.
+           05                       PIC X(2).
+           05 W2-ANNUAL-FEDTAX-OUT  PIC ZZZZZZ9.
+           05                       PIC X(2).
+           05 W2-ANNUAL-NET-OUT     PIC ZZZZZZ9.
+
+       WORKING-STORAGE SECTION.
+       01  WS-YTD-STATUS            PIC XX.
+       01  WS-SUMMARY-STATUS        PIC XX.
+       01  WS-EOF                   PIC X VALUE 'N'.
+
+      *    ONE ENTRY PER EMPLOYEE, ACCUMULATED ACROSS EVERY RECORD IN
+      *    PAYROLL-YTD.DAT FOR THE YEAR.
+       01  EMPLOYEE-YTD-TABLE.
+           05  EMPLOYEE-YTD-ENTRY OCCURS 500 TIMES
+                   INDEXED BY EMP-IDX.
+               10  EMP-NAME           PIC X(20) VALUE SPACES.
+               10  EMP-GROSS-YTD      PIC 9(8) VALUE ZERO.
+               10  EMP-FICA-YTD       PIC 9(8) VALUE ZERO.
+               10  EMP-SALTAX-YTD     PIC 9(8) VALUE ZERO.
+               10  EMP-FEDTAX-YTD     PIC 9(8) VALUE ZERO.
+               10  EMP-NET-YTD        PIC 9(8) VALUE ZERO.
+       01  EMPLOYEE-COUNT            PIC 9(3) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           PERFORM 150-OPEN-FILES
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ PAYROLL-YTD-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM 200-ACCUMULATE-RTN
+               END-READ
+           END-PERFORM
+
+           PERFORM 300-WRITE-SUMMARY-RTN
+               VARYING EMP-IDX FROM 1 BY 1
+               UNTIL EMP-IDX > EMPLOYEE-COUNT
+
+           PERFORM 160-CLOSE-FILES
+           STOP RUN
+           .
+
+       150-OPEN-FILES.
+           OPEN INPUT  PAYROLL-YTD-FILE
+                OUTPUT W2-SUMMARY-FILE
+
+           IF WS-YTD-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open YTD file. Status: '
+                       WS-YTD-STATUS
+               STOP RUN
+           END-IF
+
+           IF WS-SUMMARY-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open W2-SUMMARY file. Status: '
+                       WS-SUMMARY-STATUS
+               STOP RUN
+           END-IF
+           .
+
+       160-CLOSE-FILES.
+           CLOSE PAYROLL-YTD-FILE
+                 W2-SUMMARY-FILE
+
+           IF WS-YTD-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing YTD file. Status: '
+                       WS-YTD-STATUS
+           END-IF
+
+           IF WS-SUMMARY-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing SUMMARY file. Status: '
+                       WS-SUMMARY-STATUS
+           END-IF
+           .
+
+       200-ACCUMULATE-RTN.
+           SET EMP-IDX TO 1
+           SEARCH EMPLOYEE-YTD-ENTRY
+               AT END
+                   ADD 1 TO EMPLOYEE-COUNT
+                   SET EMP-IDX TO EMPLOYEE-COUNT
+                   MOVE YTD-EMPLOYEE-NAME TO EMP-NAME (EMP-IDX)
+               WHEN EMP-NAME (EMP-IDX) = YTD-EMPLOYEE-NAME
+                   CONTINUE
+           END-SEARCH
+           ADD YTD-GROSS-SALARY TO EMP-GROSS-YTD (EMP-IDX)
+           ADD YTD-FICA         TO EMP-FICA-YTD (EMP-IDX)
+           ADD YTD-SALES-TAX    TO EMP-SALTAX-YTD (EMP-IDX)
+           ADD YTD-FEDERAL-TAX  TO EMP-FEDTAX-YTD (EMP-IDX)
+           ADD YTD-NET-SALARY   TO EMP-NET-YTD (EMP-IDX)
+           .
+
+       300-WRITE-SUMMARY-RTN.
+           MOVE SPACES TO W2-SUMMARY-REC
+           MOVE EMP-NAME (EMP-IDX) TO W2-EMPLOYEE-NAME-OUT
+           MOVE EMP-GROSS-YTD (EMP-IDX) TO W2-ANNUAL-GROSS-OUT
+           MOVE EMP-FICA-YTD (EMP-IDX) TO W2-ANNUAL-FICA-OUT
+           MOVE EMP-SALTAX-YTD (EMP-IDX) TO W2-ANNUAL-SALTAX-OUT
+           MOVE EMP-FEDTAX-YTD (EMP-IDX) TO W2-ANNUAL-FEDTAX-OUT
+           MOVE EMP-NET-YTD (EMP-IDX) TO W2-ANNUAL-NET-OUT
+           WRITE W2-SUMMARY-REC
+           .
