@@ -0,0 +1,35 @@
+      *****************************************************************
+      * COPYBOOK     : RUNSTATSPARA                                   *
+      * DESCRIPTION  : Shared paragraph that opens the run-stats log,  *
+      *                stamps the current date/time, writes the one   *
+      *                record RUNSTATSLOG built, and closes the log    *
+      *                again. Opened and closed around each write,     *
+      *                rather than held open for the whole run, since  *
+      *                every caller writes exactly one record right    *
+      *                before it ends. Status 35 on the OPEN EXTEND    *
+      *                means this is the first run ever to write to    *
+      *                the log, so it is created with OPEN OUTPUT.     *
+      *                Copied once, at the end of the PROCEDURE        *
+      *                DIVISION, by every program that uses RUNSTATSLOG*
+      * REVISION HISTORY :                                            *
+      *   2026-04-12  MAM  Initial version                            *
+      *****************************************************************
+       930-WRITE-RUN-STATS-RTN.
+           OPEN EXTEND RUN-STATS-FILE
+           IF WS-RUNSTATS-STATUS = '35'
+               OPEN OUTPUT RUN-STATS-FILE
+           END-IF
+           IF WS-RUNSTATS-STATUS NOT = '00'
+              AND WS-RUNSTATS-STATUS NOT = '05'
+               DISPLAY 'WARNING: Cannot open RUN-STATS file. Status: '
+                       WS-RUNSTATS-STATUS
+           ELSE
+               ACCEPT WS-RUNSTATS-DATE FROM DATE YYYYMMDD
+               MOVE WS-RUNSTATS-DATE-MM   TO RS-RUN-MM-OUT
+               MOVE WS-RUNSTATS-DATE-DD   TO RS-RUN-DD-OUT
+               MOVE WS-RUNSTATS-DATE-CCYY TO RS-RUN-CCYY-OUT
+               ACCEPT RS-RUN-TIME-OUT FROM TIME
+               WRITE RUN-STATS-REC
+               CLOSE RUN-STATS-FILE
+           END-IF
+           .
