@@ -0,0 +1,30 @@
+      *****************************************************************
+      * COPYBOOK     : RUNSTATSFD                                     *
+      * DESCRIPTION  : FD and record layout for the shop-wide          *
+      *                end-of-run statistics log, copied into the      *
+      *                FILE SECTION by every chapter04 batch step      *
+      *                that reports record counts for the nightly      *
+      *                operations summary.                             *
+      * REVISION HISTORY :                                            *
+      *   2026-04-12  MAM  Initial version                            *
+      *****************************************************************
+       FD  RUN-STATS-FILE.
+       01  RUN-STATS-REC.
+           05 RS-PROGRAM-ID-OUT     PIC X(9).
+           05                       PIC X(2).
+           05 RS-RUN-DATE-OUT.
+               10 RS-RUN-MM-OUT     PIC 99.
+               10                   PIC X VALUE '/'.
+               10 RS-RUN-DD-OUT     PIC 99.
+               10                   PIC X VALUE '/'.
+               10 RS-RUN-CCYY-OUT   PIC 9(4).
+           05                       PIC X(2).
+           05 RS-RUN-TIME-OUT       PIC 9(6).
+           05                       PIC X(2).
+           05 RS-RECORDS-READ-OUT   PIC ZZZZZZ9.
+           05                       PIC X(2).
+           05 RS-RECORDS-WRITTEN-OUT PIC ZZZZZZ9.
+           05                       PIC X(2).
+           05 RS-RECORDS-REJECTED-OUT PIC ZZZZZZ9.
+           05                       PIC X(2).
+           05 RS-FINAL-STATUS-OUT   PIC X(8).
