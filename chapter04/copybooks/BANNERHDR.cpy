@@ -0,0 +1,35 @@
+      *****************************************************************
+      * COPYBOOK     : BANNERHDR                                      *
+      * DESCRIPTION  : Pseudo-text fragment that builds and writes a   *
+      *                leading banner line identifying the job, run    *
+      *                date, and run time ahead of a print output's    *
+      *                body. COPY this REPLACING :JOB-NAME: with a     *
+      *                short literal naming the job and output, and    *
+      *                :FILE-RECORD: with the 01-level record name the *
+      *                output's FD was opened under. Call right after  *
+      *                the OPEN OUTPUT for that file, ahead of the     *
+      *                first detail line.                              *
+      * REVISION HISTORY :                                            *
+      *   2026-04-14  MAM  Initial version                            *
+      *****************************************************************
+               ACCEPT BANNER-DATE FROM DATE YYYYMMDD
+               MOVE BANNER-DATE-MM   TO BANNER-DATE-MM-OUT
+               MOVE BANNER-DATE-DD   TO BANNER-DATE-DD-OUT
+               MOVE BANNER-DATE-CCYY TO BANNER-DATE-CCYY-OUT
+               ACCEPT BANNER-TIME-OUT FROM TIME
+
+               MOVE SPACES TO BANNER-LINE-TEXT
+               MOVE ALL '*' TO BANNER-LINE-TEXT
+               WRITE :FILE-RECORD: FROM BANNER-LINE-TEXT
+
+               MOVE SPACES TO BANNER-LINE-TEXT
+               STRING '*** JOB: ' :JOB-NAME:
+                      '  RUN DATE: ' BANNER-DATE-OUT
+                      '  RUN TIME: ' BANNER-TIME-OUT ' ***'
+                      DELIMITED BY SIZE INTO BANNER-LINE-TEXT
+               END-STRING
+               WRITE :FILE-RECORD: FROM BANNER-LINE-TEXT
+
+               MOVE SPACES TO BANNER-LINE-TEXT
+               MOVE ALL '*' TO BANNER-LINE-TEXT
+               WRITE :FILE-RECORD: FROM BANNER-LINE-TEXT
