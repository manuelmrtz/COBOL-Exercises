@@ -0,0 +1,13 @@
+      *****************************************************************
+      * COPYBOOK     : RUNSTATSEL                                     *
+      * DESCRIPTION  : SELECT clause for the shop-wide end-of-run      *
+      *                statistics log, copied into FILE-CONTROL by     *
+      *                every chapter04 batch step that reports its     *
+      *                read/written/rejected counts for the nightly    *
+      *                operations summary.                             *
+      * REVISION HISTORY :                                            *
+      *   2026-04-12  MAM  Initial version                            *
+      *****************************************************************
+           SELECT RUN-STATS-FILE ASSIGN TO 'data/run-stats.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNSTATS-STATUS.
