@@ -0,0 +1,28 @@
+      *****************************************************************
+      * COPYBOOK     : BANNERTRL                                      *
+      * DESCRIPTION  : Pseudo-text fragment that builds and writes a   *
+      *                trailing banner line behind a print output's    *
+      *                body, repeating the job identification and      *
+      *                giving the final record count for that output.  *
+      *                COPY this REPLACING :JOB-NAME: with the same    *
+      *                literal passed to BANNERHDR, :FILE-RECORD: with *
+      *                the output's 01-level record name, and          *
+      *                :RECORD-COUNT: with the identifier holding the  *
+      *                number of records written to this output. Call *
+      *                right before the CLOSE for that file.           *
+      * REVISION HISTORY :                                            *
+      *   2026-04-14  MAM  Initial version                            *
+      *****************************************************************
+               MOVE :RECORD-COUNT: TO BANNER-RECORD-COUNT-OUT
+
+               MOVE SPACES TO BANNER-LINE-TEXT
+               MOVE ALL '*' TO BANNER-LINE-TEXT
+               WRITE :FILE-RECORD: FROM BANNER-LINE-TEXT
+
+               MOVE SPACES TO BANNER-LINE-TEXT
+               STRING '*** END OF JOB: ' :JOB-NAME:
+                      '  RECORDS WRITTEN: ' BANNER-RECORD-COUNT-OUT
+                      ' ***'
+                      DELIMITED BY SIZE INTO BANNER-LINE-TEXT
+               END-STRING
+               WRITE :FILE-RECORD: FROM BANNER-LINE-TEXT
