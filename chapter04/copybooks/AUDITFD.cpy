@@ -0,0 +1,24 @@
+      *****************************************************************
+      * COPYBOOK     : AUDITFD                                        *
+      * DESCRIPTION  : FD and record layout for the shop-wide audit   *
+      *                trail, copied into the FILE SECTION by every   *
+      *                chapter04 program that writes audit records.   *
+      * REVISION HISTORY :                                            *
+      *   2026-03-29  MAM  Initial version                            *
+      *****************************************************************
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-REC.
+           05 AUD-PROGRAM-ID-OUT   PIC X(9).
+           05                      PIC X(2).
+           05 AUD-RECORD-KEY-OUT   PIC X(20).
+           05                      PIC X(2).
+           05 AUD-ACTION-OUT       PIC X(14).
+           05                      PIC X(2).
+           05 AUD-LOG-DATE-OUT.
+               10 AUD-LOG-MM-OUT   PIC 99.
+               10                  PIC X VALUE '/'.
+               10 AUD-LOG-DD-OUT   PIC 99.
+               10                  PIC X VALUE '/'.
+               10 AUD-LOG-CCYY-OUT PIC 9(4).
+           05                      PIC X(2).
+           05 AUD-LOG-TIME-OUT     PIC 9(6).
