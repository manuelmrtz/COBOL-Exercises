@@ -0,0 +1,14 @@
+      *****************************************************************
+      * COPYBOOK     : IOERRSEL                                       *
+      * DESCRIPTION  : FILE-CONTROL entry for the shop-wide I/O error *
+      *                log. Copied into FILE-CONTROL by every         *
+      *                chapter04 batch program so an overnight        *
+      *                file-status failure in any one of them lands   *
+      *                in a single log instead of four separate job   *
+      *                logs.                                          *
+      * REVISION HISTORY :                                            *
+      *   2026-03-27  MAM  Initial version                            *
+      *****************************************************************
+           SELECT ERROR-LOG-FILE ASSIGN TO 'data/io-error.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
