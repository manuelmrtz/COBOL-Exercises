@@ -0,0 +1,15 @@
+      *****************************************************************
+      * COPYBOOK     : AUDITLOG                                       *
+      * DESCRIPTION  : Pseudo-text fragment that builds and writes    *
+      *                one audit-trail record alongside a data-file   *
+      *                WRITE. COPY this REPLACING :RECORD-KEY: with    *
+      *                the identifier holding the record's key and    *
+      *                :ACTION: with a literal naming the write.      *
+      * REVISION HISTORY :                                            *
+      *   2026-03-29  MAM  Initial version                            *
+      *****************************************************************
+               MOVE SPACES             TO AUDIT-LOG-REC
+               MOVE WS-THIS-PROGRAM-ID TO AUD-PROGRAM-ID-OUT
+               MOVE :RECORD-KEY:       TO AUD-RECORD-KEY-OUT
+               MOVE :ACTION:           TO AUD-ACTION-OUT
+               PERFORM 920-WRITE-AUDIT-LOG-RTN
