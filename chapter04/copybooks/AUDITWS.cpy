@@ -0,0 +1,15 @@
+      *****************************************************************
+      * COPYBOOK     : AUDITWS                                        *
+      * DESCRIPTION  : WORKING-STORAGE fields for the shop-wide audit *
+      *                trail. Assumes WS-THIS-PROGRAM-ID has already  *
+      *                been declared (see IOERRWS), so the same       *
+      *                program-id value stamped on error-log entries  *
+      *                also stamps audit entries.                     *
+      * REVISION HISTORY :                                            *
+      *   2026-03-29  MAM  Initial version                            *
+      *****************************************************************
+       01  WS-AUDIT-STATUS          PIC XX.
+       01  WS-AUDIT-DATE.
+           05 WS-AUDIT-DATE-CCYY    PIC 9(4).
+           05 WS-AUDIT-DATE-MM      PIC 99.
+           05 WS-AUDIT-DATE-DD      PIC 99.
