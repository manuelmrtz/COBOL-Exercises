@@ -0,0 +1,18 @@
+      *****************************************************************
+      * COPYBOOK     : CUSTREC                                        *
+      * DESCRIPTION  : Record layout for F-CUSTOMER-FILE, shared       *
+      *                between CHAP04A01's label run and CHAP04I01's   *
+      *                online customer inquiry so the two programs     *
+      *                can never drift apart on this layout.           *
+      * REVISION HISTORY :                                            *
+      *   2026-04-06  MAM  Initial version                            *
+      *****************************************************************
+       01  CUSTOMER-REC.
+           05 CUSTOMER-NAME-IN PIC X(20).
+           05 STREET-ADDR-IN   PIC X(20).
+           05 CITY-ADDR-IN     PIC X(10).
+           05 STATE-ADDR-IN    PIC X(3).
+           05 ZIP-CODE-ADDR-IN PIC X(5).
+           05 CUSTOMER-TYPE-IN PIC X.
+               88 CUSTOMER-IS-RENTAL VALUE 'R' 'B'.
+               88 CUSTOMER-IS-SALES  VALUE 'S' 'B'.
