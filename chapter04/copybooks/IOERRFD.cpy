@@ -0,0 +1,26 @@
+      *****************************************************************
+      * COPYBOOK     : IOERRFD                                        *
+      * DESCRIPTION  : FD and record layout for the shop-wide I/O      *
+      *                error log, copied into the FILE SECTION by     *
+      *                every chapter04 batch program.                 *
+      * REVISION HISTORY :                                            *
+      *   2026-03-27  MAM  Initial version                            *
+      *****************************************************************
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-REC.
+           05 ERR-PROGRAM-ID-OUT   PIC X(9).
+           05                      PIC X(2).
+           05 ERR-FILE-NAME-OUT    PIC X(12).
+           05                      PIC X(2).
+           05 ERR-OPERATION-OUT    PIC X(6).
+           05                      PIC X(2).
+           05 ERR-STATUS-OUT       PIC XX.
+           05                      PIC X(2).
+           05 ERR-LOG-DATE-OUT.
+               10 ERR-LOG-MM-OUT   PIC 99.
+               10                  PIC X VALUE '/'.
+               10 ERR-LOG-DD-OUT   PIC 99.
+               10                  PIC X VALUE '/'.
+               10 ERR-LOG-CCYY-OUT PIC 9(4).
+           05                      PIC X(2).
+           05 ERR-LOG-TIME-OUT     PIC 9(6).
