@@ -0,0 +1,18 @@
+      *****************************************************************
+      * COPYBOOK     : IOERRPARA                                      *
+      * DESCRIPTION  : Writes one entry to the shop-wide I/O error    *
+      *                log. ERROR-LOG-REC's identifying fields are    *
+      *                filled in by IOERRCHK before this paragraph is *
+      *                performed; this paragraph only stamps the      *
+      *                date/time and writes the record.               *
+      * REVISION HISTORY :                                            *
+      *   2026-03-27  MAM  Initial version                            *
+      *****************************************************************
+       900-WRITE-ERROR-LOG-RTN.
+           ACCEPT WS-ERRLOG-DATE FROM DATE YYYYMMDD
+           MOVE WS-ERRLOG-DATE-MM   TO ERR-LOG-MM-OUT
+           MOVE WS-ERRLOG-DATE-DD   TO ERR-LOG-DD-OUT
+           MOVE WS-ERRLOG-DATE-CCYY TO ERR-LOG-CCYY-OUT
+           ACCEPT ERR-LOG-TIME-OUT FROM TIME
+           WRITE ERROR-LOG-REC
+           .
