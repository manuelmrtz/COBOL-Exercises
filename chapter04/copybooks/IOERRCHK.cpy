@@ -0,0 +1,22 @@
+      *****************************************************************
+      * COPYBOOK     : IOERRCHK                                       *
+      * DESCRIPTION  : Shared file-status-check fragment. Dropped      *
+      *                into an existing "IF WS-xxx-STATUS NOT = '00'"  *
+      *                block, alongside the program's own DISPLAY and  *
+      *                STOP RUN/warning handling, so the failure also  *
+      *                lands in the shop-wide I/O error log instead of *
+      *                only that program's console output.             *
+      *                                                                *
+      *                CALLER SUPPLIES, VIA COPY ... REPLACING:        *
+      *                   :FILE-LABEL:   - short file name, X(12) max *
+      *                   :OPERATION:    - OPEN, CLOSE, READ, or WRITE *
+      *                   :STATUS-FIELD: - the WS-xxx-STATUS field     *
+      * REVISION HISTORY :                                            *
+      *   2026-03-27  MAM  Initial version                            *
+      *****************************************************************
+               MOVE SPACES             TO ERROR-LOG-REC
+               MOVE WS-THIS-PROGRAM-ID TO ERR-PROGRAM-ID-OUT
+               MOVE :FILE-LABEL:       TO ERR-FILE-NAME-OUT
+               MOVE :OPERATION:        TO ERR-OPERATION-OUT
+               MOVE :STATUS-FIELD:     TO ERR-STATUS-OUT
+               PERFORM 900-WRITE-ERROR-LOG-RTN
