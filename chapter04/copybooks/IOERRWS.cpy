@@ -0,0 +1,16 @@
+      *****************************************************************
+      * COPYBOOK     : IOERRWS                                        *
+      * DESCRIPTION  : WORKING-STORAGE fields supporting the shop-wide*
+      *                I/O error log. WS-THIS-PROGRAM-ID is set once  *
+      *                by the calling program (see 100-MAIN-MODULE)   *
+      *                so each logged entry identifies which program  *
+      *                wrote it.                                      *
+      * REVISION HISTORY :                                            *
+      *   2026-03-27  MAM  Initial version                            *
+      *****************************************************************
+       01  WS-ERRLOG-STATUS         PIC XX.
+       01  WS-THIS-PROGRAM-ID       PIC X(9) VALUE SPACES.
+       01  WS-ERRLOG-DATE.
+           05 WS-ERRLOG-DATE-CCYY   PIC 9(4).
+           05 WS-ERRLOG-DATE-MM     PIC 99.
+           05 WS-ERRLOG-DATE-DD     PIC 99.
