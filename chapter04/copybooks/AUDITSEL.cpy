@@ -0,0 +1,12 @@
+      *****************************************************************
+      * COPYBOOK     : AUDITSEL                                       *
+      * DESCRIPTION  : SELECT clause for the shop-wide append-only    *
+      *                audit trail, copied into FILE-CONTROL by every *
+      *                chapter04 program whose write routines need an *
+      *                audit record alongside the data file write.    *
+      * REVISION HISTORY :                                            *
+      *   2026-03-29  MAM  Initial version                            *
+      *****************************************************************
+           SELECT AUDIT-LOG-FILE ASSIGN TO 'data/audit-trail.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
