@@ -0,0 +1,16 @@
+      *****************************************************************
+      * COPYBOOK     : RUNSTATSWS                                     *
+      * DESCRIPTION  : WORKING-STORAGE fields for the shop-wide        *
+      *                end-of-run statistics log. Assumes              *
+      *                WS-THIS-PROGRAM-ID has already been declared    *
+      *                (see IOERRWS), so the same program-id value     *
+      *                stamped on error-log entries also stamps the    *
+      *                run-stats entry.                                *
+      * REVISION HISTORY :                                            *
+      *   2026-04-12  MAM  Initial version                            *
+      *****************************************************************
+       01  WS-RUNSTATS-STATUS       PIC XX.
+       01  WS-RUNSTATS-DATE.
+           05 WS-RUNSTATS-DATE-CCYY PIC 9(4).
+           05 WS-RUNSTATS-DATE-MM   PIC 99.
+           05 WS-RUNSTATS-DATE-DD   PIC 99.
