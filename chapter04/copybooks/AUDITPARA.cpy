@@ -0,0 +1,17 @@
+      *****************************************************************
+      * COPYBOOK     : AUDITPARA                                      *
+      * DESCRIPTION  : Shared paragraph that timestamps and writes    *
+      *                one audit-trail record. Copied once, at the    *
+      *                end of the PROCEDURE DIVISION, by every         *
+      *                program that uses AUDITLOG to log a write.     *
+      * REVISION HISTORY :                                            *
+      *   2026-03-29  MAM  Initial version                            *
+      *****************************************************************
+       920-WRITE-AUDIT-LOG-RTN.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           MOVE WS-AUDIT-DATE-MM   TO AUD-LOG-MM-OUT
+           MOVE WS-AUDIT-DATE-DD   TO AUD-LOG-DD-OUT
+           MOVE WS-AUDIT-DATE-CCYY TO AUD-LOG-CCYY-OUT
+           ACCEPT AUD-LOG-TIME-OUT FROM TIME
+           WRITE AUDIT-LOG-REC
+           .
