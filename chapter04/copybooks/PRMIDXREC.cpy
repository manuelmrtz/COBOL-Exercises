@@ -0,0 +1,21 @@
+      *****************************************************************
+      * COPYBOOK     : PRMIDXREC                                      *
+      * DESCRIPTION  : Record layout for PR-MASTER-IDX-FILE, shared    *
+      *                between CHAP04V02's index build and CHAP04I02's  *
+      *                online employee inquiry so the two programs     *
+      *                can never drift apart on this layout.           *
+      * REVISION HISTORY :                                            *
+      *   2026-08-09  MAM  Initial version - pulled out of CHAP04V02   *
+      *                    and CHAP04I02, which had carried this       *
+      *                    layout duplicated verbatim in each program. *
+      *****************************************************************
+       01  PR-MASTER-IDX-REC.
+           05 IDX-EMPLOYEE-NO        PIC X(5).
+           05 IDX-EMPLOYEE-NAME      PIC X(20).
+           05 IDX-LOCATION-CODE.
+               10 IDX-TERRITORY      PIC X(2).
+               10 IDX-OFFICE-NO      PIC X(2).
+           05 IDX-ANNUAL-SALARY      PIC X(6).
+           05 IDX-SOCIAL-SECURITY    PIC X(9).
+           05 IDX-NO-OF-DEPENDENTS   PIC X(2).
+           05 IDX-JOB-CLASS          PIC X(2).
