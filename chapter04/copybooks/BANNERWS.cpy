@@ -0,0 +1,25 @@
+      *****************************************************************
+      * COPYBOOK     : BANNERWS                                       *
+      * DESCRIPTION  : WORKING-STORAGE fields for the service-bureau   *
+      *                style header/trailer banner lines written      *
+      *                ahead of and behind each chapter04 print        *
+      *                output, so a printout picked off a shared       *
+      *                printer with no cover sheet can still be        *
+      *                traced back to the job and run that produced    *
+      *                it.                                             *
+      * REVISION HISTORY :                                            *
+      *   2026-04-14  MAM  Initial version                            *
+      *****************************************************************
+       01  BANNER-DATE.
+           05 BANNER-DATE-CCYY      PIC 9(4).
+           05 BANNER-DATE-MM        PIC 99.
+           05 BANNER-DATE-DD        PIC 99.
+       01  BANNER-DATE-OUT.
+           05 BANNER-DATE-MM-OUT    PIC 99.
+           05 FILLER                PIC X VALUE '/'.
+           05 BANNER-DATE-DD-OUT    PIC 99.
+           05 FILLER                PIC X VALUE '/'.
+           05 BANNER-DATE-CCYY-OUT  PIC 9(4).
+       01  BANNER-TIME-OUT          PIC 9(6).
+       01  BANNER-RECORD-COUNT-OUT  PIC ZZZ,ZZZ,ZZ9.
+       01  BANNER-LINE-TEXT         PIC X(80).
