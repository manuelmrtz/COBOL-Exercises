@@ -0,0 +1,20 @@
+      *****************************************************************
+      * COPYBOOK     : RUNSTATSLOG                                    *
+      * DESCRIPTION  : Pseudo-text fragment that builds and writes     *
+      *                one end-of-run statistics record. COPY this    *
+      *                REPLACING :RECORDS-READ:, :RECORDS-WRITTEN:,    *
+      *                and :RECORDS-REJECTED: with the identifiers     *
+      *                holding this run's counts, and :FINAL-STATUS:   *
+      *                with a short literal ('OK' or 'FAILED').        *
+      *                Call once, near the end of the run, ahead of    *
+      *                closing this program's own files.               *
+      * REVISION HISTORY :                                            *
+      *   2026-04-12  MAM  Initial version                            *
+      *****************************************************************
+               MOVE SPACES                TO RUN-STATS-REC
+               MOVE WS-THIS-PROGRAM-ID    TO RS-PROGRAM-ID-OUT
+               MOVE :RECORDS-READ:        TO RS-RECORDS-READ-OUT
+               MOVE :RECORDS-WRITTEN:     TO RS-RECORDS-WRITTEN-OUT
+               MOVE :RECORDS-REJECTED:    TO RS-RECORDS-REJECTED-OUT
+               MOVE :FINAL-STATUS:        TO RS-FINAL-STATUS-OUT
+               PERFORM 930-WRITE-RUN-STATS-RTN
