@@ -0,0 +1,41 @@
+      *****************************************************************
+      * COPYBOOK     : IOERRMSG                                       *
+      * DESCRIPTION  : Shared file-status message fragment. Replaces   *
+      *                a single generic "Cannot OPEN/CLOSE ... file.   *
+      *                Status: nn" DISPLAY with specific wording for    *
+      *                the statuses that come up most on a 2AM page -  *
+      *                35 (file not found), 37 (permission denied),     *
+      *                and 30 (device error) - falling back to the old  *
+      *                generic wording for anything else. Drop this in *
+      *                place of that DISPLAY, right before the existing *
+      *                COPY IOERRCHK that logs the raw status code.     *
+      *                                                                *
+      *                CALLER SUPPLIES, VIA COPY ... REPLACING:        *
+      *                   :SEVERITY:     - ERROR or WARNING            *
+      *                   :FILE-LABEL:   - short file name             *
+      *                   :OPERATION:    - OPEN, CLOSE, READ, or WRITE *
+      *                   :STATUS-FIELD: - the WS-xxx-STATUS field     *
+      * REVISION HISTORY :                                            *
+      *   2026-04-11  MAM  Initial version                            *
+      *****************************************************************
+               EVALUATE :STATUS-FIELD:
+                   WHEN '35'
+                       DISPLAY :SEVERITY: ': ' :FILE-LABEL:
+                           ' file not found. Status: 35 - check that '
+                           'the dataset/path exists before rerunning '
+                           'this step.'
+                   WHEN '37'
+                       DISPLAY :SEVERITY: ': ' :FILE-LABEL:
+                           ' file permission denied. Status: 37 - '
+                           'check dataset security before rerunning '
+                           'this step.'
+                   WHEN '30'
+                       DISPLAY :SEVERITY: ': ' :FILE-LABEL:
+                           ' device error on ' :OPERATION:
+                           '. Status: 30 - check the device/volume '
+                           'this file lives on.'
+                   WHEN OTHER
+                       DISPLAY :SEVERITY: ': Cannot ' :OPERATION: ' '
+                           :FILE-LABEL: ' file. Status: '
+                           :STATUS-FIELD:
+               END-EVALUATE
