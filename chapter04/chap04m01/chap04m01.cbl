@@ -0,0 +1,560 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CHAP04M01.
+
+      *****************************************************************
+      * PROGRAM NAME : Payroll Master Maintenance                      *
+      * PROGRAM ID   : CHAP04M01                                       *
+      *                                                                *
+      * AUTHOR       : Manuel A. Martinez                              *
+      * DATE WRITTEN : 2026-04-09                                      *
+      * DATE COMPILED:                                                 *
+      *                                                                *
+      * INSTALLATION : Manuel Martinez Development Lab                 *
+      * ENVIRONMENT  : Linux ARM64 GnuCOBOL 3.2                        *
+      *                                                                *
+      * PROGRAM TYPE : Online Maintenance                              *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * DESCRIPTION :                                                  *
+      *   Every chapter04 program that touches PRMAST.DAT treats it     *
+      *   as a static file somebody else maintains. This program is     *
+      *   that somebody else - it lets a payroll clerk add a new        *
+      *   hire, change an existing employee's salary, territory,        *
+      *   office, or job class, or remove a terminated employee,        *
+      *   instead of whatever manual edit currently touches the file     *
+      *   directly. The whole master is loaded into a table at          *
+      *   start-up, each transaction the clerk enters is applied to      *
+      *   the table and written to the transaction log, and the table    *
+      *   is written back out to PRMAST.DAT when the clerk is done,      *
+      *   the same table-driven match CHAP04A04 uses instead of          *
+      *   assuming either file is sorted.                                *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * BUSINESS PURPOSE :                                             *
+      *   Educational                                                  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * INPUT FILES :                                                  *
+      *   --------------------- ------------------------------------  *
+      *   | File Name          | Description                        |  *
+      *   --------------------- ------------------------------------  *
+      *   | prmast.dat         | Payroll master, loaded into a table  |  *
+      *   |                    | at start-up                          |  *
+      *   --------------------- ------------------------------------  *
+      *                                                                *
+      * OUTPUT FILES :                                                 *
+      *   --------------------- ------------------------------------  *
+      *   | File Name          | Description                        |  *
+      *   --------------------- ------------------------------------  *
+      *   | prmast.dat         | Rewritten from the maintained table  |  *
+      *   |                    | when the clerk exits                 |  *
+      *   | prmast-trans.log   | One record per ADD/CHANGE/DELETE      |  *
+      *   |                    | transaction applied this session      |  *
+      *   | io-error.log       | Shared shop-wide I/O error log        |  *
+      *   | audit-trail.log    | Shared shop-wide write audit trail    |  *
+      *   --------------------- ------------------------------------  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * ERROR HANDLING :                                               *
+      *   - Adding a duplicate employee number or changing/deleting    *
+      *     one that doesn't exist displays a message and rejects the   *
+      *     transaction instead of corrupting the table                *
+      *   - File status validated on OPEN and CLOSE via IOERRCHK        *
+      *                                                                *
+      * RETURN CODES :                                                 *
+      *   NONE                                                         *
+      *                                                                *
+      * SPECIAL NOTES :                                                *
+      *   Run this program directly from a terminal session - it is    *
+      *   not part of the nightly CHAP04DRV batch chain. Run CHAP04V02  *
+      *   afterward (or let the next CHAP04DRV cycle do it) to refresh   *
+      *   the good/reject split and the indexed master off the new       *
+      *   PRMAST.DAT.                                                    *
+      *                                                                *
+      * REVISION HISTORY :                                             *
+      *   2026-04-09  MAM  Initial version                             *
+      *                                                                *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-PR-MASTER ASSIGN TO 'data/prmast.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-MASTER-STATUS.
+
+           SELECT F-TRANS-LOG ASSIGN TO 'data/prmast-trans.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-TRANSLOG-STATUS.
+
+           COPY IOERRSEL.
+           COPY AUDITSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-PR-MASTER.
+       01  MASTER-REC.
+           05 EMPLOYEE-NO-IN         PIC X(5).
+           05 EMPLOYEE-NAME-IN       PIC X(20).
+           05 LOCATION-CODE-IN.
+               10 TERRITORY-IN       PIC X(2).
+               10 OFFICE-NO-IN       PIC X(2).
+           05 ANNUAL-SALARY-IN       PIC X(6).
+           05 SOCIAL-SECURITY-NO-IN  PIC X(9).
+           05 NO-OF-DEPENDENTS-IN    PIC X(2).
+           05 JOB-CLASSIFICATION-IN  PIC X(2).
+
+       FD  F-TRANS-LOG.
+       01  TRANS-LOG-REC.
+           05 TL-TRANS-CODE-OUT      PIC X(8).
+           05                        PIC X(2).
+           05 TL-EMPLOYEE-NO-OUT     PIC X(5).
+           05                        PIC X(2).
+           05 TL-EMPLOYEE-NAME-OUT   PIC X(20).
+           05                        PIC X(2).
+           05 TL-FIELD-OUT           PIC X(10).
+           05                        PIC X(2).
+           05 TL-OLD-VALUE-OUT       PIC X(20).
+           05                        PIC X(2).
+           05 TL-NEW-VALUE-OUT       PIC X(20).
+           05                        PIC X(2).
+           05 TL-TRANS-DATE-OUT.
+               10 TL-TRANS-MM-OUT    PIC 99.
+               10                    PIC X VALUE '/'.
+               10 TL-TRANS-DD-OUT    PIC 99.
+               10                    PIC X VALUE '/'.
+               10 TL-TRANS-CCYY-OUT  PIC 9(4).
+           05                        PIC X(2).
+           05 TL-TRANS-TIME-OUT      PIC 9(6).
+
+           COPY IOERRFD.
+           COPY AUDITFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS          PIC XX.
+       01  WS-TRANSLOG-STATUS        PIC XX.
+       COPY IOERRWS.
+       COPY AUDITWS.
+
+       01  WS-LOAD-EOF               PIC X VALUE 'N'.
+       01  WS-DONE-SW                PIC X VALUE 'N'.
+           88 MAINTENANCE-DONE       VALUE 'Y'.
+       01  WS-ACTION-CODE            PIC X.
+       01  WS-CHANGE-FIELD           PIC X.
+       01  WS-INQUIRY-KEY            PIC X(5).
+       01  WS-OLD-VALUE-HOLD         PIC X(20).
+       01  WS-NEW-VALUE-HOLD         PIC X(20).
+       01  WS-FIELD-NAME-HOLD        PIC X(10).
+
+      *    PRMAST.DAT IS LOADED INTO THIS TABLE ONCE, UP FRONT, AND
+      *    EVERY ADD/CHANGE/DELETE TRANSACTION IS APPLIED AGAINST THE
+      *    TABLE BY A SEARCH ON EMPLOYEE NUMBER INSTEAD OF RELYING ON
+      *    THE FILE BEING SORTED - THE SAME TABLE-DRIVEN MATCH CHAP04A04
+      *    USES FOR RENTALS-VS-SALES.
+       01  PR-MASTER-TABLE.
+           05  PRM-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY PRM-IDX.
+               10  PRM-EMPLOYEE-NO       PIC X(5).
+               10  PRM-EMPLOYEE-NAME     PIC X(20).
+               10  PRM-TERRITORY         PIC X(2).
+               10  PRM-OFFICE-NO         PIC X(2).
+               10  PRM-ANNUAL-SALARY     PIC X(6).
+               10  PRM-SOCIAL-SECURITY   PIC X(9).
+               10  PRM-NO-OF-DEPENDENTS  PIC X(2).
+               10  PRM-JOB-CLASS         PIC X(2).
+               10  PRM-ACTIVE-SW         PIC X VALUE 'Y'.
+                   88 PRM-IS-ACTIVE      VALUE 'Y'.
+       01  WS-TABLE-COUNT            PIC 9(4) VALUE ZERO.
+       01  WS-FOUND-IDX              PIC 9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           MOVE 'CHAP04M01' TO WS-THIS-PROGRAM-ID
+           PERFORM 200-OPEN-FILES
+           PERFORM 210-LOAD-MASTER-TABLE-RTN
+
+           PERFORM 300-MAINTENANCE-LOOP-RTN UNTIL MAINTENANCE-DONE
+
+           PERFORM 800-REWRITE-MASTER-RTN
+           PERFORM 400-CLOSE-FILES
+           STOP RUN
+           .
+
+      *****************************************************************
+      *    200-OPEN-FILES - OPEN THE SHARED LOGS FIRST, THEN THE       *
+      *    MASTER FOR INPUT (TO LOAD THE TABLE) AND THE TRANSACTION    *
+      *    LOG FOR APPEND.                                              *
+      *****************************************************************
+       200-OPEN-FILES.
+           OPEN EXTEND ERROR-LOG-FILE
+           IF WS-ERRLOG-STATUS = '35'
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF
+           IF WS-ERRLOG-STATUS NOT = '00'
+              AND WS-ERRLOG-STATUS NOT = '05'
+               DISPLAY 'WARNING: Cannot open ERROR-LOG file. Status: '
+                       WS-ERRLOG-STATUS
+           END-IF
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = '00'
+              AND WS-AUDIT-STATUS NOT = '05'
+               DISPLAY 'WARNING: Cannot open AUDIT-LOG file. Status: '
+                       WS-AUDIT-STATUS
+           END-IF
+
+           OPEN INPUT F-PR-MASTER
+           IF WS-MASTER-STATUS NOT = '00'
+              AND WS-MASTER-STATUS NOT = '35'
+               DISPLAY 'ERROR: Cannot open PR-MASTER file. Status: '
+                       WS-MASTER-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='PR-MASTER'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-MASTER-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND F-TRANS-LOG
+           IF WS-TRANSLOG-STATUS = '35'
+      *        FIRST TIME THIS SESSION HAS RUN - THE LOG DOESN'T
+      *        EXIST YET, SO CREATE IT AND REOPEN IT FOR APPEND.
+               OPEN OUTPUT F-TRANS-LOG
+               CLOSE F-TRANS-LOG
+               OPEN EXTEND F-TRANS-LOG
+           END-IF
+
+           IF WS-TRANSLOG-STATUS NOT = '00'
+              AND WS-TRANSLOG-STATUS NOT = '05'
+               DISPLAY 'ERROR: Cannot open TRANS-LOG file. Status: '
+                       WS-TRANSLOG-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='TRANS-LOG'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-TRANSLOG-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+
+      *****************************************************************
+      *    210-LOAD-MASTER-TABLE-RTN - READ PRMAST.DAT START TO        *
+      *    FINISH INTO PR-MASTER-TABLE, THEN CLOSE IT. A MISSING FILE   *
+      *    (STATUS 35 ON OPEN) JUST MEANS THIS IS THE FIRST RUN, SO     *
+      *    MAINTENANCE STARTS FROM AN EMPTY TABLE.                      *
+      *****************************************************************
+       210-LOAD-MASTER-TABLE-RTN.
+           IF WS-MASTER-STATUS = '00'
+               PERFORM UNTIL WS-LOAD-EOF = 'Y'
+                   READ F-PR-MASTER
+                       AT END
+                           MOVE 'Y' TO WS-LOAD-EOF
+                       NOT AT END
+                           ADD 1 TO WS-TABLE-COUNT
+                           MOVE EMPLOYEE-NO-IN
+                               TO PRM-EMPLOYEE-NO (WS-TABLE-COUNT)
+                           MOVE EMPLOYEE-NAME-IN
+                               TO PRM-EMPLOYEE-NAME (WS-TABLE-COUNT)
+                           MOVE TERRITORY-IN
+                               TO PRM-TERRITORY (WS-TABLE-COUNT)
+                           MOVE OFFICE-NO-IN
+                               TO PRM-OFFICE-NO (WS-TABLE-COUNT)
+                           MOVE ANNUAL-SALARY-IN
+                               TO PRM-ANNUAL-SALARY (WS-TABLE-COUNT)
+                           MOVE SOCIAL-SECURITY-NO-IN
+                               TO PRM-SOCIAL-SECURITY (WS-TABLE-COUNT)
+                           MOVE NO-OF-DEPENDENTS-IN
+                               TO PRM-NO-OF-DEPENDENTS (WS-TABLE-COUNT)
+                           MOVE JOB-CLASSIFICATION-IN
+                               TO PRM-JOB-CLASS (WS-TABLE-COUNT)
+                           MOVE 'Y' TO PRM-ACTIVE-SW (WS-TABLE-COUNT)
+                   END-READ
+               END-PERFORM
+
+               CLOSE F-PR-MASTER
+           END-IF
+           .
+
+      *****************************************************************
+      *    300-MAINTENANCE-LOOP-RTN - PROMPT THE CLERK FOR THE NEXT    *
+      *    TRANSACTION AND DISPATCH IT TO THE RIGHT PARAGRAPH.          *
+      *****************************************************************
+       300-MAINTENANCE-LOOP-RTN.
+           DISPLAY ' '
+           DISPLAY 'PAYROLL MASTER MAINTENANCE - ' WS-TABLE-COUNT
+                   ' EMPLOYEE(S) ON FILE'
+           DISPLAY 'A-ADD (NEW HIRE)  C-CHANGE (RAISE/TRANSFER)  '
+                   'D-DELETE (TERMINATION)  X-EXIT AND SAVE'
+           DISPLAY 'ENTER ACTION CODE : '
+           ACCEPT WS-ACTION-CODE
+
+           EVALUATE WS-ACTION-CODE
+               WHEN 'A'
+                   PERFORM 310-ADD-EMPLOYEE-RTN
+               WHEN 'C'
+                   PERFORM 320-CHANGE-EMPLOYEE-RTN
+               WHEN 'D'
+                   PERFORM 330-DELETE-EMPLOYEE-RTN
+               WHEN 'X'
+                   SET MAINTENANCE-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY 'PLEASE ANSWER A, C, D, OR X'
+           END-EVALUATE
+           .
+
+      *****************************************************************
+      *    310-ADD-EMPLOYEE-RTN - NEW HIRE. REJECTS A DUPLICATE         *
+      *    EMPLOYEE NUMBER INSTEAD OF ADDING A SECOND ENTRY FOR IT.     *
+      *****************************************************************
+       310-ADD-EMPLOYEE-RTN.
+           DISPLAY 'NEW EMPLOYEE NO. (5 DIGITS)  : '
+           ACCEPT WS-INQUIRY-KEY
+           PERFORM 340-FIND-EMPLOYEE-RTN
+
+           IF WS-FOUND-IDX NOT = ZERO
+               DISPLAY 'ERROR: EMPLOYEE NO. ' WS-INQUIRY-KEY
+                       ' ALREADY ON FILE'
+           ELSE
+               ADD 1 TO WS-TABLE-COUNT
+               MOVE WS-INQUIRY-KEY
+                   TO PRM-EMPLOYEE-NO (WS-TABLE-COUNT)
+               DISPLAY 'EMPLOYEE NAME                : '
+               ACCEPT PRM-EMPLOYEE-NAME (WS-TABLE-COUNT)
+               DISPLAY 'TERRITORY (2 DIGITS)         : '
+               ACCEPT PRM-TERRITORY (WS-TABLE-COUNT)
+               DISPLAY 'OFFICE NO. (2 DIGITS)        : '
+               ACCEPT PRM-OFFICE-NO (WS-TABLE-COUNT)
+               DISPLAY 'ANNUAL SALARY (6 DIGITS)     : '
+               ACCEPT PRM-ANNUAL-SALARY (WS-TABLE-COUNT)
+               DISPLAY 'SOCIAL SECURITY NO. (9 DIGITS): '
+               ACCEPT PRM-SOCIAL-SECURITY (WS-TABLE-COUNT)
+               DISPLAY 'NO. OF DEPENDENTS (2 DIGITS) : '
+               ACCEPT PRM-NO-OF-DEPENDENTS (WS-TABLE-COUNT)
+               DISPLAY 'JOB CLASSIFICATION (2 DIGITS): '
+               ACCEPT PRM-JOB-CLASS (WS-TABLE-COUNT)
+               MOVE 'Y' TO PRM-ACTIVE-SW (WS-TABLE-COUNT)
+
+               MOVE 'NEW HIRE' TO WS-FIELD-NAME-HOLD
+               MOVE SPACES     TO WS-OLD-VALUE-HOLD
+               MOVE PRM-EMPLOYEE-NAME (WS-TABLE-COUNT)
+                   TO WS-NEW-VALUE-HOLD
+               PERFORM 910-WRITE-TRANS-LOG-RTN
+
+               COPY AUDITLOG REPLACING
+                   ==:RECORD-KEY:== BY ==WS-INQUIRY-KEY==
+                   ==:ACTION:==     BY =='NEW HIRE'==.
+           END-IF
+           .
+
+      *****************************************************************
+      *    320-CHANGE-EMPLOYEE-RTN - RAISE OR TRANSFER. LOOKS THE       *
+      *    EMPLOYEE UP BY NUMBER AND CHANGES ONE FIELD AT A TIME SO      *
+      *    THE TRANSACTION LOG CAN RECORD A CLEAN OLD-VALUE/NEW-VALUE    *
+      *    PAIR FOR WHATEVER CHANGED.                                   *
+      *****************************************************************
+       320-CHANGE-EMPLOYEE-RTN.
+           DISPLAY 'EMPLOYEE NO. TO CHANGE (5 DIGITS) : '
+           ACCEPT WS-INQUIRY-KEY
+           PERFORM 340-FIND-EMPLOYEE-RTN
+
+           IF WS-FOUND-IDX = ZERO
+               DISPLAY 'ERROR: NO RECORD FOUND FOR EMPLOYEE NO. '
+                       WS-INQUIRY-KEY
+           ELSE
+               DISPLAY 'S-SALARY  T-TERRITORY/OFFICE  J-JOB CLASS'
+               DISPLAY 'WHICH FIELD IS CHANGING?          : '
+               ACCEPT WS-CHANGE-FIELD
+
+               EVALUATE WS-CHANGE-FIELD
+                   WHEN 'S'
+                       MOVE 'SALARY' TO WS-FIELD-NAME-HOLD
+                       MOVE PRM-ANNUAL-SALARY (WS-FOUND-IDX)
+                           TO WS-OLD-VALUE-HOLD
+                       DISPLAY 'NEW ANNUAL SALARY (6 DIGITS) : '
+                       ACCEPT PRM-ANNUAL-SALARY (WS-FOUND-IDX)
+                       MOVE PRM-ANNUAL-SALARY (WS-FOUND-IDX)
+                           TO WS-NEW-VALUE-HOLD
+                   WHEN 'T'
+                       MOVE 'LOCATION' TO WS-FIELD-NAME-HOLD
+                       STRING PRM-TERRITORY (WS-FOUND-IDX)
+                               PRM-OFFICE-NO (WS-FOUND-IDX)
+                           DELIMITED BY SIZE INTO WS-OLD-VALUE-HOLD
+                       DISPLAY 'NEW TERRITORY (2 DIGITS)     : '
+                       ACCEPT PRM-TERRITORY (WS-FOUND-IDX)
+                       DISPLAY 'NEW OFFICE NO. (2 DIGITS)    : '
+                       ACCEPT PRM-OFFICE-NO (WS-FOUND-IDX)
+                       STRING PRM-TERRITORY (WS-FOUND-IDX)
+                               PRM-OFFICE-NO (WS-FOUND-IDX)
+                           DELIMITED BY SIZE INTO WS-NEW-VALUE-HOLD
+                   WHEN 'J'
+                       MOVE 'JOB CLASS' TO WS-FIELD-NAME-HOLD
+                       MOVE PRM-JOB-CLASS (WS-FOUND-IDX)
+                           TO WS-OLD-VALUE-HOLD
+                       DISPLAY 'NEW JOB CLASSIFICATION (2 DIGITS): '
+                       ACCEPT PRM-JOB-CLASS (WS-FOUND-IDX)
+                       MOVE PRM-JOB-CLASS (WS-FOUND-IDX)
+                           TO WS-NEW-VALUE-HOLD
+                   WHEN OTHER
+                       DISPLAY 'PLEASE ANSWER S, T, OR J'
+               END-EVALUATE
+
+               IF WS-CHANGE-FIELD = 'S' OR 'T' OR 'J'
+                   PERFORM 910-WRITE-TRANS-LOG-RTN
+
+                   COPY AUDITLOG REPLACING
+                       ==:RECORD-KEY:== BY ==WS-INQUIRY-KEY==
+                       ==:ACTION:==     BY =='CHANGE'==.
+               END-IF
+           END-IF
+           .
+
+      *****************************************************************
+      *    330-DELETE-EMPLOYEE-RTN - TERMINATION. MARKS THE TABLE       *
+      *    ENTRY INACTIVE SO 800-REWRITE-MASTER-RTN LEAVES IT OUT OF    *
+      *    THE NEW PRMAST.DAT INSTEAD OF PHYSICALLY SHIFTING THE        *
+      *    TABLE.                                                       *
+      *****************************************************************
+       330-DELETE-EMPLOYEE-RTN.
+           DISPLAY 'EMPLOYEE NO. TO DELETE (5 DIGITS) : '
+           ACCEPT WS-INQUIRY-KEY
+           PERFORM 340-FIND-EMPLOYEE-RTN
+
+           IF WS-FOUND-IDX = ZERO
+               DISPLAY 'ERROR: NO RECORD FOUND FOR EMPLOYEE NO. '
+                       WS-INQUIRY-KEY
+           ELSE
+               MOVE 'TERMINATE'  TO WS-FIELD-NAME-HOLD
+               MOVE PRM-EMPLOYEE-NAME (WS-FOUND-IDX)
+                   TO WS-OLD-VALUE-HOLD
+               MOVE SPACES       TO WS-NEW-VALUE-HOLD
+               MOVE 'N' TO PRM-ACTIVE-SW (WS-FOUND-IDX)
+
+               PERFORM 910-WRITE-TRANS-LOG-RTN
+
+               COPY AUDITLOG REPLACING
+                   ==:RECORD-KEY:== BY ==WS-INQUIRY-KEY==
+                   ==:ACTION:==     BY =='TERMINATION'==.
+           END-IF
+           .
+
+      *****************************************************************
+      *    340-FIND-EMPLOYEE-RTN - SEARCH THE TABLE FOR WS-INQUIRY-KEY  *
+      *    AMONG THE ACTIVE ENTRIES. WS-FOUND-IDX COMES BACK ZERO WHEN   *
+      *    THERE IS NO MATCH.                                           *
+      *****************************************************************
+       340-FIND-EMPLOYEE-RTN.
+           MOVE ZERO TO WS-FOUND-IDX
+           PERFORM 345-CHECK-ONE-EMPLOYEE-RTN
+               VARYING PRM-IDX FROM 1 BY 1
+               UNTIL PRM-IDX > WS-TABLE-COUNT
+                  OR WS-FOUND-IDX NOT = ZERO
+           .
+
+      *    A RAW SEARCH OVER THE FULL OCCURS 2000 RANGE WOULD SCAN
+      *    PAST WS-TABLE-COUNT INTO SLOTS THAT WERE NEVER LOADED -
+      *    PRM-ACTIVE-SW DEFAULTS TO 'Y' AND PRM-EMPLOYEE-NO DEFAULTS
+      *    TO SPACES FOR THOSE, SO A BLANK WS-INQUIRY-KEY WOULD
+      *    FALSELY MATCH ONE OF THEM. BOUNDING THE SCAN AT
+      *    WS-TABLE-COUNT RULES THAT OUT.
+       345-CHECK-ONE-EMPLOYEE-RTN.
+           IF PRM-EMPLOYEE-NO (PRM-IDX) = WS-INQUIRY-KEY
+              AND PRM-IS-ACTIVE (PRM-IDX)
+               SET WS-FOUND-IDX TO PRM-IDX
+           END-IF
+           .
+
+      *****************************************************************
+      *    800-REWRITE-MASTER-RTN - WRITES EVERY ACTIVE TABLE ENTRY     *
+      *    BACK OUT TO PRMAST.DAT, REPLACING THE FILE THAT WAS LOADED   *
+      *    AT START-UP.                                                 *
+      *****************************************************************
+       800-REWRITE-MASTER-RTN.
+           OPEN OUTPUT F-PR-MASTER
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot reopen PR-MASTER file for '
+                       'output. Status: ' WS-MASTER-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='PR-MASTER'==
+                   ==:OPERATION:==    BY =='OPEN OUTPUT'==
+                   ==:STATUS-FIELD:== BY ==WS-MASTER-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           SET PRM-IDX TO 1
+           PERFORM WS-TABLE-COUNT TIMES
+               IF PRM-IS-ACTIVE (PRM-IDX)
+                   MOVE PRM-EMPLOYEE-NO (PRM-IDX)      TO
+                       EMPLOYEE-NO-IN
+                   MOVE PRM-EMPLOYEE-NAME (PRM-IDX)     TO
+                       EMPLOYEE-NAME-IN
+                   MOVE PRM-TERRITORY (PRM-IDX)         TO TERRITORY-IN
+                   MOVE PRM-OFFICE-NO (PRM-IDX)         TO OFFICE-NO-IN
+                   MOVE PRM-ANNUAL-SALARY (PRM-IDX)     TO
+                       ANNUAL-SALARY-IN
+                   MOVE PRM-SOCIAL-SECURITY (PRM-IDX)   TO
+                       SOCIAL-SECURITY-NO-IN
+                   MOVE PRM-NO-OF-DEPENDENTS (PRM-IDX)  TO
+                       NO-OF-DEPENDENTS-IN
+                   MOVE PRM-JOB-CLASS (PRM-IDX)          TO
+                       JOB-CLASSIFICATION-IN
+                   WRITE MASTER-REC
+               END-IF
+               SET PRM-IDX UP BY 1
+           END-PERFORM
+
+           CLOSE F-PR-MASTER
+           .
+
+      *****************************************************************
+      *    400-CLOSE-FILES - CLOSE THE TRANSACTION LOG AND THE SHARED  *
+      *    SHOP-WIDE LOGS.                                              *
+      *****************************************************************
+       400-CLOSE-FILES.
+           CLOSE F-TRANS-LOG
+           IF WS-TRANSLOG-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing TRANS-LOG file. '
+                       'Status: ' WS-TRANSLOG-STATUS
+           END-IF
+
+           CLOSE ERROR-LOG-FILE
+           CLOSE AUDIT-LOG-FILE
+           .
+
+      *****************************************************************
+      *    910-WRITE-TRANS-LOG-RTN - BUILDS AND WRITES ONE             *
+      *    TRANSACTION-LOG RECORD FOR THE TRANSACTION JUST APPLIED.     *
+      *****************************************************************
+       910-WRITE-TRANS-LOG-RTN.
+           MOVE SPACES              TO TRANS-LOG-REC
+           MOVE WS-ACTION-CODE      TO TL-TRANS-CODE-OUT
+           MOVE WS-INQUIRY-KEY      TO TL-EMPLOYEE-NO-OUT
+           IF WS-FOUND-IDX NOT = ZERO
+               MOVE PRM-EMPLOYEE-NAME (WS-FOUND-IDX)
+                   TO TL-EMPLOYEE-NAME-OUT
+           ELSE
+               MOVE PRM-EMPLOYEE-NAME (WS-TABLE-COUNT)
+                   TO TL-EMPLOYEE-NAME-OUT
+           END-IF
+           MOVE WS-FIELD-NAME-HOLD  TO TL-FIELD-OUT
+           MOVE WS-OLD-VALUE-HOLD   TO TL-OLD-VALUE-OUT
+           MOVE WS-NEW-VALUE-HOLD   TO TL-NEW-VALUE-OUT
+
+           ACCEPT WS-AUDIT-DATE     FROM DATE YYYYMMDD
+           MOVE WS-AUDIT-DATE-MM    TO TL-TRANS-MM-OUT
+           MOVE WS-AUDIT-DATE-DD    TO TL-TRANS-DD-OUT
+           MOVE WS-AUDIT-DATE-CCYY  TO TL-TRANS-CCYY-OUT
+           ACCEPT TL-TRANS-TIME-OUT FROM TIME
+
+           WRITE TRANS-LOG-REC
+           .
+
+           COPY IOERRPARA.
+           COPY AUDITPARA.
