@@ -55,7 +55,7 @@
       *                                                               *
       * RETURN CODES :                                                *
       *   - 0 : Normal completion                                     *
-      *   - 8 : Error encountered                                     *
+      *   - 16 : Error encountered                                    *
       *                                                               *
       *===============================================================*
       *                                                               *
@@ -73,7 +73,8 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT F-ACCOUNT-MASTER ASSIGN TO 'data/account-master.dat'
+           SELECT F-ACCOUNT-MASTER
+               ASSIGN TO 'data/account-master-good.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-MASTER-STATUS.
                
@@ -84,7 +85,38 @@
            SELECT F-GAS-BILL ASSIGN TO 'data/gas-bill.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-GAS-STATUS.
-           
+
+           SELECT F-BILL-EXCEPTIONS ASSIGN TO 'data/billexc.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT F-COMBINED-BILL ASSIGN TO 'data/combined-bill.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COMBINED-STATUS.
+
+           SELECT F-ACCOUNT-HISTORY ASSIGN TO 'data/account-history.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+           SELECT F-COLLECTIONS ASSIGN TO 'data/collections.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COLLECTIONS-STATUS.
+
+      *    CSV COUNTERPARTS TO THE FIXED-COLUMN PRINT FILES ABOVE, FOR
+      *    THE CUSTOMER BILLING PORTAL TO IMPORT WITHOUT WRITING A
+      *    PARSER AGAINST OUR INTERNAL PRINT LAYOUT.
+           SELECT F-ELEC-BILL-CSV ASSIGN TO 'data/elec-bill.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ELEC-CSV-STATUS.
+
+           SELECT F-GAS-BILL-CSV ASSIGN TO 'data/gas-bill.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GAS-CSV-STATUS.
+
+           COPY IOERRSEL.
+           COPY AUDITSEL.
+           COPY RUNSTATSEL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  F-ACCOUNT-MASTER.
@@ -92,18 +124,72 @@
            05 ACCOUNT-NO-IN     PIC X(5).
            05 CUSTOMER-NAME-IN  PIC X(20).
            05 ADDRESS-IN        PIC X(20).
-           05 KILO-HRS-USED-IN  PIC X(5).
-           05 GAS-USED-IN       PIC X(5).
-           05 ELEC-BILL-IN      PIC X(5).
-           05 GAS-BILL-IN       PIC X(5).
-           
+           05 KILO-HRS-USED-IN  PIC 9(5).
+           05 GAS-USED-IN       PIC 9(5).
+           05 ELEC-BILL-IN      PIC 9(3)V99.
+           05 GAS-BILL-IN       PIC 9(3)V99.
+           05 TERRITORY-IN      PIC X(2).
+           05 RATE-CLASS-IN     PIC X(1).
+
+       FD  F-BILL-EXCEPTIONS.
+       01  BILL-EXCEPTION-REC.
+           05 EXC-ACCOUNT-NO-OUT  PIC X(5).
+           05                     PIC X(2).
+           05 EXC-UTILITY-OUT     PIC X(4).
+           05                     PIC X(2).
+           05 EXC-USAGE-OUT       PIC ZZZZ9.
+           05                     PIC X(2).
+           05 EXC-EXPECTED-OUT    PIC ZZZ9.99.
+           05                     PIC X(2).
+           05 EXC-BILLED-OUT      PIC ZZZ9.99.
+           05                     PIC X(2).
+           05 EXC-REASON-OUT      PIC X(30).
+
+      *    ONE STATEMENT PER ACCOUNT COMBINING BOTH UTILITIES, SO
+      *    CUSTOMERS STOP CALLING IN CONFUSED ABOUT TWO BILLS FOR
+      *    ONE HOUSEHOLD.
+       FD  F-COMBINED-BILL.
+       01  COMBINED-BILL-REC.
+           05 CACCOUNT-NO-OUT     PIC X(5).
+           05                     PIC X(2).
+           05 CCUSTOMER-NAME-OUT  PIC X(20).
+           05                     PIC X(2).
+           05 CADDRESS-OUT        PIC X(20).
+           05                     PIC X(2).
+           05 CELEC-BILL-OUT      PIC ZZZ9.99.
+           05                     PIC X(2).
+           05 CGAS-BILL-OUT       PIC ZZZ9.99.
+           05                     PIC X(2).
+           05 CTOTAL-DUE-OUT      PIC ZZZ9.99.
+
+      *    PRIOR-BALANCE HISTORY, ONE RECORD PER ACCOUNT. LOADED IN
+      *    FULL INTO HISTORY-TABLE AND MATCHED TO F-ACCOUNT-MASTER BY
+      *    HIST-ACCOUNT-NO - NOT ASSUMED TO BE IN THE SAME SEQUENCE.
+       FD  F-ACCOUNT-HISTORY.
+       01  ACCOUNT-HISTORY-REC.
+           05 HIST-ACCOUNT-NO     PIC X(5).
+           05 HIST-PRIOR-BALANCE  PIC 9(5)V99.
+           05 HIST-DAYS-PAST-DUE  PIC 9(3).
+
+       FD  F-COLLECTIONS.
+       01  COLLECTIONS-REC.
+           05 COLL-ACCOUNT-NO-OUT      PIC X(5).
+           05                          PIC X(2).
+           05 COLL-CUSTOMER-NAME-OUT   PIC X(20).
+           05                          PIC X(2).
+           05 COLL-PRIOR-BALANCE-OUT   PIC ZZZZ9.99.
+           05                          PIC X(2).
+           05 COLL-DAYS-PAST-DUE-OUT   PIC ZZ9.
+           05                          PIC X(2).
+           05 COLL-REASON-OUT          PIC X(30).
+
        FD  F-ELEC-BILL.
        01  ELEC-REC.
            05 EACCOUNT-NO-OUT    PIC X(5).
            05 ECUSTOMER-NAME-OUT PIC X(20).
            05 EADDRESS-OUT       PIC X(20).
            05 EKILO-HRS-USED-OUT PIC X(5).
-           05 EELEC-BILL-OUT     PIC X(5).
+           05 EELEC-BILL-OUT     PIC ZZZ9.99.
            
        
        FD  F-GAS-BILL.
@@ -112,107 +198,706 @@
            05 GCUSTOMER-NAME-OUT PIC X(20).
            05 GADDRESS-OUT       PIC X(20).
            05 GGAS-USED-OUT      PIC X(5).
-           05 GGAS-BILL-OUT      PIC X(5).
-           
+           05 GGAS-BILL-OUT      PIC ZZZ9.99.
+
+       FD  F-ELEC-BILL-CSV.
+       01  ELEC-CSV-REC          PIC X(80).
+
+       FD  F-GAS-BILL-CSV.
+       01  GAS-CSV-REC           PIC X(80).
+
+       COPY IOERRFD.
+       COPY AUDITFD.
+       COPY RUNSTATSFD.
+
        WORKING-STORAGE SECTION.
        01  WS-MASTER-STATUS     PIC XX.
        01  WS-GAS-STATUS        PIC XX.
        01  WS-ELEC-STATUS       PIC XX.
+       01  WS-EXCEPTION-STATUS  PIC XX.
+       01  WS-COMBINED-STATUS   PIC XX.
+       01  WS-HISTORY-STATUS    PIC XX.
+       01  WS-COLLECTIONS-STATUS PIC XX.
+       01  WS-ELEC-CSV-STATUS   PIC XX.
+       01  WS-GAS-CSV-STATUS    PIC XX.
+       01  WS-CSV-LINE          PIC X(80).
+       01  WS-CSV-AMOUNT-EDIT   PIC ZZZ9.99.
+       COPY IOERRWS.
+       COPY AUDITWS.
+       COPY RUNSTATSWS.
+       COPY BANNERWS.
        01  WS-EOF               PIC X  VALUE 'N'.
+       01  WS-HISTORY-EOF       PIC X  VALUE 'N'.
+       01  WS-TOTAL-DUE         PIC 9(5)V99 VALUE ZERO
+                                 USAGE COMP-3.
+
+      *    F-ACCOUNT-HISTORY IS LOADED HERE, KEYED ON HT-ACCOUNT-NO,
+      *    SO 340-COLLECTIONS-RTN CAN MATCH EACH MASTER RECORD TO ITS
+      *    HISTORY BY ACCOUNT NUMBER INSTEAD OF ASSUMING THE TWO FILES
+      *    STAY IN LOCKSTEP - THE SAME REASON SALES-TABLE IN
+      *    CHAP04A04 REPLACED A POSITIONAL READ WITH A KEYED SEARCH.
+       01  HISTORY-TABLE.
+           05  HISTORY-ENTRY OCCURS 500 TIMES
+                   INDEXED BY HIST-IDX.
+               10  HT-ACCOUNT-NO      PIC X(5).
+               10  HT-PRIOR-BALANCE   PIC 9(5)V99.
+               10  HT-DAYS-PAST-DUE   PIC 9(3).
+       01  HISTORY-COUNT         PIC 9(5) VALUE ZERO.
+
+      *    COUNTS FOR THE NIGHTLY OPERATIONS SUMMARY - HOW MANY
+      *    ACCOUNTS WERE BILLED AND HOW MANY EXCEPTIONS (ELEC OR GAS
+      *    USAGE X RATE NOT MATCHING THE BILLED AMOUNT) WERE FLAGGED.
+       01  WS-ACCOUNTS-READ      PIC 9(7) VALUE ZERO.
+       01  WS-EXCEPTIONS-WRITTEN PIC 9(7) VALUE ZERO.
+
+      *    PAST-DUE THRESHOLD; CHANGE THIS IF THE BILLING OFFICE
+      *    WANTS A DIFFERENT COLLECTIONS CUTOFF.
+       01  PAST-DUE-THRESHOLD-DAYS PIC 9(3) VALUE 060.
+
+       01  WS-COMPUTED-ELEC-BILL PIC 9(3)V99 VALUE ZERO
+                                 USAGE COMP-3.
+       01  WS-COMPUTED-GAS-BILL  PIC 9(3)V99 VALUE ZERO
+                                 USAGE COMP-3.
+
+      *    PER-UNIT RATES BY TERRITORY AND RATE CLASS (R=RESIDENTIAL,
+      *    C=COMMERCIAL). ADD A ROW HERE WHEN RATES CHANGE INSTEAD OF
+      *    TOUCHING WHATEVER UPSTREAM PROCESS BUILDS ACCOUNT-MASTER.
+       01  RATE-SCHEDULE.
+           05  FILLER  PIC X(2)   VALUE 'NE'.
+           05  FILLER  PIC X(1)   VALUE 'R'.
+           05  FILLER  PIC 9V999  VALUE 0.120.
+           05  FILLER  PIC 9V999  VALUE 0.950.
+           05  FILLER  PIC X(2)   VALUE 'NE'.
+           05  FILLER  PIC X(1)   VALUE 'C'.
+           05  FILLER  PIC 9V999  VALUE 0.105.
+           05  FILLER  PIC 9V999  VALUE 0.880.
+           05  FILLER  PIC X(2)   VALUE 'SE'.
+           05  FILLER  PIC X(1)   VALUE 'R'.
+           05  FILLER  PIC 9V999  VALUE 0.115.
+           05  FILLER  PIC 9V999  VALUE 0.900.
+           05  FILLER  PIC X(2)   VALUE 'SE'.
+           05  FILLER  PIC X(1)   VALUE 'C'.
+           05  FILLER  PIC 9V999  VALUE 0.100.
+           05  FILLER  PIC 9V999  VALUE 0.840.
+           05  FILLER  PIC X(2)   VALUE 'NW'.
+           05  FILLER  PIC X(1)   VALUE 'R'.
+           05  FILLER  PIC 9V999  VALUE 0.130.
+           05  FILLER  PIC 9V999  VALUE 0.970.
+           05  FILLER  PIC X(2)   VALUE 'NW'.
+           05  FILLER  PIC X(1)   VALUE 'C'.
+           05  FILLER  PIC 9V999  VALUE 0.112.
+           05  FILLER  PIC 9V999  VALUE 0.905.
+           05  FILLER  PIC X(2)   VALUE 'SW'.
+           05  FILLER  PIC X(1)   VALUE 'R'.
+           05  FILLER  PIC 9V999  VALUE 0.118.
+           05  FILLER  PIC 9V999  VALUE 0.915.
+           05  FILLER  PIC X(2)   VALUE 'SW'.
+           05  FILLER  PIC X(1)   VALUE 'C'.
+           05  FILLER  PIC 9V999  VALUE 0.102.
+           05  FILLER  PIC 9V999  VALUE 0.860.
+      *    DEFAULT ROW, USED WHEN AN ACCOUNT'S TERRITORY/CLASS IS NOT
+      *    FOUND ABOVE.
+           05  FILLER  PIC X(2)   VALUE SPACES.
+           05  FILLER  PIC X(1)   VALUE SPACES.
+           05  FILLER  PIC 9V999  VALUE 0.120.
+           05  FILLER  PIC 9V999  VALUE 0.950.
+       01  RATE-TABLE REDEFINES RATE-SCHEDULE.
+           05  RATE-TIER OCCURS 9 TIMES
+                   INDEXED BY RATE-IDX.
+               10  RATE-TERRITORY      PIC X(2).
+               10  RATE-CLASS          PIC X(1).
+               10  RATE-ELEC-PER-KWH   PIC 9V999.
+               10  RATE-GAS-PER-THERM  PIC 9V999.
 
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
+           MOVE 'CHAP04A03' TO WS-THIS-PROGRAM-ID
            PERFORM 200-OPEN-FILES
-           
+           PERFORM 215-LOAD-HISTORY-TABLE-RTN
+
            PERFORM UNTIL WS-EOF = 'Y'
            
               READ F-ACCOUNT-MASTER
                  AT END
                     MOVE 'Y' TO WS-EOF
                  NOT AT END
+                    ADD 1 TO WS-ACCOUNTS-READ
+                    PERFORM 305-RATE-LOOKUP-RTN
                     PERFORM 310-ELEC-RTN
                     PERFORM 320-GAS-RTN
+                    PERFORM 330-COMBINED-RTN
+                    PERFORM 340-COLLECTIONS-RTN
               END-READ
-              IF WS-MASTER-STATUS NOT = '00' AND 
+              IF WS-MASTER-STATUS NOT = '00' AND
                        WS-MASTER-STATUS NOT = '10'
-                 DISPLAY 'ERROR reading master file, status=' 
+                 DISPLAY 'ERROR reading master file, status='
                        WS-MASTER-STATUS
+                 COPY IOERRCHK REPLACING
+                     ==:FILE-LABEL:==   BY =='ACCT-MASTER'==
+                     ==:OPERATION:==    BY =='READ'==
+                     ==:STATUS-FIELD:== BY ==WS-MASTER-STATUS==.
                  PERFORM 400-CLOSE-FILES
+                 MOVE 16 TO RETURN-CODE
                  STOP RUN
               END-IF
            END-PERFORM
-           
+
+           COPY RUNSTATSLOG REPLACING
+               ==:RECORDS-READ:==     BY ==WS-ACCOUNTS-READ==
+               ==:RECORDS-WRITTEN:==  BY ==WS-ACCOUNTS-READ==
+               ==:RECORDS-REJECTED:== BY ==WS-EXCEPTIONS-WRITTEN==
+               ==:FINAL-STATUS:==     BY =='OK'==.
+
+           COPY BANNERTRL REPLACING
+               ==:JOB-NAME:==     BY =='CHAP04A03-E'==
+               ==:FILE-RECORD:==  BY ==ELEC-REC==
+               ==:RECORD-COUNT:== BY ==WS-ACCOUNTS-READ==.
+           COPY BANNERTRL REPLACING
+               ==:JOB-NAME:==     BY =='CHAP04A03-G'==
+               ==:FILE-RECORD:==  BY ==GAS-REC==
+               ==:RECORD-COUNT:== BY ==WS-ACCOUNTS-READ==.
+
            PERFORM 400-CLOSE-FILES
            STOP RUN
            .
        200-OPEN-FILES.
+      *    THE SHARED ERROR LOG IS OPENED FIRST SO THAT EVEN AN
+      *    OPEN FAILURE ON ONE OF THIS PROGRAM'S OWN FILES BELOW
+      *    STILL HAS SOMEWHERE TO BE LOGGED.
+           OPEN EXTEND ERROR-LOG-FILE
+           IF WS-ERRLOG-STATUS = '35'
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF
+           IF WS-ERRLOG-STATUS NOT = '00'
+              AND WS-ERRLOG-STATUS NOT = '05'
+               DISPLAY 'WARNING: Cannot open ERROR-LOG file. Status: '
+                       WS-ERRLOG-STATUS
+           END-IF
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = '00'
+              AND WS-AUDIT-STATUS NOT = '05'
+               DISPLAY 'WARNING: Cannot open AUDIT-LOG file. Status: '
+                       WS-AUDIT-STATUS
+           END-IF
+
            OPEN INPUT  F-ACCOUNT-MASTER
+                INPUT  F-ACCOUNT-HISTORY
                 OUTPUT F-ELEC-BILL
                 OUTPUT F-GAS-BILL
-                
+                OUTPUT F-BILL-EXCEPTIONS
+                OUTPUT F-COMBINED-BILL
+                OUTPUT F-COLLECTIONS
+                OUTPUT F-ELEC-BILL-CSV
+                OUTPUT F-GAS-BILL-CSV
+
            IF WS-MASTER-STATUS NOT = '00'
-               DISPLAY 'ERROR: Cannot open MASTER file. Status: ' 
-                   WS-MASTER-STATUS
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='ERROR'==
+                   ==:FILE-LABEL:==   BY =='ACCT-MASTER'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-MASTER-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='ACCT-MASTER'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-MASTER-STATUS==.
                PERFORM 400-CLOSE-FILES
+               MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF
-       
+
            IF WS-ELEC-STATUS NOT = '00'
-               DISPLAY 'ERROR: Cannot open ELEC-BILL. Status: ' 
-                       WS-ELEC-STATUS
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='ERROR'==
+                   ==:FILE-LABEL:==   BY =='ELEC-BILL'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-ELEC-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='ELEC-BILL'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-ELEC-STATUS==.
                PERFORM 400-CLOSE-FILES
+               MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF
-           
+
            IF WS-GAS-STATUS NOT = '00'
-               DISPLAY 'ERROR: Cannot open GAS-BILL. Status: ' 
-                       WS-GAS-STATUS
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='ERROR'==
+                   ==:FILE-LABEL:==   BY =='GAS-BILL'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-GAS-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='GAS-BILL'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-GAS-STATUS==.
                PERFORM 400-CLOSE-FILES
+               MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF
+
+           IF WS-EXCEPTION-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='ERROR'==
+                   ==:FILE-LABEL:==   BY =='BILL-EXC'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-EXCEPTION-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='BILL-EXC'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-EXCEPTION-STATUS==.
+               PERFORM 400-CLOSE-FILES
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-COMBINED-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='ERROR'==
+                   ==:FILE-LABEL:==   BY =='COMBINED'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-COMBINED-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='COMBINED'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-COMBINED-STATUS==.
+               PERFORM 400-CLOSE-FILES
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-HISTORY-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='ERROR'==
+                   ==:FILE-LABEL:==   BY =='ACCT-HIST'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-HISTORY-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='ACCT-HIST'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-HISTORY-STATUS==.
+               PERFORM 400-CLOSE-FILES
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-COLLECTIONS-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='ERROR'==
+                   ==:FILE-LABEL:==   BY =='COLLECTIONS'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-COLLECTIONS-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='COLLECTIONS'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-COLLECTIONS-STATUS==.
+               PERFORM 400-CLOSE-FILES
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-ELEC-CSV-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='ERROR'==
+                   ==:FILE-LABEL:==   BY =='ELEC-CSV'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-ELEC-CSV-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='ELEC-CSV'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-ELEC-CSV-STATUS==.
+               PERFORM 400-CLOSE-FILES
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-GAS-CSV-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='ERROR'==
+                   ==:FILE-LABEL:==   BY =='GAS-CSV'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-GAS-CSV-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='GAS-CSV'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-GAS-CSV-STATUS==.
+               PERFORM 400-CLOSE-FILES
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 220-WRITE-CSV-HEADERS-RTN
+
+           COPY BANNERHDR REPLACING
+               ==:JOB-NAME:==    BY =='CHAP04A03-E'==
+               ==:FILE-RECORD:== BY ==ELEC-REC==.
+           COPY BANNERHDR REPLACING
+               ==:JOB-NAME:==    BY =='CHAP04A03-G'==
+               ==:FILE-RECORD:== BY ==GAS-REC==.
+           .
+
+      *    F-ACCOUNT-HISTORY IS READ TO EXHAUSTION HERE, UP FRONT, AND
+      *    KEPT IN HISTORY-TABLE FOR THE REST OF THE RUN - SEE THE
+      *    COMMENT ON HISTORY-TABLE IN WORKING-STORAGE FOR WHY.
+       215-LOAD-HISTORY-TABLE-RTN.
+           MOVE 'N' TO WS-HISTORY-EOF
+           PERFORM UNTIL WS-HISTORY-EOF = 'Y'
+               READ F-ACCOUNT-HISTORY
+                   AT END
+                       MOVE 'Y' TO WS-HISTORY-EOF
+                   NOT AT END
+                       ADD 1 TO HISTORY-COUNT
+                       MOVE HIST-ACCOUNT-NO
+                           TO HT-ACCOUNT-NO (HISTORY-COUNT)
+                       MOVE HIST-PRIOR-BALANCE
+                           TO HT-PRIOR-BALANCE (HISTORY-COUNT)
+                       MOVE HIST-DAYS-PAST-DUE
+                           TO HT-DAYS-PAST-DUE (HISTORY-COUNT)
+               END-READ
+               IF WS-HISTORY-STATUS NOT = '00' AND
+                       WS-HISTORY-STATUS NOT = '10'
+                   DISPLAY 'ERROR reading history file, status='
+                           WS-HISTORY-STATUS
+                   PERFORM 400-CLOSE-FILES
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-PERFORM
+           .
+
+      *    HEADER ROW FOR EACH CSV FILE SO THE BILLING PORTAL'S IMPORT
+      *    DOESN'T HAVE TO HARD-CODE COLUMN ORDER.
+       220-WRITE-CSV-HEADERS-RTN.
+           MOVE 'ACCOUNT-NO,CUSTOMER-NAME,ADDRESS,KWH-USED,ELEC-BILL'
+               TO ELEC-CSV-REC
+           WRITE ELEC-CSV-REC
+
+           MOVE 'ACCOUNT-NO,CUSTOMER-NAME,ADDRESS,THERMS-USED,GAS-BILL'
+               TO GAS-CSV-REC
+           WRITE GAS-CSV-REC
+           .
+
+      *    LOOK UP THIS ACCOUNT'S TERRITORY/RATE-CLASS ROW AND COMPUTE
+      *    THE BILL DIRECTLY FROM USAGE, RATHER THAN TRUSTING WHATEVER
+      *    AMOUNT ALREADY ARRIVED IN THE INPUT.
+       305-RATE-LOOKUP-RTN.
+           SET RATE-IDX TO 1
+           SEARCH RATE-TIER
+               AT END
+                   SET RATE-IDX TO 9
+               WHEN RATE-TERRITORY (RATE-IDX) = TERRITORY-IN AND
+                    RATE-CLASS (RATE-IDX) = RATE-CLASS-IN
+                   CONTINUE
+           END-SEARCH
+           COMPUTE WS-COMPUTED-ELEC-BILL ROUNDED =
+                   KILO-HRS-USED-IN * RATE-ELEC-PER-KWH (RATE-IDX)
+               ON SIZE ERROR
+                   MOVE SPACES TO BILL-EXCEPTION-REC
+                   MOVE ACCOUNT-NO-IN TO EXC-ACCOUNT-NO-OUT
+                   MOVE 'ELEC' TO EXC-UTILITY-OUT
+                   MOVE KILO-HRS-USED-IN TO EXC-USAGE-OUT
+                   MOVE ZERO TO EXC-EXPECTED-OUT
+                   MOVE ELEC-BILL-IN TO EXC-BILLED-OUT
+                   MOVE 'USAGE X RATE OVERFLOWS BILL FIELD' TO
+                       EXC-REASON-OUT
+                   WRITE BILL-EXCEPTION-REC
+                   ADD 1 TO WS-EXCEPTIONS-WRITTEN
+                   MOVE ZERO TO WS-COMPUTED-ELEC-BILL
+           END-COMPUTE
+           COMPUTE WS-COMPUTED-GAS-BILL ROUNDED =
+                   GAS-USED-IN * RATE-GAS-PER-THERM (RATE-IDX)
+               ON SIZE ERROR
+                   MOVE SPACES TO BILL-EXCEPTION-REC
+                   MOVE ACCOUNT-NO-IN TO EXC-ACCOUNT-NO-OUT
+                   MOVE 'GAS ' TO EXC-UTILITY-OUT
+                   MOVE GAS-USED-IN TO EXC-USAGE-OUT
+                   MOVE ZERO TO EXC-EXPECTED-OUT
+                   MOVE GAS-BILL-IN TO EXC-BILLED-OUT
+                   MOVE 'USAGE X RATE OVERFLOWS BILL FIELD' TO
+                       EXC-REASON-OUT
+                   WRITE BILL-EXCEPTION-REC
+                   ADD 1 TO WS-EXCEPTIONS-WRITTEN
+                   MOVE ZERO TO WS-COMPUTED-GAS-BILL
+           END-COMPUTE
            .
 
        310-ELEC-RTN.
-           MOVE SPACES           TO ELEC-REC
-           MOVE ACCOUNT-NO-IN    TO EACCOUNT-NO-OUT
-           MOVE CUSTOMER-NAME-IN TO ECUSTOMER-NAME-OUT
-           MOVE ADDRESS-IN       TO EADDRESS-OUT
-           MOVE KILO-HRS-USED-IN TO EKILO-HRS-USED-OUT
-           MOVE ELEC-BILL-IN     TO EELEC-BILL-OUT
-           WRITE ELEC-REC           
+           MOVE SPACES              TO ELEC-REC
+           MOVE ACCOUNT-NO-IN       TO EACCOUNT-NO-OUT
+           MOVE CUSTOMER-NAME-IN    TO ECUSTOMER-NAME-OUT
+           MOVE ADDRESS-IN          TO EADDRESS-OUT
+           MOVE KILO-HRS-USED-IN    TO EKILO-HRS-USED-OUT
+           MOVE WS-COMPUTED-ELEC-BILL TO EELEC-BILL-OUT
+           WRITE ELEC-REC
+           COPY AUDITLOG REPLACING
+               ==:RECORD-KEY:== BY ==ACCOUNT-NO-IN==
+               ==:ACTION:==     BY =='WRITE-ELEC'==.
+           PERFORM 317-WRITE-ELEC-CSV-RTN
+           PERFORM 315-ELEC-CHECK-RTN
+           .
+
+      *    SAME DATA AS ELEC-REC ABOVE, COMMA-DELIMITED FOR IMPORT.
+       317-WRITE-ELEC-CSV-RTN.
+           MOVE SPACES TO ELEC-CSV-REC
+           MOVE WS-COMPUTED-ELEC-BILL TO WS-CSV-AMOUNT-EDIT
+           STRING FUNCTION TRIM(ACCOUNT-NO-IN)    ','
+                  FUNCTION TRIM(CUSTOMER-NAME-IN) ','
+                  FUNCTION TRIM(ADDRESS-IN)        ','
+                  FUNCTION TRIM(KILO-HRS-USED-IN)  ','
+                  FUNCTION TRIM(WS-CSV-AMOUNT-EDIT)
+               DELIMITED BY SIZE INTO ELEC-CSV-REC
+           END-STRING
+           WRITE ELEC-CSV-REC
+           .
+
+      *    FLAG THE ACCOUNT TO THE EXCEPTION LISTING WHEN THE INPUT'S
+      *    STATED BILL DOESN'T MATCH WHAT THE RATE TABLE SAYS IT
+      *    SHOULD BE.
+       315-ELEC-CHECK-RTN.
+           IF WS-COMPUTED-ELEC-BILL NOT = ELEC-BILL-IN
+               MOVE SPACES TO BILL-EXCEPTION-REC
+               MOVE ACCOUNT-NO-IN TO EXC-ACCOUNT-NO-OUT
+               MOVE 'ELEC' TO EXC-UTILITY-OUT
+               MOVE KILO-HRS-USED-IN TO EXC-USAGE-OUT
+               MOVE WS-COMPUTED-ELEC-BILL TO EXC-EXPECTED-OUT
+               MOVE ELEC-BILL-IN TO EXC-BILLED-OUT
+               MOVE 'USAGE X RATE NE BILLED AMT' TO EXC-REASON-OUT
+               WRITE BILL-EXCEPTION-REC
+               ADD 1 TO WS-EXCEPTIONS-WRITTEN
+           END-IF
+           .
+
+       330-COMBINED-RTN.
+           MOVE SPACES TO COMBINED-BILL-REC
+           MOVE ACCOUNT-NO-IN TO CACCOUNT-NO-OUT
+           MOVE CUSTOMER-NAME-IN TO CCUSTOMER-NAME-OUT
+           MOVE ADDRESS-IN TO CADDRESS-OUT
+           MOVE WS-COMPUTED-ELEC-BILL TO CELEC-BILL-OUT
+           MOVE WS-COMPUTED-GAS-BILL TO CGAS-BILL-OUT
+           ADD WS-COMPUTED-ELEC-BILL WS-COMPUTED-GAS-BILL
+                   GIVING WS-TOTAL-DUE
+           MOVE WS-TOTAL-DUE TO CTOTAL-DUE-OUT
+           WRITE COMBINED-BILL-REC
+           .
+
+      *    READ THE MATCHING HISTORY RECORD (SAME SEQUENCE AS THE
+      *    MASTER FILE) AND EXTRACT ANY ACCOUNT PAST THE THRESHOLD TO
+      *    THE COLLECTIONS FILE FOR THE BILLING OFFICE TO ACT ON.
+      *    ACCOUNT-NO-IN IS MATCHED AGAINST HISTORY-TABLE BY KEY -
+      *    NOT BY READING F-ACCOUNT-HISTORY IN STEP WITH THE MASTER -
+      *    SO A MISSING, EXTRA, OR REORDERED HISTORY RECORD CAN NEVER
+      *    ATTRIBUTE ONE ACCOUNT'S DELINQUENCY TO ANOTHER.
+       340-COLLECTIONS-RTN.
+           SET HIST-IDX TO 1
+           SEARCH HISTORY-ENTRY
+               AT END
+                   CONTINUE
+               WHEN HT-ACCOUNT-NO (HIST-IDX) = ACCOUNT-NO-IN
+                   IF HT-DAYS-PAST-DUE (HIST-IDX)
+                           > PAST-DUE-THRESHOLD-DAYS
+                       PERFORM 345-WRITE-COLLECTIONS-RTN
+                   END-IF
+           END-SEARCH
+           .
+
+       345-WRITE-COLLECTIONS-RTN.
+           MOVE SPACES TO COLLECTIONS-REC
+           MOVE ACCOUNT-NO-IN TO COLL-ACCOUNT-NO-OUT
+           MOVE CUSTOMER-NAME-IN TO COLL-CUSTOMER-NAME-OUT
+           MOVE HT-PRIOR-BALANCE (HIST-IDX) TO COLL-PRIOR-BALANCE-OUT
+           MOVE HT-DAYS-PAST-DUE (HIST-IDX) TO COLL-DAYS-PAST-DUE-OUT
+           MOVE 'ACCOUNT PAST DUE - REFER TO COLLECTIONS' TO
+               COLL-REASON-OUT
+           WRITE COLLECTIONS-REC
            .
 
        320-GAS-RTN.
-           MOVE SPACES           TO GAS-REC
-           MOVE ACCOUNT-NO-IN    TO GACCOUNT-NO-OUT
-           MOVE CUSTOMER-NAME-IN TO GCUSTOMER-NAME-OUT
-           MOVE ADDRESS-IN       TO GADDRESS-OUT
-           MOVE GAS-USED-IN      TO GGAS-USED-OUT
-           MOVE GAS-BILL-IN      TO GGAS-BILL-OUT
+           MOVE SPACES              TO GAS-REC
+           MOVE ACCOUNT-NO-IN       TO GACCOUNT-NO-OUT
+           MOVE CUSTOMER-NAME-IN    TO GCUSTOMER-NAME-OUT
+           MOVE ADDRESS-IN          TO GADDRESS-OUT
+           MOVE GAS-USED-IN         TO GGAS-USED-OUT
+           MOVE WS-COMPUTED-GAS-BILL TO GGAS-BILL-OUT
            WRITE GAS-REC
+           COPY AUDITLOG REPLACING
+               ==:RECORD-KEY:== BY ==ACCOUNT-NO-IN==
+               ==:ACTION:==     BY =='WRITE-GAS'==.
+           PERFORM 327-WRITE-GAS-CSV-RTN
+           PERFORM 325-GAS-CHECK-RTN
            .
-           
+
+      *    SAME DATA AS GAS-REC ABOVE, COMMA-DELIMITED FOR IMPORT.
+       327-WRITE-GAS-CSV-RTN.
+           MOVE SPACES TO GAS-CSV-REC
+           MOVE WS-COMPUTED-GAS-BILL TO WS-CSV-AMOUNT-EDIT
+           STRING FUNCTION TRIM(ACCOUNT-NO-IN)    ','
+                  FUNCTION TRIM(CUSTOMER-NAME-IN) ','
+                  FUNCTION TRIM(ADDRESS-IN)        ','
+                  FUNCTION TRIM(GAS-USED-IN)       ','
+                  FUNCTION TRIM(WS-CSV-AMOUNT-EDIT)
+               DELIMITED BY SIZE INTO GAS-CSV-REC
+           END-STRING
+           WRITE GAS-CSV-REC
+           .
+
+       325-GAS-CHECK-RTN.
+           IF WS-COMPUTED-GAS-BILL NOT = GAS-BILL-IN
+               MOVE SPACES TO BILL-EXCEPTION-REC
+               MOVE ACCOUNT-NO-IN TO EXC-ACCOUNT-NO-OUT
+               MOVE 'GAS ' TO EXC-UTILITY-OUT
+               MOVE GAS-USED-IN TO EXC-USAGE-OUT
+               MOVE WS-COMPUTED-GAS-BILL TO EXC-EXPECTED-OUT
+               MOVE GAS-BILL-IN TO EXC-BILLED-OUT
+               MOVE 'USAGE X RATE NE BILLED AMT' TO EXC-REASON-OUT
+               WRITE BILL-EXCEPTION-REC
+               ADD 1 TO WS-EXCEPTIONS-WRITTEN
+           END-IF
+           .
+
+
        400-CLOSE-FILES.
            CLOSE F-ACCOUNT-MASTER
+                 F-ACCOUNT-HISTORY
                  F-ELEC-BILL
                  F-GAS-BILL
-                 
+                 F-BILL-EXCEPTIONS
+                 F-COMBINED-BILL
+                 F-COLLECTIONS
+                 F-ELEC-BILL-CSV
+                 F-GAS-BILL-CSV
+                 ERROR-LOG-FILE
+                 AUDIT-LOG-FILE
+
            IF WS-MASTER-STATUS NOT = '00'
-               DISPLAY 'WARNING: Error closing MASTER file. Status: ' 
-                   WS-MASTER-STATUS
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='WARNING'==
+                   ==:FILE-LABEL:==   BY =='ACCT-MASTER'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-MASTER-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='ACCT-MASTER'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-MASTER-STATUS==.
+               MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF
-       
+
+           IF WS-HISTORY-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='WARNING'==
+                   ==:FILE-LABEL:==   BY =='ACCT-HIST'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-HISTORY-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='ACCT-HIST'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-HISTORY-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
            IF WS-ELEC-STATUS NOT = '00'
-               DISPLAY 'WARNING: Error closing ELEC-BILL. Status: ' 
-                       WS-ELEC-STATUS
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='WARNING'==
+                   ==:FILE-LABEL:==   BY =='ELEC-BILL'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-ELEC-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='ELEC-BILL'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-ELEC-STATUS==.
+               MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF
-           
+
            IF WS-GAS-STATUS NOT = '00'
-               DISPLAY 'WARNING: Error closing GAS-BILL. Status: ' 
-                       WS-GAS-STATUS
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='WARNING'==
+                   ==:FILE-LABEL:==   BY =='GAS-BILL'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-GAS-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='GAS-BILL'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-GAS-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-EXCEPTION-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='WARNING'==
+                   ==:FILE-LABEL:==   BY =='BILL-EXC'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-EXCEPTION-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='BILL-EXC'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-EXCEPTION-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-COMBINED-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='WARNING'==
+                   ==:FILE-LABEL:==   BY =='COMBINED'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-COMBINED-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='COMBINED'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-COMBINED-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-COLLECTIONS-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='WARNING'==
+                   ==:FILE-LABEL:==   BY =='COLLECTIONS'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-COLLECTIONS-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='COLLECTIONS'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-COLLECTIONS-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-ELEC-CSV-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='WARNING'==
+                   ==:FILE-LABEL:==   BY =='ELEC-CSV'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-ELEC-CSV-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='ELEC-CSV'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-ELEC-CSV-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-GAS-CSV-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='WARNING'==
+                   ==:FILE-LABEL:==   BY =='GAS-CSV'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-GAS-CSV-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='GAS-CSV'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-GAS-CSV-STATUS==.
+               MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF
            .
-           
\ No newline at end of file
+
+       COPY IOERRPARA.
+       COPY AUDITPARA.
+       COPY RUNSTATSPARA.
