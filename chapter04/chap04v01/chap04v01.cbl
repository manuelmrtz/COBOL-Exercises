@@ -0,0 +1,269 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CHAP04V01.
+
+      *****************************************************************
+      * PROGRAM NAME : Customer Master Front-End Validation           *
+      * PROGRAM ID   : CHAP04V01                                      *
+      *                                                                *
+      * AUTHOR       : Manuel A. Martinez                              *
+      * DATE WRITTEN : 2026-04-01                                      *
+      * DATE COMPILED:                                                 *
+      *                                                                *
+      * INSTALLATION : Manuel Martinez Development Lab                 *
+      * ENVIRONMENT  : Linux ARM64 GnuCOBOL 3.2                        *
+      *                                                                *
+      * PROGRAM TYPE : Batch Utility                                   *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * DESCRIPTION :                                                  *
+      *   CHAP04A01 reads CUSTOMER-REC start-to-finish and assumes it   *
+      *   is clean. This utility runs ahead of CHAP04A01 and edits      *
+      *   every CUSTOMER-REC for a blank customer name or a ZIP code    *
+      *   that isn't all numeric. Records that pass are copied to a     *
+      *   good file for CHAP04A01 to read; records that fail are        *
+      *   copied to a reject file carrying a reason code instead, so    *
+      *   one bad record doesn't take down the label run.                *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * BUSINESS PURPOSE :                                             *
+      *   Educational                                                  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * INPUT FILES :                                                  *
+      *   --------------------- ------------------------------------  *
+      *   | File Name          | Description                        |  *
+      *   --------------------- ------------------------------------  *
+      *   | customer.dat       | Raw customer master, as delivered   |  *
+      *   --------------------- ------------------------------------  *
+      *                                                                *
+      * OUTPUT FILES :                                                 *
+      *   --------------------- ------------------------------------  *
+      *   | File Name          | Description                        |  *
+      *   --------------------- ------------------------------------  *
+      *   | customer-good.dat  | Records that passed edit - this is  |  *
+      *   |                    | what CHAP04A01 now reads            |  *
+      *   | customer-rej.dat   | Records that failed, with a reason  |  *
+      *   |                    | code                                 |  *
+      *   --------------------- ------------------------------------  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * ERROR HANDLING :                                               *
+      *   - File status validated after every I/O operation            *
+      *   - A bad record does not stop the run; it is flagged to       *
+      *     CUSTOMER-REJECT-FILE and the run continues                 *
+      *                                                                *
+      * RETURN CODES :                                                 *
+      *   NONE                                                         *
+      *                                                                *
+      * SPECIAL NOTES :                                                *
+      *   Run this utility ahead of CHAP04A01 in the nightly chain.    *
+      *                                                                *
+      * REVISION HISTORY :                                             *
+      *   2026-04-01  MAM  Initial version                             *
+      *                                                                *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'data/customer.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-CUSTOMER-STATUS.
+
+           SELECT CUSTOMER-GOOD-FILE ASSIGN TO 'data/customer-good.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-GOOD-STATUS.
+
+           SELECT CUSTOMER-REJECT-FILE ASSIGN TO 'data/customer-rej.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-REJECT-STATUS.
+
+           COPY IOERRSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       FD  CUSTOMER-GOOD-FILE.
+       01  CUSTOMER-GOOD-REC.
+           05 GOOD-CUSTOMER-NAME PIC X(20).
+           05 GOOD-STREET-ADDR   PIC X(20).
+           05 GOOD-CITY-ADDR     PIC X(10).
+           05 GOOD-STATE-ADDR    PIC X(3).
+           05 GOOD-ZIP-CODE      PIC X(5).
+           05 GOOD-CUSTOMER-TYPE PIC X.
+
+       FD  CUSTOMER-REJECT-FILE.
+       01  CUSTOMER-REJECT-REC.
+           05 REJ-CUSTOMER-NAME-OUT PIC X(20).
+           05                       PIC X(2).
+           05 REJ-ZIP-CODE-OUT      PIC X(5).
+           05                       PIC X(2).
+           05 REJ-REASON-OUT        PIC X(30).
+
+       COPY IOERRFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-STATUS     PIC XX.
+       01  WS-GOOD-STATUS         PIC XX.
+       01  WS-REJECT-STATUS       PIC XX.
+       01  WS-EOF                 PIC X VALUE 'N'.
+       01  WS-REC-READ-CNT        PIC 9(7) COMP VALUE 0.
+       01  WS-REC-GOOD-CNT        PIC 9(7) COMP VALUE 0.
+       01  WS-REC-REJECT-CNT      PIC 9(7) COMP VALUE 0.
+       01  WS-REASON-HOLD         PIC X(30) VALUE SPACES.
+       COPY IOERRWS.
+
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           MOVE 'CHAP04V01' TO WS-THIS-PROGRAM-ID
+           PERFORM 200-OPEN-FILES
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ CUSTOMER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-REC-READ-CNT
+                       PERFORM 300-EDIT-CUSTOMER-RTN
+               END-READ
+           END-PERFORM
+
+           DISPLAY 'CHAP04V01: Records read   - ' WS-REC-READ-CNT
+           DISPLAY 'CHAP04V01: Records good   - ' WS-REC-GOOD-CNT
+           DISPLAY 'CHAP04V01: Records reject - ' WS-REC-REJECT-CNT
+
+           PERFORM 400-CLOSE-FILES
+           STOP RUN
+           .
+
+       200-OPEN-FILES.
+      *    THE SHARED ERROR LOG IS OPENED FIRST SO THAT EVEN AN
+      *    OPEN FAILURE ON ONE OF THIS PROGRAM'S OWN FILES BELOW
+      *    STILL HAS SOMEWHERE TO BE LOGGED.
+           OPEN EXTEND ERROR-LOG-FILE
+           IF WS-ERRLOG-STATUS = '35'
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF
+           IF WS-ERRLOG-STATUS NOT = '00'
+              AND WS-ERRLOG-STATUS NOT = '05'
+               DISPLAY 'WARNING: Cannot open ERROR-LOG file. Status: '
+                       WS-ERRLOG-STATUS
+           END-IF
+
+           OPEN INPUT  CUSTOMER-FILE
+                OUTPUT CUSTOMER-GOOD-FILE
+                OUTPUT CUSTOMER-REJECT-FILE
+
+           IF WS-CUSTOMER-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open CUSTOMER file. Status: '
+                       WS-CUSTOMER-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='CUSTOMER'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-CUSTOMER-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-GOOD-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open CUSTOMER-GOOD file. Status: '
+                       WS-GOOD-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='CUSTOMER-GOOD'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-GOOD-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-REJECT-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open CUSTOMER-REJECT file. '
+                       'Status: ' WS-REJECT-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='CUSTOMER-REJECT'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-REJECT-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+
+       400-CLOSE-FILES.
+           CLOSE CUSTOMER-FILE
+                 CUSTOMER-GOOD-FILE
+                 CUSTOMER-REJECT-FILE
+                 ERROR-LOG-FILE
+
+           IF WS-CUSTOMER-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing CUSTOMER file. Status: '
+                       WS-CUSTOMER-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='CUSTOMER'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-CUSTOMER-STATUS==.
+           END-IF
+
+           IF WS-GOOD-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing CUSTOMER-GOOD file. '
+                       'Status: ' WS-GOOD-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='CUSTOMER-GOOD'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-GOOD-STATUS==.
+           END-IF
+
+           IF WS-REJECT-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing CUSTOMER-REJECT file. '
+                       'Status: ' WS-REJECT-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='CUSTOMER-REJECT'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-REJECT-STATUS==.
+           END-IF
+           .
+
+      *****************************************************************
+      *    300-EDIT-CUSTOMER-RTN - A BLANK NAME OR A NON-NUMERIC ZIP   *
+      *    SENDS THE RECORD TO THE REJECT FILE WITH A REASON CODE;     *
+      *    OTHERWISE THE RECORD IS COPIED THROUGH TO THE GOOD FILE.    *
+      *****************************************************************
+       300-EDIT-CUSTOMER-RTN.
+           IF CUSTOMER-NAME-IN = SPACES
+               MOVE 'BLANK CUSTOMER NAME' TO WS-REASON-HOLD
+               PERFORM 310-WRITE-REJECT-RTN
+           ELSE
+               IF ZIP-CODE-ADDR-IN NOT NUMERIC
+                   MOVE 'NON-NUMERIC ZIP CODE' TO WS-REASON-HOLD
+                   PERFORM 310-WRITE-REJECT-RTN
+               ELSE
+                   PERFORM 320-WRITE-GOOD-RTN
+               END-IF
+           END-IF
+           .
+
+       310-WRITE-REJECT-RTN.
+           MOVE SPACES           TO CUSTOMER-REJECT-REC
+           MOVE CUSTOMER-NAME-IN TO REJ-CUSTOMER-NAME-OUT
+           MOVE ZIP-CODE-ADDR-IN TO REJ-ZIP-CODE-OUT
+           MOVE WS-REASON-HOLD   TO REJ-REASON-OUT
+           WRITE CUSTOMER-REJECT-REC
+           ADD 1 TO WS-REC-REJECT-CNT
+           .
+
+       320-WRITE-GOOD-RTN.
+           MOVE CUSTOMER-NAME-IN TO GOOD-CUSTOMER-NAME
+           MOVE STREET-ADDR-IN   TO GOOD-STREET-ADDR
+           MOVE CITY-ADDR-IN     TO GOOD-CITY-ADDR
+           MOVE STATE-ADDR-IN    TO GOOD-STATE-ADDR
+           MOVE ZIP-CODE-ADDR-IN TO GOOD-ZIP-CODE
+           MOVE CUSTOMER-TYPE-IN TO GOOD-CUSTOMER-TYPE
+           WRITE CUSTOMER-GOOD-REC
+           ADD 1 TO WS-REC-GOOD-CNT
+           .
+
+       COPY IOERRPARA.
