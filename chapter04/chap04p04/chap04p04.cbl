@@ -0,0 +1,269 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CHAP04P04.
+
+      *****************************************************************
+      * PROGRAM NAME : Assignment 04 FROM CHAPTER 04 - PRACTICE        *
+      * PROGRAM ID   : CHAP04P04                                       *
+      *                                                                *
+      * AUTHOR       : Manuel A. Martinez                              *
+      * DATE WRITTEN : 2026-04-12                                      *
+      * DATE COMPILED:                                                 *
+      *                                                                *
+      * INSTALLATION : Manuel Martinez Development Lab                 *
+      * ENVIRONMENT  : Linux ARM64 GnuCOBOL 3.2                        *
+      *                                                                *
+      * PROGRAM TYPE : Batch                                           *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * DESCRIPTION :                                                  *
+      *   Rolls up data/run-stats.log -- the one-line-per-run entry    *
+      *   every CHAP04A01 through CHAP04A04 and CHAP04P01 step writes  *
+      *   when it finishes -- into a single printed operations summary *
+      *   so the night-shift operator has one listing to review         *
+      *   instead of tailing five different job logs.                  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * BUSINESS PURPOSE :                                             *
+      *   Educational                                                  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * INPUT FILES :                                                  *
+      *   --------------------- ------------------------------------  *
+      *   | File Name          | Description                        |  *
+      *   --------------------- ------------------------------------  *
+      *   | run-stats.log      | One record per batch step run        |  *
+      *   --------------------- ------------------------------------  *
+      *                                                                *
+      * OUTPUT FILES :                                                 *
+      *   --------------------- ------------------------------------  *
+      *   | File Name          | Description                        |  *
+      *   --------------------- ------------------------------------  *
+      *   | ops-summary.prt    | Printed operations summary listing   |  *
+      *   --------------------- ------------------------------------  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * ERROR HANDLING :                                               *
+      *   - File status validated after every I/O operation            *
+      *   - RUN-STATS-FILE is append-only and shared across every      *
+      *     chapter04 batch step, so this program only ever opens it   *
+      *     INPUT; nothing else in the chain ever clears it out, which *
+      *     is why a rerun shows every prior run's entries as well as  *
+      *     tonight's.                                                 *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * REVISION HISTORY :                                             *
+      *   2026-04-12  MAM  Initial version                             *
+      *                                                                *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY RUNSTATSEL.
+
+           SELECT F-OPS-SUMMARY ASSIGN TO "data/ops-summary.prt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY RUNSTATSFD.
+
+       FD  F-OPS-SUMMARY.
+       01  REPORT-HEADER-LINE.
+           05 HEADER-TEXT            PIC X(80).
+
+       01  COLUMN-HEADING-LINE.
+           05 COLUMN-HEADING-TEXT    PIC X(80).
+
+       01  REPORT-DETAIL.
+           05                        PIC X(5).
+           05 RD-PROGRAM-ID-OUT      PIC X(9).
+           05                        PIC X(3).
+           05 RD-RUN-DATE-OUT        PIC X(10).
+           05                        PIC X(3).
+           05 RD-RUN-TIME-OUT        PIC 9(6).
+           05                        PIC X(3).
+           05 RD-RECORDS-READ-OUT    PIC ZZZZZZ9.
+           05                        PIC X(3).
+           05 RD-RECORDS-WRITTEN-OUT PIC ZZZZZZ9.
+           05                        PIC X(3).
+           05 RD-RECORDS-REJECTED-OUT PIC ZZZZZZ9.
+           05                        PIC X(3).
+           05 RD-FINAL-STATUS-OUT    PIC X(8).
+
+       01  GRAND-TOTAL-LINE.
+           05                        PIC X(5).
+           05                        PIC X(12) VALUE 'GRAND TOTAL:'.
+           05                        PIC X(6).
+           05 GT-STEPS-OUT           PIC X(10).
+           05                        PIC X(2).
+           05                        PIC X(10) VALUE 'READ: '.
+           05 GT-RECORDS-READ-OUT    PIC ZZZZZZ9.
+           05                        PIC X(2).
+           05                        PIC X(13) VALUE 'WRITTEN: '.
+           05 GT-RECORDS-WRITTEN-OUT PIC ZZZZZZ9.
+           05                        PIC X(2).
+           05                        PIC X(14) VALUE 'REJECTED: '.
+           05 GT-RECORDS-REJECTED-OUT PIC ZZZZZZ9.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SUMMARY-STATUS         PIC XX.
+       01  WS-EOF                    PIC X VALUE 'N'.
+       COPY RUNSTATSWS.
+
+       01  WS-THIS-RECORDS-READ      PIC 9(7) VALUE ZERO.
+       01  WS-THIS-RECORDS-WRITTEN   PIC 9(7) VALUE ZERO.
+       01  WS-THIS-RECORDS-REJECTED  PIC 9(7) VALUE ZERO.
+
+       01  WS-STEPS-READ-OUT         PIC ZZZZ9.
+       01  WS-GRAND-STEPS            PIC 9(5) VALUE ZERO.
+       01  WS-GRAND-RECORDS-READ     PIC 9(8) VALUE ZERO.
+       01  WS-GRAND-RECORDS-WRITTEN  PIC 9(8) VALUE ZERO.
+       01  WS-GRAND-RECORDS-REJECTED PIC 9(8) VALUE ZERO.
+
+       01  WS-LINE-COUNT             PIC 9(3) VALUE ZERO.
+       01  LINES-PER-PAGE            PIC 9(3) VALUE 050.
+       01  WS-PAGE-NUMBER            PIC 9(4) VALUE ZERO.
+       01  WS-PAGE-NUMBER-OUT        PIC ZZZ9.
+       01  WS-RUN-DATE.
+           05 WS-RUN-DATE-CCYY       PIC 9(4).
+           05 WS-RUN-DATE-MM         PIC 99.
+           05 WS-RUN-DATE-DD         PIC 99.
+       01  WS-RUN-DATE-OUT.
+           05 WS-RUN-DATE-MM-OUT     PIC 99.
+           05                        PIC X VALUE '/'.
+           05 WS-RUN-DATE-DD-OUT     PIC 99.
+           05                        PIC X VALUE '/'.
+           05 WS-RUN-DATE-CCYY-OUT   PIC 9(4).
+
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           PERFORM 150-OPEN-FILES
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 250-PAGE-HEADING-RTN
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ RUN-STATS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM 300-WRITE-DETAIL-RTN
+               END-READ
+           END-PERFORM
+
+           PERFORM 350-WRITE-GRAND-TOTAL-RTN
+           PERFORM 160-CLOSE-FILES
+           STOP RUN
+           .
+
+       150-OPEN-FILES.
+           OPEN INPUT  RUN-STATS-FILE
+                OUTPUT F-OPS-SUMMARY
+
+           IF WS-RUNSTATS-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open RUN-STATS file. Status: '
+                       WS-RUNSTATS-STATUS
+               STOP RUN
+           END-IF
+
+           IF WS-SUMMARY-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open OPS-SUMMARY file. Status: '
+                       WS-SUMMARY-STATUS
+               STOP RUN
+           END-IF
+           .
+
+       160-CLOSE-FILES.
+           CLOSE RUN-STATS-FILE
+                 F-OPS-SUMMARY
+
+           IF WS-RUNSTATS-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing RUN-STATS file. Status: '
+                       WS-RUNSTATS-STATUS
+           END-IF
+
+           IF WS-SUMMARY-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing SUMMARY file. Status: '
+                       WS-SUMMARY-STATUS
+           END-IF
+           .
+
+      *    ONE DETAIL LINE PER RUN-STATS-REC, AND ROLL ITS COUNTS INTO
+      *    THE RUNNING GRAND TOTALS PRINTED AT THE END OF THE LISTING.
+       300-WRITE-DETAIL-RTN.
+           IF WS-LINE-COUNT >= LINES-PER-PAGE
+               PERFORM 250-PAGE-HEADING-RTN
+           END-IF
+
+           MOVE RS-RECORDS-READ-OUT TO WS-THIS-RECORDS-READ
+           MOVE RS-RECORDS-WRITTEN-OUT TO WS-THIS-RECORDS-WRITTEN
+           MOVE RS-RECORDS-REJECTED-OUT TO WS-THIS-RECORDS-REJECTED
+
+           MOVE SPACES TO REPORT-DETAIL
+           MOVE RS-PROGRAM-ID-OUT TO RD-PROGRAM-ID-OUT
+           STRING RS-RUN-MM-OUT '/' RS-RUN-DD-OUT '/' RS-RUN-CCYY-OUT
+               DELIMITED BY SIZE
+               INTO RD-RUN-DATE-OUT
+           END-STRING
+           MOVE RS-RUN-TIME-OUT TO RD-RUN-TIME-OUT
+           MOVE WS-THIS-RECORDS-READ TO RD-RECORDS-READ-OUT
+           MOVE WS-THIS-RECORDS-WRITTEN TO RD-RECORDS-WRITTEN-OUT
+           MOVE WS-THIS-RECORDS-REJECTED TO RD-RECORDS-REJECTED-OUT
+           MOVE RS-FINAL-STATUS-OUT TO RD-FINAL-STATUS-OUT
+           WRITE REPORT-HEADER-LINE FROM REPORT-DETAIL
+           ADD 1 TO WS-LINE-COUNT
+
+           ADD 1 TO WS-GRAND-STEPS
+           ADD WS-THIS-RECORDS-READ TO WS-GRAND-RECORDS-READ
+           ADD WS-THIS-RECORDS-WRITTEN TO WS-GRAND-RECORDS-WRITTEN
+           ADD WS-THIS-RECORDS-REJECTED TO WS-GRAND-RECORDS-REJECTED
+           .
+
+       350-WRITE-GRAND-TOTAL-RTN.
+           MOVE SPACES TO GRAND-TOTAL-LINE
+           MOVE WS-GRAND-STEPS TO WS-STEPS-READ-OUT
+           STRING 'STEPS: ' WS-STEPS-READ-OUT
+               DELIMITED BY SIZE
+               INTO GT-STEPS-OUT
+           END-STRING
+           MOVE WS-GRAND-RECORDS-READ TO GT-RECORDS-READ-OUT
+           MOVE WS-GRAND-RECORDS-WRITTEN TO GT-RECORDS-WRITTEN-OUT
+           MOVE WS-GRAND-RECORDS-REJECTED TO GT-RECORDS-REJECTED-OUT
+           WRITE REPORT-HEADER-LINE FROM GRAND-TOTAL-LINE
+           .
+
+      *    PAGE HEADING AND COLUMN HEADINGS SO THE LISTING CAN GO
+      *    STRAIGHT TO THE NIGHT-SHIFT OPERATOR INSTEAD OF A RAW DUMP
+      *    OF RUN-STATS-REC ENTRIES.
+       250-PAGE-HEADING-RTN.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WS-PAGE-NUMBER-OUT
+           MOVE WS-RUN-DATE-MM TO WS-RUN-DATE-MM-OUT
+           MOVE WS-RUN-DATE-DD TO WS-RUN-DATE-DD-OUT
+           MOVE WS-RUN-DATE-CCYY TO WS-RUN-DATE-CCYY-OUT
+
+           MOVE SPACES TO HEADER-TEXT
+           STRING 'NIGHTLY OPERATIONS SUMMARY'
+                  '   DATE RUN: ' WS-RUN-DATE-OUT
+                  '   PAGE: ' WS-PAGE-NUMBER-OUT
+                  DELIMITED BY SIZE
+                  INTO HEADER-TEXT
+           END-STRING
+           WRITE REPORT-HEADER-LINE
+
+           MOVE SPACES TO COLUMN-HEADING-TEXT
+           STRING 'PROGRAM  ' '  ' 'RUN DATE  ' '  ' 'RUN TIME' '  '
+                  'READ   ' '  ' 'WRITTEN' '  ' 'REJECTED' '  '
+                  'STATUS'
+                  DELIMITED BY SIZE
+                  INTO COLUMN-HEADING-TEXT
+           END-STRING
+           WRITE REPORT-HEADER-LINE FROM COLUMN-HEADING-LINE
+
+           MOVE ZERO TO WS-LINE-COUNT
+           .
