@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CHAP04I02.
+
+      *****************************************************************
+      * PROGRAM NAME : Payroll Master Online Inquiry                   *
+      * PROGRAM ID   : CHAP04I02                                       *
+      *                                                                *
+      * AUTHOR       : Manuel A. Martinez                              *
+      * DATE WRITTEN : 2026-04-04                                      *
+      * DATE COMPILED:                                                 *
+      *                                                                *
+      * INSTALLATION : Manuel Martinez Development Lab                 *
+      * ENVIRONMENT  : Linux ARM64 GnuCOBOL 3.2                        *
+      *                                                                *
+      * PROGRAM TYPE : Online Inquiry                                  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * DESCRIPTION :                                                  *
+      *   Lets a payroll clerk key in an employee number and see that   *
+      *   employee's current MASTER-REC without waiting on the next      *
+      *   scheduled CHAP04A02 listing run. Reads PRMAST-IDX-FILE, the    *
+      *   indexed master CHAP04V02 loads every night, with a direct      *
+      *   READ by key instead of a start-to-finish scan.                 *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * BUSINESS PURPOSE :                                             *
+      *   Educational                                                  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * INPUT FILES :                                                  *
+      *   --------------------- ------------------------------------  *
+      *   | File Name          | Description                        |  *
+      *   --------------------- ------------------------------------  *
+      *   | prmast-idx.dat     | Indexed payroll master, keyed on     |  *
+      *   |                    | employee number                      |  *
+      *   --------------------- ------------------------------------  *
+      *                                                                *
+      * OUTPUT FILES :                                                 *
+      *   NONE - results are displayed to the clerk's terminal          *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * ERROR HANDLING :                                               *
+      *   - An employee number with no matching record displays a      *
+      *     "not found" message instead of abending                    *
+      *   - File status validated on OPEN and CLOSE                    *
+      *                                                                *
+      * RETURN CODES :                                                 *
+      *   NONE                                                         *
+      *                                                                *
+      * SPECIAL NOTES :                                                *
+      *   Run this program directly from a terminal session - it is    *
+      *   not part of the nightly CHAP04DRV batch chain.                *
+      *                                                                *
+      * REVISION HISTORY :                                             *
+      *   2026-04-04  MAM  Initial version                             *
+      *   2026-08-09  MAM  PR-MASTER-IDX-REC moved into the shared      *
+      *                     PRMIDXREC copybook, matched with CHAP04V02  *
+      *                                                                *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PR-MASTER-IDX-FILE ASSIGN TO 'data/prmast-idx.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS IDX-EMPLOYEE-NO
+               FILE STATUS  IS WS-IDX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PR-MASTER-IDX-FILE.
+           COPY PRMIDXREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-IDX-STATUS           PIC XX.
+       01  WS-INQUIRY-KEY          PIC X(5).
+       01  WS-CONTINUE-SW          PIC X    VALUE 'Y'.
+           88 CONTINUE-INQUIRY     VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           PERFORM 200-OPEN-FILES
+
+           PERFORM 300-INQUIRY-RTN UNTIL NOT CONTINUE-INQUIRY
+
+           PERFORM 400-CLOSE-FILES
+           STOP RUN
+           .
+
+       200-OPEN-FILES.
+           OPEN INPUT PR-MASTER-IDX-FILE
+           IF WS-IDX-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open PR-MASTER-IDX file. Status: '
+                       WS-IDX-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+
+       400-CLOSE-FILES.
+           CLOSE PR-MASTER-IDX-FILE
+           IF WS-IDX-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing PR-MASTER-IDX file. '
+                       'Status: ' WS-IDX-STATUS
+           END-IF
+           .
+
+      *****************************************************************
+      *    300-INQUIRY-RTN - PROMPT THE CLERK FOR AN EMPLOYEE NUMBER,  *
+      *    LOOK IT UP BY KEY, AND DISPLAY THE RESULT OR A NOT-FOUND    *
+      *    MESSAGE. ASK IF THE CLERK WANTS TO LOOK UP ANOTHER ONE.     *
+      *****************************************************************
+       300-INQUIRY-RTN.
+           DISPLAY ' '
+           DISPLAY 'ENTER EMPLOYEE NO. (5 DIGITS) : '
+           ACCEPT WS-INQUIRY-KEY
+
+           MOVE WS-INQUIRY-KEY TO IDX-EMPLOYEE-NO
+           READ PR-MASTER-IDX-FILE
+               INVALID KEY
+                   DISPLAY 'NO RECORD FOUND FOR EMPLOYEE NO. '
+                           WS-INQUIRY-KEY
+               NOT INVALID KEY
+                   PERFORM 310-DISPLAY-RESULT-RTN
+           END-READ
+
+           DISPLAY 'LOOK UP ANOTHER EMPLOYEE? (Y/N) : '
+           ACCEPT WS-CONTINUE-SW
+           .
+
+       310-DISPLAY-RESULT-RTN.
+           DISPLAY 'EMPLOYEE NO.      : ' IDX-EMPLOYEE-NO
+           DISPLAY 'EMPLOYEE NAME     : ' IDX-EMPLOYEE-NAME
+           DISPLAY 'TERRITORY/OFFICE  : ' IDX-TERRITORY '/'
+                   IDX-OFFICE-NO
+           DISPLAY 'ANNUAL SALARY     : ' IDX-ANNUAL-SALARY
+           DISPLAY 'SOCIAL SECURITY NO: ' IDX-SOCIAL-SECURITY
+           DISPLAY 'NO. OF DEPENDENTS : ' IDX-NO-OF-DEPENDENTS
+           DISPLAY 'JOB CLASSIFICATION: ' IDX-JOB-CLASS
+           .
