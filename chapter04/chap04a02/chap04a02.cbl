@@ -40,7 +40,8 @@
       *   -------------------- -------------------------------------- *
       *   | File Name       | Description                           | *
       *   -------------------- -------------------------------------- *
-      *   | prlist.prt      | Payroll List                          | *
+      *   | prlist-CCYYMMDD.prt | Payroll List, dated (see           | *
+      *   |                     | 190-BUILD-OUTPUT-NAME-RTN)          | *
       *   -------------------- -------------------------------------- *
       *                                                               *
       *===============================================================*
@@ -57,20 +58,46 @@
       *                                                               *
       * REVISION HISTORY :                                            *
       *   2026-03-03  MAM  Initial version                            *
+      *   2026-04-08  MAM  PRLIST now writes to a dated file name     *
+      *                     each run instead of a fixed name, so a    *
+      *                     rerun no longer clobbers the prior run's  *
+      *                     listing                                    *
+      *   2026-08-09  MAM  Added a feed-complete control file check   *
+      *                     ahead of PR-MASTER, and a record-count     *
+      *                     comparison after it's read, so a          *
+      *                     half-delivered feed halts the run instead  *
+      *                     of producing a short payroll listing.      *
       *   YYYY-MM-DD  MAM  [Description of change]                    *
       *                                                               *
       *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT F-PR-MASTER ASSIGN TO "data/prmast.dat"
+           SELECT F-PR-MASTER ASSIGN TO "data/prmast-good.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS WS-MASTER-STATUS.
                
-           SELECT F-PR-LIST ASSIGN TO "data/prlist.prt"
+      *    ASSIGNED TO A DDNAME RATHER THAN A FIXED LITERAL.
+      *    190-BUILD-OUTPUT-NAME-RTN POINTS DD_PRLIST AT A DATED PATH
+      *    BEFORE THE FILE IS OPENED, THE SAME WAY A DD STATEMENT
+      *    WOULD OVERRIDE A DDNAME IN JCL, SO EACH NIGHT'S LISTING
+      *    WRITES TO ITS OWN FILE INSTEAD OF OVERWRITING YESTERDAY'S.
+           SELECT F-PR-LIST ASSIGN TO FILE-PRLIST
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS WS-LIST-STATUS.
-       
+
+      *    WRITTEN BY THE UPSTREAM TIME-CLOCK FEED ONLY AFTER IT HAS
+      *    FINISHED DELIVERING PR-MASTER, SO ITS PRESENCE AND EXPECTED
+      *    RECORD COUNT ARE HOW THIS PROGRAM TELLS A COMPLETE FEED
+      *    FROM A HALF-DELIVERED ONE.
+           SELECT F-PR-CONTROL ASSIGN TO "data/prmast-good.ctl"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS WS-CONTROL-STATUS.
+
+           COPY IOERRSEL.
+           COPY AUDITSEL.
+           COPY RUNSTATSEL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  F-PR-MASTER.
@@ -84,11 +111,39 @@
            05 SOCIAL-SECURITY-NO-IN  PIC X(9).
            05 NO-OF-DEPENDENTS-IN    PIC X(2).
            05 JOB-CLASSIFICATION-IN  PIC X(2).
-           
+
+       FD  F-PR-CONTROL.
+       01  CONTROL-REC.
+           05 CTL-EXPECTED-COUNT-IN  PIC 9(7).
+
        FD  F-PR-LIST.
        01  REPORT-HEADER-LINE.
            05 HEADER-TEXT            PIC X(80).
-       
+
+       01  COLUMN-HEADING-LINE.
+           05 COLUMN-HEADING-TEXT    PIC X(80).
+
+       01  TERRITORY-SUBTOTAL-LINE.
+           05                        PIC X(5).
+           05                        PIC X(10) VALUE 'TERRITORY:'.
+           05  SUBTOTAL-TERRITORY-OUT PIC X(2).
+           05                        PIC X(5).
+           05                        PIC X(11) VALUE 'HEADCOUNT: '.
+           05  SUBTOTAL-HEADCOUNT-OUT PIC ZZZZ9.
+           05                        PIC X(5).
+           05                        PIC X(13) VALUE 'TOTAL SALARY:'.
+           05  SUBTOTAL-SALARY-OUT   PIC $$,$$$,$$9.99.
+
+       01  GRAND-TOTAL-LINE.
+           05                        PIC X(5).
+           05                        PIC X(17) VALUE
+                                       'GRAND HEADCOUNT: '.
+           05  GRAND-HEADCOUNT-OUT   PIC ZZZZ9.
+           05                        PIC X(5).
+           05                        PIC X(13) VALUE 'TOTAL SALARY:'.
+           05  GRAND-SALARY-OUT      PIC $$,$$$,$$9.99.
+
+
        01  REPORT-DETAIL.
            05 FILLER                 PIC X(5).
            05 EMPLOYEE-NO-OUT        PIC X(5).
@@ -102,88 +157,366 @@
            05 FILLER                 PIC X(2).
            05 ANNUAL-SALARY-OUT      PIC X(6).
            05 FILLER                 PIC X(2).
-           05 SOCIAL-SECURITY-NO-OUT PIC X(9).
+           05 SOCIAL-SECURITY-NO-OUT PIC X(11).
            05 FILLER                 PIC X(2).
            05 NO-OF-DEPENDENTS-OUT   PIC X(2).
            05 FILLER                 PIC X(2).
            05 JOB-CLASSIFICATION-OUT PIC X(2).
-           05 FILLER                 PIC X(39).
-       
+           05 FILLER                 PIC X(37).
+
+       COPY IOERRFD.
+       COPY AUDITFD.
+       COPY RUNSTATSFD.
+
        WORKING-STORAGE SECTION.
        01  WS-MASTER-STATUS          PIC XX.
        01  WS-LIST-STATUS            PIC XX.
+       01  WS-CONTROL-STATUS         PIC XX.
        01  WS-EOF                    PIC X VALUE 'N'.
-       
+
+      *    WS-EXPECTED-COUNT COMES FROM F-PR-CONTROL; IT IS CHECKED
+      *    AGAINST GRAND-HEADCOUNT ONCE F-PR-MASTER HAS BEEN READ TO
+      *    END, TO CATCH A FEED THAT STOPPED PARTWAY THROUGH.
+       01  WS-EXPECTED-COUNT         PIC 9(7) VALUE ZERO.
+       01  WS-FEED-INCOMPLETE-SW     PIC X VALUE 'N'.
+           88  FEED-INCOMPLETE       VALUE 'Y'.
+       COPY IOERRWS.
+       COPY AUDITWS.
+       COPY RUNSTATSWS.
+       COPY BANNERWS.
+
+       01  LINES-PER-PAGE            PIC 9(3) VALUE 050.
+       01  WS-LINE-COUNT             PIC 9(3) VALUE ZERO.
+       01  WS-PAGE-NUMBER            PIC 9(4) VALUE ZERO.
+       01  WS-PAGE-NUMBER-OUT        PIC ZZZ9.
+       01  WS-RUN-DATE.
+           05 WS-RUN-DATE-CCYY       PIC 9(4).
+           05 WS-RUN-DATE-MM         PIC 99.
+           05 WS-RUN-DATE-DD         PIC 99.
+       01  WS-RUN-DATE-OUT.
+           05 WS-RUN-DATE-MM-OUT     PIC 99.
+           05 FILLER                 PIC X VALUE '/'.
+           05 WS-RUN-DATE-DD-OUT     PIC 99.
+           05 FILLER                 PIC X VALUE '/'.
+           05 WS-RUN-DATE-CCYY-OUT   PIC 9(4).
+       01  WS-LIST-FILENAME          PIC X(24) VALUE SPACES.
+      *    DDNAME PLACEHOLDER FOR THE SELECT ... ASSIGN TO CLAUSE
+      *    ABOVE - THE LAST HYPHEN-SEGMENT (PRLIST) IS THE DDNAME
+      *    GNUCOBOL LOOKS UP AS DD_PRLIST IN THE ENVIRONMENT AT OPEN
+      *    TIME.
+       01  FILE-PRLIST                PIC X(1) VALUE SPACE.
+
+       01  WS-ANNUAL-SALARY-NUM      PIC 9(6)      USAGE COMP-3.
+
+       01  TERRITORY-TOTALS-TABLE.
+           05  TERRITORY-ENTRY OCCURS 25 TIMES
+                   INDEXED BY TERR-IDX.
+               10  TERR-CODE         PIC X(2) VALUE SPACES.
+               10  TERR-HEADCOUNT    PIC 9(5) VALUE ZERO.
+               10  TERR-TOTAL-SALARY PIC 9(9)V99 VALUE ZERO
+                                     USAGE COMP-3.
+       01  TERRITORY-COUNT           PIC 99 VALUE ZERO.
+       01  GRAND-HEADCOUNT           PIC 9(5) VALUE ZERO.
+       01  GRAND-TOTAL-SALARY        PIC 9(9)V99 VALUE ZERO
+                                      USAGE COMP-3.
+
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
+           MOVE 'CHAP04A02' TO WS-THIS-PROGRAM-ID
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 190-BUILD-OUTPUT-NAME-RTN
+
            PERFORM 200-OPEN-FILES
-           
-           PERFORM 300-PRINT-REPORT-RTN      
-       
+
+           PERFORM 300-PRINT-REPORT-RTN
+
+           IF GRAND-HEADCOUNT NOT = WS-EXPECTED-COUNT
+               MOVE 'Y' TO WS-FEED-INCOMPLETE-SW
+               DISPLAY 'CHAP04A02: WARNING - PR-MASTER RECORD COUNT '
+                       'DOES NOT MATCH THE FEED-COMPLETE CONTROL COUNT'
+               DISPLAY 'RECORDS PROCESSED: ' GRAND-HEADCOUNT
+               DISPLAY 'RECORDS EXPECTED  : ' WS-EXPECTED-COUNT
+           END-IF
+
+           COPY RUNSTATSLOG REPLACING
+               ==:RECORDS-READ:==     BY ==GRAND-HEADCOUNT==
+               ==:RECORDS-WRITTEN:==  BY ==GRAND-HEADCOUNT==
+               ==:RECORDS-REJECTED:== BY ==ZERO==
+               ==:FINAL-STATUS:==     BY =='OK'==.
+
+           COPY BANNERTRL REPLACING
+               ==:JOB-NAME:==     BY =='CHAP04A02'==
+               ==:FILE-RECORD:==  BY ==REPORT-HEADER-LINE==
+               ==:RECORD-COUNT:== BY ==GRAND-HEADCOUNT==.
+
            PERFORM 210-CLOSE-FILES
-           
+
+           IF FEED-INCOMPLETE
+               MOVE 16 TO RETURN-CODE
+           END-IF
            STOP RUN
            .
-           
+
+      *****************************************************************
+      *    190-BUILD-OUTPUT-NAME-RTN - STAMPS TODAY'S DATE INTO THE    *
+      *    PRLIST FILE NAME SO EACH NIGHT'S RUN KEEPS ITS OWN LISTING  *
+      *    INSTEAD OF OVERWRITING THE PRIOR RUN'S OUTPUT.              *
+      *****************************************************************
+       190-BUILD-OUTPUT-NAME-RTN.
+           STRING 'data/prlist-' WS-RUN-DATE-CCYY WS-RUN-DATE-MM
+                   WS-RUN-DATE-DD '.prt'
+               DELIMITED BY SIZE INTO WS-LIST-FILENAME
+
+           DISPLAY 'DD_PRLIST' UPON ENVIRONMENT-NAME
+           DISPLAY WS-LIST-FILENAME UPON ENVIRONMENT-VALUE
+           .
+
        200-OPEN-FILES.
+      *    THE SHARED ERROR LOG IS OPENED FIRST SO THAT EVEN AN
+      *    OPEN FAILURE ON ONE OF THIS PROGRAM'S OWN FILES BELOW
+      *    STILL HAS SOMEWHERE TO BE LOGGED.
+           OPEN EXTEND ERROR-LOG-FILE
+           IF WS-ERRLOG-STATUS = '35'
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF
+           IF WS-ERRLOG-STATUS NOT = '00'
+              AND WS-ERRLOG-STATUS NOT = '05'
+               DISPLAY 'WARNING: Cannot open ERROR-LOG file. Status: '
+                       WS-ERRLOG-STATUS
+           END-IF
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = '00'
+              AND WS-AUDIT-STATUS NOT = '05'
+               DISPLAY 'WARNING: Cannot open AUDIT-LOG file. Status: '
+                       WS-AUDIT-STATUS
+           END-IF
+
+      *    THE FEED-COMPLETE CONTROL FILE IS CHECKED BEFORE F-PR-MASTER
+      *    IS EVEN OPENED - A MISSING OR EMPTY CONTROL FILE MEANS THE
+      *    UPSTREAM FEED NEVER SIGNALED IT WAS DONE WRITING.
+           OPEN INPUT F-PR-CONTROL
+           IF WS-CONTROL-STATUS NOT = '00'
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='ERROR'==
+                   ==:FILE-LABEL:==   BY =='PR-CONTROL'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-CONTROL-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='PR-CONTROL'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-CONTROL-STATUS==.
+               DISPLAY 'CHAP04A02: PAYROLL RUN HALTED - NO '
+                       'FEED-COMPLETE CONTROL FILE'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           READ F-PR-CONTROL
+               AT END
+                   DISPLAY 'CHAP04A02: PAYROLL RUN HALTED - CONTROL '
+                           'FILE IS EMPTY'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               NOT AT END
+                   MOVE CTL-EXPECTED-COUNT-IN TO WS-EXPECTED-COUNT
+           END-READ
+           CLOSE F-PR-CONTROL
+
            OPEN INPUT  F-PR-MASTER
                 OUTPUT F-PR-LIST
-       
+
            IF WS-MASTER-STATUS NOT = '00'
-               DISPLAY 'ERROR: Cannot open MASTER file. Status: ' 
-                   WS-MASTER-STATUS
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='ERROR'==
+                   ==:FILE-LABEL:==   BY =='PR-MASTER'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-MASTER-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='PR-MASTER'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-MASTER-STATUS==.
                PERFORM 210-CLOSE-FILES
+               MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF
-       
+
            IF WS-LIST-STATUS NOT = '00'
-               DISPLAY 'ERROR: Cannot open PRLIST file. Status: ' 
-                       WS-LIST-STATUS
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='ERROR'==
+                   ==:FILE-LABEL:==   BY =='PR-LIST'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-LIST-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='PR-LIST'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-LIST-STATUS==.
                PERFORM 210-CLOSE-FILES
+               MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF
+
+           COPY BANNERHDR REPLACING
+               ==:JOB-NAME:==    BY =='CHAP04A02'==
+               ==:FILE-RECORD:== BY ==REPORT-HEADER-LINE==.
            .
-           
+
        210-CLOSE-FILES.
            CLOSE F-PR-MASTER
                  F-PR-LIST
-           
+                 ERROR-LOG-FILE
+                 AUDIT-LOG-FILE
+
            IF WS-MASTER-STATUS NOT = '00'
-               DISPLAY 'WARNING: Error closing PRMASTER file. Status: ' 
-                       WS-MASTER-STATUS
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='WARNING'==
+                   ==:FILE-LABEL:==   BY =='PR-MASTER'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-MASTER-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='PR-MASTER'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-MASTER-STATUS==.
            END-IF
-       
+
            IF WS-LIST-STATUS NOT = '00'
-               DISPLAY 'WARNING: Error closing PRLIST file. Status: ' 
-                       WS-LIST-STATUS
+               COPY IOERRMSG REPLACING
+                   ==:SEVERITY:==     BY =='WARNING'==
+                   ==:FILE-LABEL:==   BY =='PR-LIST'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-LIST-STATUS==.
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='PR-LIST'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-LIST-STATUS==.
            END-IF
            .
 
        300-PRINT-REPORT-RTN.
+           PERFORM 250-PAGE-HEADING-RTN
            PERFORM UNTIL WS-EOF = 'Y'
                READ F-PR-MASTER
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
+                       IF WS-LINE-COUNT >= LINES-PER-PAGE
+                           PERFORM 250-PAGE-HEADING-RTN
+                       END-IF
                        MOVE SPACES TO REPORT-DETAIL
                        MOVE EMPLOYEE-NO-IN TO EMPLOYEE-NO-OUT
                        MOVE EMPLOYEE-NAME-IN TO EMPLOYEE-NAME-OUT
                        MOVE TERRITORY-IN TO TERRITORY-OUT
                        MOVE OFFICE-NO-IN TO OFFICE-NO-OUT
                        MOVE ANNUAL-SALARY-IN TO ANNUAL-SALARY-OUT
-                       MOVE SOCIAL-SECURITY-NO-IN TO 
-                            SOCIAL-SECURITY-NO-OUT
+                       PERFORM 265-MASK-SSN-RTN
                        MOVE NO-OF-DEPENDENTS-IN TO NO-OF-DEPENDENTS-OUT
-                       MOVE JOB-CLASSIFICATION-IN TO 
+                       MOVE JOB-CLASSIFICATION-IN TO
                             JOB-CLASSIFICATION-OUT
                        WRITE REPORT-DETAIL
+                       COPY AUDITLOG REPLACING
+                           ==:RECORD-KEY:== BY ==EMPLOYEE-NO-IN==
+                           ==:ACTION:==     BY =='WRITE-REPORT'==.
+                       ADD 1 TO WS-LINE-COUNT
+                       PERFORM 260-TERRITORY-ACCUMULATE-RTN
                END-READ
-               IF WS-MASTER-STATUS NOT = '00' AND 
+               IF WS-MASTER-STATUS NOT = '00' AND
                   WS-MASTER-STATUS NOT = '10'
-                   DISPLAY 'ERROR reading master file, status=' 
+                   DISPLAY 'ERROR reading master file, status='
                             WS-MASTER-STATUS
+                   COPY IOERRCHK REPLACING
+                       ==:FILE-LABEL:==   BY =='PR-MASTER'==
+                       ==:OPERATION:==    BY =='READ'==
+                       ==:STATUS-FIELD:== BY ==WS-MASTER-STATUS==.
                    PERFORM 210-CLOSE-FILES
+                   MOVE 16 TO RETURN-CODE
                    STOP RUN
                END-IF
            END-PERFORM
+           PERFORM 350-TERRITORY-SUBTOTAL-RTN
+           PERFORM 370-GRAND-TOTAL-RTN
+           .
+
+      *    ONLY THE LAST FOUR DIGITS OF THE SSN PRINT ON A LISTING
+      *    THAT GOES TO A SHARED PRINTER.
+       265-MASK-SSN-RTN.
+           STRING 'XXX-XX-' SOCIAL-SECURITY-NO-IN (6:4)
+                  DELIMITED BY SIZE
+                  INTO SOCIAL-SECURITY-NO-OUT
+           END-STRING
+           .
+
+      *    ANNUAL-SALARY-IN ARRIVES AS TEXT, NOT NUMERIC, SO IT HAS
+      *    TO BE CONVERTED BEFORE IT CAN BE SUBTOTALED BY TERRITORY.
+       260-TERRITORY-ACCUMULATE-RTN.
+           MOVE ANNUAL-SALARY-IN TO WS-ANNUAL-SALARY-NUM
+           SET TERR-IDX TO 1
+           SEARCH TERRITORY-ENTRY
+               AT END
+                   ADD 1 TO TERRITORY-COUNT
+                   SET TERR-IDX TO TERRITORY-COUNT
+                   MOVE TERRITORY-IN TO TERR-CODE (TERR-IDX)
+               WHEN TERR-CODE (TERR-IDX) = TERRITORY-IN
+                   CONTINUE
+           END-SEARCH
+           ADD 1 TO TERR-HEADCOUNT (TERR-IDX)
+           ADD WS-ANNUAL-SALARY-NUM TO TERR-TOTAL-SALARY (TERR-IDX)
+           ADD 1 TO GRAND-HEADCOUNT
+           ADD WS-ANNUAL-SALARY-NUM TO GRAND-TOTAL-SALARY
+           .
+
+       350-TERRITORY-SUBTOTAL-RTN.
+           PERFORM 360-TERRITORY-SUBTOTAL-LINE-RTN
+               VARYING TERR-IDX FROM 1 BY 1
+               UNTIL TERR-IDX > TERRITORY-COUNT
+           .
+       360-TERRITORY-SUBTOTAL-LINE-RTN.
+           MOVE SPACES TO TERRITORY-SUBTOTAL-LINE
+           MOVE TERR-CODE (TERR-IDX) TO SUBTOTAL-TERRITORY-OUT
+           MOVE TERR-HEADCOUNT (TERR-IDX) TO SUBTOTAL-HEADCOUNT-OUT
+           MOVE TERR-TOTAL-SALARY (TERR-IDX) TO SUBTOTAL-SALARY-OUT
+           WRITE REPORT-HEADER-LINE FROM TERRITORY-SUBTOTAL-LINE
+           .
+       370-GRAND-TOTAL-RTN.
+           MOVE SPACES TO GRAND-TOTAL-LINE
+           MOVE GRAND-HEADCOUNT TO GRAND-HEADCOUNT-OUT
+           MOVE GRAND-TOTAL-SALARY TO GRAND-SALARY-OUT
+           WRITE REPORT-HEADER-LINE FROM GRAND-TOTAL-LINE
            .
+
+      *    PAGE HEADING, COLUMN HEADINGS, AND A "DATE RUN" LINE SO
+      *    THE LISTING CAN GO STRAIGHT TO THE PAYROLL SUPERVISOR
+      *    INSTEAD OF A RAW DUMP OF REPORT-DETAIL LINES.
+       250-PAGE-HEADING-RTN.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WS-PAGE-NUMBER-OUT
+           MOVE WS-RUN-DATE-MM TO WS-RUN-DATE-MM-OUT
+           MOVE WS-RUN-DATE-DD TO WS-RUN-DATE-DD-OUT
+           MOVE WS-RUN-DATE-CCYY TO WS-RUN-DATE-CCYY-OUT
+
+           MOVE SPACES TO HEADER-TEXT
+           STRING 'INTERNATIONAL CHERRY MACHINE COMPANY - PAYROLL LIST'
+                  '   DATE RUN: ' WS-RUN-DATE-OUT
+                  '   PAGE: ' WS-PAGE-NUMBER-OUT
+                  DELIMITED BY SIZE
+                  INTO HEADER-TEXT
+           END-STRING
+           WRITE REPORT-HEADER-LINE
+
+           MOVE SPACES TO COLUMN-HEADING-TEXT
+           STRING 'EMP NO' '  ' 'EMPLOYEE NAME       ' '  '
+                  'LOC ' '  ' 'SALARY' '  ' 'SSN      ' '  '
+                  'DEP' '  ' 'CLS'
+                  DELIMITED BY SIZE
+                  INTO COLUMN-HEADING-TEXT
+           END-STRING
+           WRITE REPORT-HEADER-LINE FROM COLUMN-HEADING-LINE
+
+           MOVE ZERO TO WS-LINE-COUNT
+           .
+
+       COPY IOERRPARA.
+       COPY AUDITPARA.
+       COPY RUNSTATSPARA.
