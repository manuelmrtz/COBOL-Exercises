@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CHAP04I01.
+
+      *****************************************************************
+      * PROGRAM NAME : Customer Name/ZIP Online Inquiry                *
+      * PROGRAM ID   : CHAP04I01                                       *
+      *                                                                *
+      * AUTHOR       : Manuel A. Martinez                              *
+      * DATE WRITTEN : 2026-04-06                                      *
+      * DATE COMPILED:                                                 *
+      *                                                                *
+      * INSTALLATION : Manuel Martinez Development Lab                 *
+      * ENVIRONMENT  : Linux ARM64 GnuCOBOL 3.2                        *
+      *                                                                *
+      * PROGRAM TYPE : Online Inquiry                                  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * DESCRIPTION :                                                  *
+      *   Lets the front desk look up a customer by name or by ZIP      *
+      *   code while someone is on the phone, instead of waiting on      *
+      *   the next CHAP04A01 label run. Built against the shared         *
+      *   CUSTREC copybook - the same record layout CHAP04A01 uses -     *
+      *   so this program can't drift out of sync with that layout.      *
+      *   F-CUSTOMER-FILE is a flat file, so each inquiry opens it and   *
+      *   scans it start to finish for matches; there is no key lookup.  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * BUSINESS PURPOSE :                                             *
+      *   Educational                                                  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * INPUT FILES :                                                  *
+      *   --------------------- ------------------------------------  *
+      *   | File Name          | Description                        |  *
+      *   --------------------- ------------------------------------  *
+      *   | customer-good.dat  | Edited customer master (see          |  *
+      *   |                    | CHAP04V01) - same file CHAP04A01     |  *
+      *   |                    | reads                                 |  *
+      *   --------------------- ------------------------------------  *
+      *                                                                *
+      * OUTPUT FILES :                                                 *
+      *   NONE - results are displayed to the clerk's terminal          *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * ERROR HANDLING :                                               *
+      *   - No match found displays a "not found" message instead of   *
+      *     abending                                                    *
+      *   - File status validated on OPEN and CLOSE                    *
+      *                                                                *
+      * RETURN CODES :                                                 *
+      *   NONE                                                         *
+      *                                                                *
+      * SPECIAL NOTES :                                                *
+      *   Run this program directly from a terminal session - it is    *
+      *   not part of the nightly CHAP04DRV batch chain.                *
+      *                                                                *
+      * REVISION HISTORY :                                             *
+      *   2026-04-06  MAM  Initial version                             *
+      *                                                                *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-CUSTOMER-FILE ASSIGN TO 'data/customer-good.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-CUSTOMER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-STATUS      PIC XX.
+       01  WS-EOF                  PIC X    VALUE 'N'.
+       01  WS-FOUND-SW             PIC X    VALUE 'N'.
+           88 CUSTOMER-FOUND       VALUE 'Y'.
+       01  WS-CONTINUE-SW          PIC X    VALUE 'Y'.
+           88 CONTINUE-INQUIRY     VALUE 'Y'.
+       01  WS-SEARCH-MODE          PIC X    VALUE SPACES.
+           88 SEARCH-BY-NAME       VALUE 'N'.
+           88 SEARCH-BY-ZIP        VALUE 'Z'.
+       01  WS-SEARCH-NAME          PIC X(20) VALUE SPACES.
+       01  WS-SEARCH-ZIP           PIC X(5)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           PERFORM 300-INQUIRY-RTN UNTIL NOT CONTINUE-INQUIRY
+           STOP RUN
+           .
+
+      *****************************************************************
+      *    300-INQUIRY-RTN - PROMPT FOR A SEARCH MODE AND VALUE, SCAN   *
+      *    THE CUSTOMER FILE FOR MATCHES, AND ASK IF THE CLERK WANTS    *
+      *    TO LOOK UP ANOTHER ONE.                                      *
+      *****************************************************************
+       300-INQUIRY-RTN.
+           DISPLAY ' '
+           DISPLAY 'SEARCH BY NAME OR ZIP CODE? (N/Z) : '
+           ACCEPT WS-SEARCH-MODE
+
+           IF SEARCH-BY-NAME
+               DISPLAY 'ENTER CUSTOMER NAME : '
+               ACCEPT WS-SEARCH-NAME
+               PERFORM 310-SCAN-FILE-RTN
+           ELSE
+               IF SEARCH-BY-ZIP
+                   DISPLAY 'ENTER ZIP CODE : '
+                   ACCEPT WS-SEARCH-ZIP
+                   PERFORM 310-SCAN-FILE-RTN
+               ELSE
+                   DISPLAY 'PLEASE ANSWER N OR Z'
+               END-IF
+           END-IF
+
+           DISPLAY 'LOOK UP ANOTHER CUSTOMER? (Y/N) : '
+           ACCEPT WS-CONTINUE-SW
+           .
+
+       310-SCAN-FILE-RTN.
+           MOVE 'N' TO WS-EOF
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM 320-OPEN-CUSTOMER-RTN
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ F-CUSTOMER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM 330-CHECK-MATCH-RTN
+               END-READ
+           END-PERFORM
+
+           CLOSE F-CUSTOMER-FILE
+
+           IF NOT CUSTOMER-FOUND
+               DISPLAY 'NO MATCHING CUSTOMER FOUND'
+           END-IF
+           .
+
+       320-OPEN-CUSTOMER-RTN.
+           OPEN INPUT F-CUSTOMER-FILE
+           IF WS-CUSTOMER-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open CUSTOMER file. Status: '
+                       WS-CUSTOMER-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+
+       330-CHECK-MATCH-RTN.
+           IF SEARCH-BY-NAME
+               IF CUSTOMER-NAME-IN = WS-SEARCH-NAME
+                   PERFORM 340-DISPLAY-RESULT-RTN
+               END-IF
+           ELSE
+               IF ZIP-CODE-ADDR-IN = WS-SEARCH-ZIP
+                   PERFORM 340-DISPLAY-RESULT-RTN
+               END-IF
+           END-IF
+           .
+
+       340-DISPLAY-RESULT-RTN.
+           SET CUSTOMER-FOUND TO TRUE
+           DISPLAY ' '
+           DISPLAY 'CUSTOMER NAME : ' CUSTOMER-NAME-IN
+           DISPLAY 'STREET        : ' STREET-ADDR-IN
+           DISPLAY 'CITY/STATE    : ' CITY-ADDR-IN '/' STATE-ADDR-IN
+           DISPLAY 'ZIP CODE      : ' ZIP-CODE-ADDR-IN
+           DISPLAY 'CUSTOMER TYPE : ' CUSTOMER-TYPE-IN
+           .
