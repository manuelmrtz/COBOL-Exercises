@@ -0,0 +1,389 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CHAP04V02.
+
+      *****************************************************************
+      * PROGRAM NAME : Payroll Master Front-End Validation             *
+      * PROGRAM ID   : CHAP04V02                                      *
+      *                                                                *
+      * AUTHOR       : Manuel A. Martinez                              *
+      * DATE WRITTEN : 2026-04-01                                      *
+      * DATE COMPILED:                                                 *
+      *                                                                *
+      * INSTALLATION : Manuel Martinez Development Lab                 *
+      * ENVIRONMENT  : Linux ARM64 GnuCOBOL 3.2                        *
+      *                                                                *
+      * PROGRAM TYPE : Batch Utility                                   *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * DESCRIPTION :                                                  *
+      *   CHAP04A02 reads MASTER-REC start-to-finish and assumes it     *
+      *   is clean. This utility runs ahead of CHAP04A02 and edits      *
+      *   every MASTER-REC for a blank employee name or a salary        *
+      *   field that isn't all numeric. Records that pass are copied    *
+      *   to a good file for CHAP04A02 to read; records that fail are   *
+      *   copied to a reject file carrying a reason code instead, so    *
+      *   one bad record doesn't take down the payroll listing run.      *
+      *   Every record that passes is also loaded into an indexed       *
+      *   master keyed on employee number, refreshed from scratch each   *
+      *   run, so CHAP04I02 can look up one employee by key without      *
+      *   waiting on the next listing run.                                *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * BUSINESS PURPOSE :                                             *
+      *   Educational                                                  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * INPUT FILES :                                                  *
+      *   --------------------- ------------------------------------  *
+      *   | File Name          | Description                        |  *
+      *   --------------------- ------------------------------------  *
+      *   | prmast.dat         | Raw payroll master, as delivered    |  *
+      *   --------------------- ------------------------------------  *
+      *                                                                *
+      * OUTPUT FILES :                                                 *
+      *   --------------------- ------------------------------------  *
+      *   | File Name          | Description                        |  *
+      *   --------------------- ------------------------------------  *
+      *   | prmast-good.dat    | Records that passed edit - this is  |  *
+      *   |                    | what CHAP04A02 now reads            |  *
+      *   | prmast-rej.dat     | Records that failed, with a reason  |  *
+      *   |                    | code                                 |  *
+      *   | prmast-idx.dat     | Indexed copy of the good records,   |  *
+      *   |                    | keyed on employee number, for       |  *
+      *   |                    | CHAP04I02's online inquiry          |  *
+      *   --------------------- ------------------------------------  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * ERROR HANDLING :                                               *
+      *   - File status validated after every I/O operation            *
+      *   - A bad record does not stop the run; it is flagged to       *
+      *     PRMAST-REJECT-FILE and the run continues                   *
+      *                                                                *
+      * RETURN CODES :                                                 *
+      *   NONE                                                         *
+      *                                                                *
+      * SPECIAL NOTES :                                                *
+      *   Run this utility ahead of CHAP04A02 in the nightly chain.    *
+      *                                                                *
+      * REVISION HISTORY :                                             *
+      *   2026-04-01  MAM  Initial version                             *
+      *   2026-04-04  MAM  Added the PRMAST-IDX-FILE load so payroll   *
+      *                     clerks have an indexed master to query     *
+      *                     against instead of the flat good file      *
+      *   2026-08-09  MAM  Writes prmast-good.ctl with the good-record  *
+      *                     count once validation completes, so        *
+      *                     CHAP04A02 has a feed-complete control       *
+      *                     record to check prmast-good.dat against     *
+      *   2026-08-09  MAM  PR-MASTER-IDX-REC moved into the shared      *
+      *                     PRMIDXREC copybook, matched with CHAP04I02  *
+      *                                                                *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PR-MASTER-FILE ASSIGN TO 'data/prmast.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-MASTER-STATUS.
+
+           SELECT PR-GOOD-FILE ASSIGN TO 'data/prmast-good.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-GOOD-STATUS.
+
+           SELECT PR-REJECT-FILE ASSIGN TO 'data/prmast-rej.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-REJECT-STATUS.
+
+           SELECT PR-MASTER-IDX-FILE ASSIGN TO 'data/prmast-idx.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS IDX-EMPLOYEE-NO
+               FILE STATUS  IS WS-IDX-STATUS.
+
+      *    WRITTEN ONCE VALIDATION IS COMPLETE SO CHAP04A02 HAS A
+      *    FEED-COMPLETE CONTROL RECORD TO CHECK PRMAST-GOOD.DAT'S
+      *    RECORD COUNT AGAINST BEFORE IT TRUSTS THE FILE.
+           SELECT PR-CONTROL-FILE ASSIGN TO 'data/prmast-good.ctl'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-CONTROL-STATUS.
+
+           COPY IOERRSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PR-MASTER-FILE.
+       01  MASTER-REC.
+           05 EMPLOYEE-NO-IN         PIC X(5).
+           05 EMPLOYEE-NAME-IN       PIC X(20).
+           05 LOCATION-CODE-IN.
+               10 TERRITORY-IN       PIC X(2).
+               10 OFFICE-NO-IN       PIC X(2).
+           05 ANNUAL-SALARY-IN       PIC X(6).
+           05 SOCIAL-SECURITY-NO-IN  PIC X(9).
+           05 NO-OF-DEPENDENTS-IN    PIC X(2).
+           05 JOB-CLASSIFICATION-IN  PIC X(2).
+
+       FD  PR-GOOD-FILE.
+       01  PR-GOOD-REC.
+           05 GOOD-EMPLOYEE-NO       PIC X(5).
+           05 GOOD-EMPLOYEE-NAME     PIC X(20).
+           05 GOOD-LOCATION-CODE.
+               10 GOOD-TERRITORY     PIC X(2).
+               10 GOOD-OFFICE-NO     PIC X(2).
+           05 GOOD-ANNUAL-SALARY     PIC X(6).
+           05 GOOD-SOCIAL-SECURITY   PIC X(9).
+           05 GOOD-NO-OF-DEPENDENTS  PIC X(2).
+           05 GOOD-JOB-CLASS         PIC X(2).
+
+       FD  PR-REJECT-FILE.
+       01  PR-REJECT-REC.
+           05 REJ-EMPLOYEE-NO-OUT    PIC X(5).
+           05                        PIC X(2).
+           05 REJ-EMPLOYEE-NAME-OUT  PIC X(20).
+           05                        PIC X(2).
+           05 REJ-REASON-OUT         PIC X(30).
+
+       FD  PR-MASTER-IDX-FILE.
+           COPY PRMIDXREC.
+
+       FD  PR-CONTROL-FILE.
+       01  PR-CONTROL-REC.
+           05 CTL-EXPECTED-COUNT-OUT PIC 9(7).
+
+       COPY IOERRFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS       PIC XX.
+       01  WS-GOOD-STATUS         PIC XX.
+       01  WS-REJECT-STATUS       PIC XX.
+       01  WS-IDX-STATUS          PIC XX.
+       01  WS-CONTROL-STATUS      PIC XX.
+       01  WS-EOF                 PIC X VALUE 'N'.
+       01  WS-REC-READ-CNT        PIC 9(7) COMP VALUE 0.
+       01  WS-REC-GOOD-CNT        PIC 9(7) COMP VALUE 0.
+       01  WS-REC-REJECT-CNT      PIC 9(7) COMP VALUE 0.
+       01  WS-REASON-HOLD         PIC X(30) VALUE SPACES.
+       COPY IOERRWS.
+
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           MOVE 'CHAP04V02' TO WS-THIS-PROGRAM-ID
+           PERFORM 200-OPEN-FILES
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ PR-MASTER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-REC-READ-CNT
+                       PERFORM 300-EDIT-MASTER-RTN
+               END-READ
+           END-PERFORM
+
+           DISPLAY 'CHAP04V02: Records read   - ' WS-REC-READ-CNT
+           DISPLAY 'CHAP04V02: Records good   - ' WS-REC-GOOD-CNT
+           DISPLAY 'CHAP04V02: Records reject - ' WS-REC-REJECT-CNT
+
+           PERFORM 330-WRITE-CONTROL-RTN
+
+           PERFORM 400-CLOSE-FILES
+           STOP RUN
+           .
+
+       200-OPEN-FILES.
+      *    THE SHARED ERROR LOG IS OPENED FIRST SO THAT EVEN AN
+      *    OPEN FAILURE ON ONE OF THIS PROGRAM'S OWN FILES BELOW
+      *    STILL HAS SOMEWHERE TO BE LOGGED.
+           OPEN EXTEND ERROR-LOG-FILE
+           IF WS-ERRLOG-STATUS = '35'
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF
+           IF WS-ERRLOG-STATUS NOT = '00'
+              AND WS-ERRLOG-STATUS NOT = '05'
+               DISPLAY 'WARNING: Cannot open ERROR-LOG file. Status: '
+                       WS-ERRLOG-STATUS
+           END-IF
+
+           OPEN INPUT  PR-MASTER-FILE
+                OUTPUT PR-GOOD-FILE
+                OUTPUT PR-REJECT-FILE
+                OUTPUT PR-MASTER-IDX-FILE
+                OUTPUT PR-CONTROL-FILE
+
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open PR-MASTER file. Status: '
+                       WS-MASTER-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='PR-MASTER'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-MASTER-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-GOOD-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open PR-GOOD file. Status: '
+                       WS-GOOD-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='PR-GOOD'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-GOOD-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-REJECT-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open PR-REJECT file. Status: '
+                       WS-REJECT-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='PR-REJECT'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-REJECT-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-IDX-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open PR-MASTER-IDX file. Status: '
+                       WS-IDX-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='PR-MASTER-IDX'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-IDX-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-CONTROL-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open PR-CONTROL file. Status: '
+                       WS-CONTROL-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='PR-CONTROL'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-CONTROL-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+
+       400-CLOSE-FILES.
+           CLOSE PR-MASTER-FILE
+                 PR-GOOD-FILE
+                 PR-REJECT-FILE
+                 PR-MASTER-IDX-FILE
+                 PR-CONTROL-FILE
+                 ERROR-LOG-FILE
+
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing PR-MASTER file. Status: '
+                       WS-MASTER-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='PR-MASTER'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-MASTER-STATUS==.
+           END-IF
+
+           IF WS-GOOD-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing PR-GOOD file. Status: '
+                       WS-GOOD-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='PR-GOOD'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-GOOD-STATUS==.
+           END-IF
+
+           IF WS-REJECT-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing PR-REJECT file. Status: '
+                       WS-REJECT-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='PR-REJECT'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-REJECT-STATUS==.
+           END-IF
+
+           IF WS-IDX-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing PR-MASTER-IDX file. '
+                       'Status: ' WS-IDX-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='PR-MASTER-IDX'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-IDX-STATUS==.
+           END-IF
+
+           IF WS-CONTROL-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing PR-CONTROL file. '
+                       'Status: ' WS-CONTROL-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='PR-CONTROL'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-CONTROL-STATUS==.
+           END-IF
+           .
+
+      *****************************************************************
+      *    300-EDIT-MASTER-RTN - A BLANK NAME OR A NON-NUMERIC SALARY  *
+      *    SENDS THE RECORD TO THE REJECT FILE WITH A REASON CODE;     *
+      *    OTHERWISE THE RECORD IS COPIED THROUGH TO THE GOOD FILE.    *
+      *****************************************************************
+       300-EDIT-MASTER-RTN.
+           IF EMPLOYEE-NAME-IN = SPACES
+               MOVE 'BLANK EMPLOYEE NAME' TO WS-REASON-HOLD
+               PERFORM 310-WRITE-REJECT-RTN
+           ELSE
+               IF ANNUAL-SALARY-IN NOT NUMERIC
+                   MOVE 'NON-NUMERIC SALARY FIELD' TO WS-REASON-HOLD
+                   PERFORM 310-WRITE-REJECT-RTN
+               ELSE
+                   PERFORM 320-WRITE-GOOD-RTN
+               END-IF
+           END-IF
+           .
+
+       310-WRITE-REJECT-RTN.
+           MOVE SPACES           TO PR-REJECT-REC
+           MOVE EMPLOYEE-NO-IN   TO REJ-EMPLOYEE-NO-OUT
+           MOVE EMPLOYEE-NAME-IN TO REJ-EMPLOYEE-NAME-OUT
+           MOVE WS-REASON-HOLD   TO REJ-REASON-OUT
+           WRITE PR-REJECT-REC
+           ADD 1 TO WS-REC-REJECT-CNT
+           .
+
+       320-WRITE-GOOD-RTN.
+           MOVE EMPLOYEE-NO-IN        TO GOOD-EMPLOYEE-NO
+           MOVE EMPLOYEE-NAME-IN      TO GOOD-EMPLOYEE-NAME
+           MOVE TERRITORY-IN          TO GOOD-TERRITORY
+           MOVE OFFICE-NO-IN          TO GOOD-OFFICE-NO
+           MOVE ANNUAL-SALARY-IN      TO GOOD-ANNUAL-SALARY
+           MOVE SOCIAL-SECURITY-NO-IN TO GOOD-SOCIAL-SECURITY
+           MOVE NO-OF-DEPENDENTS-IN   TO GOOD-NO-OF-DEPENDENTS
+           MOVE JOB-CLASSIFICATION-IN TO GOOD-JOB-CLASS
+           WRITE PR-GOOD-REC
+           ADD 1 TO WS-REC-GOOD-CNT
+
+           MOVE EMPLOYEE-NO-IN        TO IDX-EMPLOYEE-NO
+           MOVE EMPLOYEE-NAME-IN      TO IDX-EMPLOYEE-NAME
+           MOVE TERRITORY-IN          TO IDX-TERRITORY
+           MOVE OFFICE-NO-IN          TO IDX-OFFICE-NO
+           MOVE ANNUAL-SALARY-IN      TO IDX-ANNUAL-SALARY
+           MOVE SOCIAL-SECURITY-NO-IN TO IDX-SOCIAL-SECURITY
+           MOVE NO-OF-DEPENDENTS-IN   TO IDX-NO-OF-DEPENDENTS
+           MOVE JOB-CLASSIFICATION-IN TO IDX-JOB-CLASS
+           WRITE PR-MASTER-IDX-REC
+               INVALID KEY
+                   DISPLAY 'WARNING: Duplicate employee number in '
+                           'indexed master - ' IDX-EMPLOYEE-NO
+           END-WRITE
+           .
+
+      *    CHAP04A02 COMPARES WS-REC-GOOD-CNT (THE COUNT OF RECORDS
+      *    ACTUALLY COPIED TO PRMAST-GOOD.DAT) AGAINST ITS OWN READ
+      *    COUNT BEFORE TRUSTING THE FEED WAS COMPLETE.
+       330-WRITE-CONTROL-RTN.
+           MOVE WS-REC-GOOD-CNT TO CTL-EXPECTED-COUNT-OUT
+           WRITE PR-CONTROL-REC
+           .
+
+       COPY IOERRPARA.
