@@ -0,0 +1,307 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CHAP04V03.
+
+      *****************************************************************
+      * PROGRAM NAME : Account Master Front-End Validation             *
+      * PROGRAM ID   : CHAP04V03                                      *
+      *                                                                *
+      * AUTHOR       : Manuel A. Martinez                              *
+      * DATE WRITTEN : 2026-04-01                                      *
+      * DATE COMPILED:                                                 *
+      *                                                                *
+      * INSTALLATION : Manuel Martinez Development Lab                 *
+      * ENVIRONMENT  : Linux ARM64 GnuCOBOL 3.2                        *
+      *                                                                *
+      * PROGRAM TYPE : Batch Utility                                   *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * DESCRIPTION :                                                  *
+      *   CHAP04A03 reads MASTER-REC start-to-finish and assumes it     *
+      *   is clean. This utility runs ahead of CHAP04A03 and edits      *
+      *   every MASTER-REC for a blank customer name or a usage field   *
+      *   (kilowatt-hours or therms of gas) that isn't all numeric.     *
+      *   Records that pass are copied to a good file for CHAP04A03     *
+      *   to read; records that fail are copied to a reject file        *
+      *   carrying a reason code instead, so one bad record doesn't     *
+      *   take down the whole billing run.                              *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * BUSINESS PURPOSE :                                             *
+      *   Educational                                                  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * INPUT FILES :                                                  *
+      *   --------------------- ------------------------------------  *
+      *   | File Name          | Description                        |  *
+      *   --------------------- ------------------------------------  *
+      *   | account-master.dat | Raw utility account master, as      |  *
+      *   |                    | delivered                           |  *
+      *   --------------------- ------------------------------------  *
+      *                                                                *
+      * OUTPUT FILES :                                                 *
+      *   --------------------- ------------------------------------  *
+      *   | File Name          | Description                        |  *
+      *   --------------------- ------------------------------------  *
+      *   | account-master-    | Records that passed edit - this is  |  *
+      *   |   good.dat         | what CHAP04A03 now reads            |  *
+      *   | account-master-    | Records that failed, with a reason  |  *
+      *   |   rej.dat          | code                                 |  *
+      *   --------------------- ------------------------------------  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * ERROR HANDLING :                                               *
+      *   - File status validated after every I/O operation            *
+      *   - A bad record does not stop the run; it is flagged to       *
+      *     ACCOUNT-REJECT-FILE and the run continues                  *
+      *                                                                *
+      * RETURN CODES :                                                 *
+      *   NONE                                                         *
+      *                                                                *
+      * SPECIAL NOTES :                                                *
+      *   Run this utility ahead of CHAP04A03 in the nightly chain.    *
+      *                                                                *
+      * REVISION HISTORY :                                             *
+      *   2026-04-01  MAM  Initial version                             *
+      *                                                                *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE
+               ASSIGN TO 'data/account-master.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-MASTER-STATUS.
+
+           SELECT ACCOUNT-GOOD-FILE
+               ASSIGN TO 'data/account-master-good.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-GOOD-STATUS.
+
+           SELECT ACCOUNT-REJECT-FILE
+               ASSIGN TO 'data/account-master-rej.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-REJECT-STATUS.
+
+           COPY IOERRSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+       01  MASTER-REC.
+           05 ACCOUNT-NO-IN     PIC X(5).
+           05 CUSTOMER-NAME-IN  PIC X(20).
+           05 ADDRESS-IN        PIC X(20).
+           05 KILO-HRS-USED-IN  PIC X(5).
+           05 GAS-USED-IN       PIC X(5).
+           05 ELEC-BILL-IN      PIC X(5).
+           05 GAS-BILL-IN       PIC X(5).
+           05 TERRITORY-IN      PIC X(2).
+           05 RATE-CLASS-IN     PIC X(1).
+
+       FD  ACCOUNT-GOOD-FILE.
+       01  ACCOUNT-GOOD-REC.
+           05 GOOD-ACCOUNT-NO     PIC X(5).
+           05 GOOD-CUSTOMER-NAME  PIC X(20).
+           05 GOOD-ADDRESS        PIC X(20).
+           05 GOOD-KILO-HRS-USED  PIC X(5).
+           05 GOOD-GAS-USED       PIC X(5).
+           05 GOOD-ELEC-BILL      PIC X(5).
+           05 GOOD-GAS-BILL       PIC X(5).
+           05 GOOD-TERRITORY      PIC X(2).
+           05 GOOD-RATE-CLASS     PIC X(1).
+
+       FD  ACCOUNT-REJECT-FILE.
+       01  ACCOUNT-REJECT-REC.
+           05 REJ-ACCOUNT-NO-OUT    PIC X(5).
+           05                       PIC X(2).
+           05 REJ-CUSTOMER-NAME-OUT PIC X(20).
+           05                       PIC X(2).
+           05 REJ-REASON-OUT        PIC X(30).
+
+       COPY IOERRFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS       PIC XX.
+       01  WS-GOOD-STATUS         PIC XX.
+       01  WS-REJECT-STATUS       PIC XX.
+       01  WS-EOF                 PIC X VALUE 'N'.
+       01  WS-REC-READ-CNT        PIC 9(7) COMP VALUE 0.
+       01  WS-REC-GOOD-CNT        PIC 9(7) COMP VALUE 0.
+       01  WS-REC-REJECT-CNT      PIC 9(7) COMP VALUE 0.
+       01  WS-REASON-HOLD         PIC X(30) VALUE SPACES.
+       COPY IOERRWS.
+
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           MOVE 'CHAP04V03' TO WS-THIS-PROGRAM-ID
+           PERFORM 200-OPEN-FILES
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ACCOUNT-MASTER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-REC-READ-CNT
+                       PERFORM 300-EDIT-MASTER-RTN
+               END-READ
+           END-PERFORM
+
+           DISPLAY 'CHAP04V03: Records read   - ' WS-REC-READ-CNT
+           DISPLAY 'CHAP04V03: Records good   - ' WS-REC-GOOD-CNT
+           DISPLAY 'CHAP04V03: Records reject - ' WS-REC-REJECT-CNT
+
+           PERFORM 400-CLOSE-FILES
+           STOP RUN
+           .
+
+       200-OPEN-FILES.
+      *    THE SHARED ERROR LOG IS OPENED FIRST SO THAT EVEN AN
+      *    OPEN FAILURE ON ONE OF THIS PROGRAM'S OWN FILES BELOW
+      *    STILL HAS SOMEWHERE TO BE LOGGED.
+           OPEN EXTEND ERROR-LOG-FILE
+           IF WS-ERRLOG-STATUS = '35'
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF
+           IF WS-ERRLOG-STATUS NOT = '00'
+              AND WS-ERRLOG-STATUS NOT = '05'
+               DISPLAY 'WARNING: Cannot open ERROR-LOG file. Status: '
+                       WS-ERRLOG-STATUS
+           END-IF
+
+           OPEN INPUT  ACCOUNT-MASTER-FILE
+                OUTPUT ACCOUNT-GOOD-FILE
+                OUTPUT ACCOUNT-REJECT-FILE
+
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open ACCT-MASTER file. Status: '
+                       WS-MASTER-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='ACCT-MASTER'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-MASTER-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-GOOD-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open ACCT-GOOD file. Status: '
+                       WS-GOOD-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='ACCT-GOOD'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-GOOD-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-REJECT-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open ACCT-REJECT file. Status: '
+                       WS-REJECT-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='ACCT-REJECT'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-REJECT-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+
+       400-CLOSE-FILES.
+           CLOSE ACCOUNT-MASTER-FILE
+                 ACCOUNT-GOOD-FILE
+                 ACCOUNT-REJECT-FILE
+                 ERROR-LOG-FILE
+
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing ACCT-MASTER file. '
+                       'Status: ' WS-MASTER-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='ACCT-MASTER'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-MASTER-STATUS==.
+           END-IF
+
+           IF WS-GOOD-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing ACCT-GOOD file. '
+                       'Status: ' WS-GOOD-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='ACCT-GOOD'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-GOOD-STATUS==.
+           END-IF
+
+           IF WS-REJECT-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing ACCT-REJECT file. '
+                       'Status: ' WS-REJECT-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='ACCT-REJECT'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-REJECT-STATUS==.
+           END-IF
+           .
+
+      *****************************************************************
+      *    300-EDIT-MASTER-RTN - A BLANK NAME OR A NON-NUMERIC USAGE   *
+      *    FIELD SENDS THE RECORD TO THE REJECT FILE WITH A REASON     *
+      *    CODE; OTHERWISE THE RECORD IS COPIED THROUGH TO THE GOOD    *
+      *    FILE.                                                       *
+      *****************************************************************
+       300-EDIT-MASTER-RTN.
+           IF CUSTOMER-NAME-IN = SPACES
+               MOVE 'BLANK CUSTOMER NAME' TO WS-REASON-HOLD
+               PERFORM 310-WRITE-REJECT-RTN
+           ELSE
+               IF KILO-HRS-USED-IN NOT NUMERIC
+                   MOVE 'NON-NUMERIC KILO-HRS USAGE' TO WS-REASON-HOLD
+                   PERFORM 310-WRITE-REJECT-RTN
+               ELSE
+                   IF GAS-USED-IN NOT NUMERIC
+                       MOVE 'NON-NUMERIC GAS USAGE' TO WS-REASON-HOLD
+                       PERFORM 310-WRITE-REJECT-RTN
+                   ELSE
+                       IF ELEC-BILL-IN NOT NUMERIC
+                           MOVE 'NON-NUMERIC ELEC BILL' TO
+                               WS-REASON-HOLD
+                           PERFORM 310-WRITE-REJECT-RTN
+                       ELSE
+                           IF GAS-BILL-IN NOT NUMERIC
+                               MOVE 'NON-NUMERIC GAS BILL' TO
+                                   WS-REASON-HOLD
+                               PERFORM 310-WRITE-REJECT-RTN
+                           ELSE
+                               PERFORM 320-WRITE-GOOD-RTN
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       310-WRITE-REJECT-RTN.
+           MOVE SPACES           TO ACCOUNT-REJECT-REC
+           MOVE ACCOUNT-NO-IN    TO REJ-ACCOUNT-NO-OUT
+           MOVE CUSTOMER-NAME-IN TO REJ-CUSTOMER-NAME-OUT
+           MOVE WS-REASON-HOLD   TO REJ-REASON-OUT
+           WRITE ACCOUNT-REJECT-REC
+           ADD 1 TO WS-REC-REJECT-CNT
+           .
+
+       320-WRITE-GOOD-RTN.
+           MOVE ACCOUNT-NO-IN    TO GOOD-ACCOUNT-NO
+           MOVE CUSTOMER-NAME-IN TO GOOD-CUSTOMER-NAME
+           MOVE ADDRESS-IN       TO GOOD-ADDRESS
+           MOVE KILO-HRS-USED-IN TO GOOD-KILO-HRS-USED
+           MOVE GAS-USED-IN      TO GOOD-GAS-USED
+           MOVE ELEC-BILL-IN     TO GOOD-ELEC-BILL
+           MOVE GAS-BILL-IN      TO GOOD-GAS-BILL
+           MOVE TERRITORY-IN     TO GOOD-TERRITORY
+           MOVE RATE-CLASS-IN    TO GOOD-RATE-CLASS
+           WRITE ACCOUNT-GOOD-REC
+           ADD 1 TO WS-REC-GOOD-CNT
+           .
+
+       COPY IOERRPARA.
