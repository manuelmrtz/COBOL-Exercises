@@ -1,15 +1,90 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. chap04p01.
-       
+       PROGRAM-ID.  CHAP04P01.
+
+      *****************************************************************
+      * PROGRAM NAME : Assignment 01 FROM CHAPTER 04 - PRACTICE        *
+      * PROGRAM ID   : CHAP04P01                                       *
+      *                                                                *
+      * AUTHOR       : Manuel A. Martinez                              *
+      * DATE WRITTEN : 2026-02-25                                      *
+      * DATE COMPILED:                                                 *
+      *                                                                *
+      * INSTALLATION : Manuel Martinez Development Lab                 *
+      * ENVIRONMENT  : Linux ARM64 GnuCOBOL 3.2                        *
+      *                                                                *
+      * PROGRAM TYPE : Batch                                           *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * DESCRIPTION :                                                  *
+      *   Read an employee record (name, salary, dependents, FICA,     *
+      *   sales tax, federal tax, date of hire) and produce a pay-stub *
+      *   detail record carrying gross pay, each withholding, and net  *
+      *   pay.                                                         *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * BUSINESS PURPOSE :                                             *
+      *   Educational                                                  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * INPUT FILES :                                                  *
+      *   --------------------- ------------------------------------  *
+      *   | File Name          | Description                        |  *
+      *   --------------------- ------------------------------------  *
+      *   | employee.dat       | Employee payroll data               |  *
+      *   --------------------- ------------------------------------  *
+      *                                                                *
+      * OUTPUT FILES :                                                 *
+      *   --------------------- ------------------------------------  *
+      *   | File Name          | Description                        |  *
+      *   --------------------- ------------------------------------  *
+      *   | salary.dat         | Pay-stub detail data                |  *
+      *   | payroll-ytd.dat    | Running year-to-date pay-stub       |  *
+      *   |                    | detail, appended to every run       |  *
+      *   --------------------- ------------------------------------  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * ERROR HANDLING :                                               *
+      *   - File status validated after every I/O operation            *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * REVISION HISTORY :                                             *
+      *   2026-02-25  MAM  Initial version                             *
+      *   2026-03-25  MAM  OUT-SALARY-REC expanded into a full pay-    *
+      *                     stub layout carrying FICA, sales tax, and  *
+      *                     federal tax withheld alongside gross and   *
+      *                     net pay, instead of dropping every field   *
+      *                     but name and gross salary.                 *
+      *   2026-03-26  MAM  Each run's pay-stub detail is now also      *
+      *                     appended to payroll-ytd.dat so the year-   *
+      *                     end summary program (CHAP04P03) has a full *
+      *                     year of records to roll up.                *
+      *                                                                *
+      *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IN-EMPLOYEE-FILE ASSIGN TO "data\employee.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-               
-           SELECT OUT-SALARY-FILE ASSIGN TO "data\salary.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT IN-EMPLOYEE-FILE ASSIGN TO "data/employee.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+
+           SELECT OUT-SALARY-FILE ASSIGN TO "data/salary.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALARY-STATUS.
+
+      *    EVERY WEEKLY RUN'S PAY-STUB DETAIL IS ALSO APPENDED HERE SO
+      *    THE YEAR-END SUMMARY PROGRAM HAS A FULL YEAR OF RECORDS TO
+      *    ROLL UP WITHOUT SAVING 52 WEEKLY SALARY.DAT FILES BY HAND.
+           SELECT PAYROLL-YTD-FILE ASSIGN TO "data/payroll-ytd.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-STATUS.
+
+           COPY RUNSTATSEL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  IN-EMPLOYEE-FILE.
@@ -24,49 +99,162 @@
               10 MO             PIC 9(2).
               10 DA             PIC 9(2).
               10 YR             PIC 9(4).
-       
+
+      *    FULL PAY-STUB DETAIL: GROSS PAY, EACH WITHHOLDING READ FROM
+      *    EMPLOYEE-REC, AND THE NET PAY THEY NET OUT TO.
        FD  OUT-SALARY-FILE.
        01  OUT-SALARY-REC.
-           05 OUT-EMPLOYEE-NAME PIC X(20).
-           05 OUT-SALARY        PIC X(5).
-           
+           05 OUT-EMPLOYEE-NAME  PIC X(20).
+           05 OUT-GROSS-SALARY   PIC 9(5).
+           05 OUT-FICA           PIC 9(5).
+           05 OUT-SALES-TAX      PIC 9(6).
+           05 OUT-FEDERAL-TAX    PIC 9(6).
+           05 OUT-NET-SALARY     PIC 9(5).
+
+       FD  PAYROLL-YTD-FILE.
+       01  YTD-REC.
+           05 YTD-EMPLOYEE-NAME  PIC X(20).
+           05 YTD-GROSS-SALARY   PIC 9(5).
+           05 YTD-FICA           PIC 9(5).
+           05 YTD-SALES-TAX      PIC 9(6).
+           05 YTD-FEDERAL-TAX    PIC 9(6).
+           05 YTD-NET-SALARY     PIC 9(5).
+
+       COPY RUNSTATSFD.
+
        WORKING-STORAGE SECTION.
+       01  WS-EMPLOYEE-STATUS        PIC XX.
+       01  WS-SALARY-STATUS          PIC XX.
+       01  WS-YTD-STATUS             PIC XX.
        01  WS-WORK-AREAS.
-           05  ARE-THERE-MORE-RECORDS PIC XXX VALUE 'YES'. 
-           
+           05  ARE-THERE-MORE-RECORDS PIC XXX VALUE 'YES'.
+
+      *    IDENTIFIES THIS PROGRAM'S ENTRY IN THE SHOP-WIDE END-OF-RUN
+      *    STATISTICS LOG (SEE RUNSTATSLOG).
+       01  WS-THIS-PROGRAM-ID        PIC X(9) VALUE 'CHAP04P01'.
+       COPY RUNSTATSWS.
+
+      *    COUNT OF EMPLOYEE RECORDS READ, FOR THE NIGHTLY OPERATIONS
+      *    SUMMARY. THIS PROGRAM WRITES ONE SALARY.DAT RECORD AND ONE
+      *    PAYROLL-YTD.DAT RECORD PER EMPLOYEE READ, SO THE SAME COUNT
+      *    SERVES AS THE WRITTEN COUNT TOO, AND THERE IS NO REJECT
+      *    CONCEPT HERE.
+       01  WS-EMPLOYEES-READ         PIC 9(5) VALUE ZERO.
+
+       01  WS-GROSS-SALARY           PIC 9(5) VALUE ZERO.
+       01  WS-FICA                   PIC 9(5) VALUE ZERO.
+       01  WS-SALES-TAX               PIC 9(6) VALUE ZERO.
+       01  WS-FEDERAL-TAX             PIC 9(6) VALUE ZERO.
+       01  WS-NET-SALARY              PIC 9(5) VALUE ZERO.
+
        PROCEDURE DIVISION.
-       
+
       ******************************************************************
       *  100-MAIN-MODULE - Controls opening and closing files          *
       *                    and direction of program logic;
       *                    return control to operating system.         *
       ******************************************************************
        100-MAIN-MODULE.
-           OPEN INPUT IN-EMPLOYEE-FILE
-                OUTPUT OUT-SALARY-FILE
-                
+           PERFORM 150-OPEN-FILES
+
            PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
                 READ IN-EMPLOYEE-FILE
                     AT END
                         MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
                     NOT AT END
+                        ADD 1 TO WS-EMPLOYEES-READ
                         PERFORM 200-PROCESS-RTN
-                END-READ                    
+                END-READ
            END-PERFORM
+
+           COPY RUNSTATSLOG REPLACING
+               ==:RECORDS-READ:==     BY ==WS-EMPLOYEES-READ==
+               ==:RECORDS-WRITTEN:==  BY ==WS-EMPLOYEES-READ==
+               ==:RECORDS-REJECTED:== BY ==ZERO==
+               ==:FINAL-STATUS:==     BY =='OK'==.
+
+           PERFORM 160-CLOSE-FILES
+           STOP RUN
+           .
+
+       150-OPEN-FILES.
+           OPEN INPUT  IN-EMPLOYEE-FILE
+                OUTPUT OUT-SALARY-FILE
+
+           IF WS-EMPLOYEE-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open EMPLOYEE file. Status: '
+                       WS-EMPLOYEE-STATUS
+               STOP RUN
+           END-IF
+
+           IF WS-SALARY-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open SALARY file. Status: '
+                       WS-SALARY-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND PAYROLL-YTD-FILE
+           IF WS-YTD-STATUS = '35'
+               OPEN OUTPUT PAYROLL-YTD-FILE
+           END-IF
+           IF WS-YTD-STATUS NOT = '00' AND WS-YTD-STATUS NOT = '05'
+               DISPLAY 'ERROR: Cannot open PAYROLL-YTD file. Status: '
+                       WS-YTD-STATUS
+               STOP RUN
+           END-IF
+           .
+
+       160-CLOSE-FILES.
            CLOSE IN-EMPLOYEE-FILE
                  OUT-SALARY-FILE
-           
-           
-           STOP RUN
+                 PAYROLL-YTD-FILE
+
+           IF WS-EMPLOYEE-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing EMPLOYEE file. Status: '
+                       WS-EMPLOYEE-STATUS
+           END-IF
+
+           IF WS-SALARY-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing SALARY file. Status: '
+                       WS-SALARY-STATUS
+           END-IF
+
+           IF WS-YTD-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing YTD file. Status: '
+                       WS-YTD-STATUS
+           END-IF
            .
-           
+
       ******************************************************************
       *  200-PROCESS-RTN -  PERFORMED FROM 100-MAIN module             *
-      ****************************************************************** 
+      ******************************************************************
        200-PROCESS-RTN.
+           MOVE IN-SALARY      TO WS-GROSS-SALARY
+           MOVE IN-FICA        TO WS-FICA
+           MOVE IN-SALES-TAX   TO WS-SALES-TAX
+           MOVE IN-FEDERAL-TAX TO WS-FEDERAL-TAX
+
+           COMPUTE WS-NET-SALARY =
+                   WS-GROSS-SALARY - WS-FICA
+                   - WS-SALES-TAX - WS-FEDERAL-TAX
+
            MOVE SPACES TO OUT-SALARY-REC
            MOVE IN-EMPLOYEE-NAME TO OUT-EMPLOYEE-NAME
-           MOVE IN-SALARY        TO OUT-SALARY
+           MOVE WS-GROSS-SALARY  TO OUT-GROSS-SALARY
+           MOVE WS-FICA          TO OUT-FICA
+           MOVE WS-SALES-TAX     TO OUT-SALES-TAX
+           MOVE WS-FEDERAL-TAX   TO OUT-FEDERAL-TAX
+           MOVE WS-NET-SALARY    TO OUT-NET-SALARY
            WRITE OUT-SALARY-REC
+
+           MOVE SPACES TO YTD-REC
+           MOVE OUT-EMPLOYEE-NAME TO YTD-EMPLOYEE-NAME
+           MOVE OUT-GROSS-SALARY  TO YTD-GROSS-SALARY
+           MOVE OUT-FICA          TO YTD-FICA
+           MOVE OUT-SALES-TAX     TO YTD-SALES-TAX
+           MOVE OUT-FEDERAL-TAX   TO YTD-FEDERAL-TAX
+           MOVE OUT-NET-SALARY    TO YTD-NET-SALARY
+           WRITE YTD-REC
            .
-           
\ No newline at end of file
+
+       COPY RUNSTATSPARA.
