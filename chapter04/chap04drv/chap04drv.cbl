@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CHAP04DRV.
+
+      *****************************************************************
+      * PROGRAM NAME : Nightly Batch Driver - CHAPTER 04               *
+      * PROGRAM ID   : CHAP04DRV                                       *
+      *                                                                *
+      * AUTHOR       : Manuel A. Martinez                              *
+      * DATE WRITTEN : 2026-03-28                                      *
+      * DATE COMPILED:                                                 *
+      *                                                                *
+      * INSTALLATION : Manuel Martinez Development Lab                 *
+      * ENVIRONMENT  : Linux ARM64 GnuCOBOL 3.2                        *
+      *                                                                *
+      * PROGRAM TYPE : Batch Driver                                    *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * DESCRIPTION :                                                  *
+      *   Runs the nightly chapter04 batch chain - the front-end       *
+      *   validation passes (CHAP04V01-V03) and the CHAP04A01 through  *
+      *   CHAP04A04 programs they feed - as a single job, one step at  *
+      *   a time, in the same order those steps would run in a         *
+      *   production JCL stream.                                       *
+      *   Each step's completion is recorded in a checkpoint file, and *
+      *   the checkpoint field is consulted at start-up so a restart   *
+      *   resumes with the first step that has not yet completed       *
+      *   successfully instead of reprocessing the whole night's work. *
+      *   A step is not even attempted unless every prior step in the  *
+      *   chain ended with a successful return code, so a bad CHAP04A01*
+      *   run cannot produce a falsely "clean" payroll listing off a   *
+      *   half-processed customer file.                                *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * BUSINESS PURPOSE :                                             *
+      *   Educational                                                  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * INPUT FILES :                                                  *
+      *   --------------------- ------------------------------------  *
+      *   | File Name          | Description                        |  *
+      *   --------------------- ------------------------------------  *
+      *   | chap04-ckpt.dat    | Checkpoint of steps already run      |  *
+      *   --------------------- ------------------------------------  *
+      *                                                                *
+      * OUTPUT FILES :                                                 *
+      *   --------------------- ------------------------------------  *
+      *   | File Name          | Description                        |  *
+      *   --------------------- ------------------------------------  *
+      *   | chap04-ckpt.dat    | Checkpoint of steps already run      |  *
+      *   --------------------- ------------------------------------  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * ERROR HANDLING :                                               *
+      *   - A non-zero return code from any step halts the chain       *
+      *     without checkpointing that step and without starting the   *
+      *     step(s) that follow it.                                    *
+      *   - The checkpoint file is reset on a fully successful run so  *
+      *     the next night's run starts clean at STEP 1 again.         *
+      *                                                                *
+      * RETURN CODES :                                                 *
+      *   - 0  : All steps completed                                   *
+      *   - 16 : One of the steps failed; see DISPLAY for which one    *
+      *                                                                *
+      * SPECIAL NOTES :                                                *
+      *   Steps are launched with CALL "SYSTEM" rather than JCL EXEC   *
+      *   steps - there is no job scheduler in this shop, so each      *
+      *   compiled step program is invoked directly from this driver.  *
+      *                                                                *
+      * REVISION HISTORY :                                             *
+      *   2026-03-28  MAM  Initial version                             *
+      *   2026-04-01  MAM  Added the CHAP04V01-V03 front-end           *
+      *                     validation passes ahead of CHAP04A01-A03   *
+      *                     so the chain now edits each master file    *
+      *                     before the program that depends on it      *
+      *                     runs.                                      *
+      *                                                                *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CKPT-FILE ASSIGN TO 'data/chap04-ckpt.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CKPT-FILE.
+       01  CKPT-REC.
+           05 CKPT-STEP-CODE-OUT  PIC X(9).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CKPT-STATUS          PIC XX.
+       01  WS-CKPT-EOF             PIC X    VALUE 'N'.
+       01  WS-LAST-COMPLETED-IDX   PIC 9    VALUE 0.
+       01  WS-THIS-STEP-RC         PIC S9(9) COMP VALUE 0.
+       01  WS-CHAIN-FAILED-SW      PIC X    VALUE 'N'.
+           88 CHAIN-FAILED         VALUE 'Y'.
+
+      *    ONE ROW PER STEP OF THE NIGHTLY CHAIN, IN RUN ORDER. THE
+      *    COMMAND FIELD IS THE PATH TO THE COMPILED STEP PROGRAM,
+      *    RELATIVE TO THE DIRECTORY THIS DRIVER IS RUN FROM.
+       01  STEP-SCHEDULE-VALUES.
+           05 FILLER PIC X(60) VALUE
+               'CHAP04V01chapter04/chap04v01/chap04v01'.
+           05 FILLER PIC X(60) VALUE
+               'CHAP04A01chapter04/chap04a01/chap04a01'.
+           05 FILLER PIC X(60) VALUE
+               'CHAP04V02chapter04/chap04v02/chap04v02'.
+           05 FILLER PIC X(60) VALUE
+               'CHAP04A02chapter04/chap04a02/chap04a02'.
+           05 FILLER PIC X(60) VALUE
+               'CHAP04V03chapter04/chap04v03/chap04v03'.
+           05 FILLER PIC X(60) VALUE
+               'CHAP04A03chapter04/chap04a03/chap04a03'.
+      *    SORTS AND DEDUPES RENTALS-FILE/SALES-FILE AHEAD OF THE
+      *    CHAP04A04 MERGE, AS ITS OWN SPECIAL NOTES ALWAYS INTENDED.
+           05 FILLER PIC X(60) VALUE
+               'CHAP04SRTchapter04/chap04srt/chap04srt'.
+           05 FILLER PIC X(60) VALUE
+               'CHAP04A04chapter04/chap04a04/chap04a04'.
+           05 FILLER PIC X(60) VALUE
+               'CHAP04P04chapter04/chap04p04/chap04p04'.
+       01  STEP-SCHEDULE REDEFINES STEP-SCHEDULE-VALUES.
+           05 STEP-ENTRY OCCURS 9 TIMES
+                   INDEXED BY STEP-IDX.
+               10 STEP-CODE-TBL     PIC X(9).
+               10 STEP-COMMAND-TBL  PIC X(51).
+
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           PERFORM 200-LOAD-CHECKPOINT-RTN
+           PERFORM 300-RUN-STEPS-RTN
+               VARYING STEP-IDX FROM 1 BY 1
+               UNTIL STEP-IDX > 9
+                  OR CHAIN-FAILED
+
+           IF CHAIN-FAILED
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY 'CHAP04DRV: Nightly chain completed, all steps '
+                       'OK - checkpoint reset'
+               PERFORM 400-RESET-CHECKPOINT-RTN
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN
+           .
+
+      *****************************************************************
+      *    READ WHATEVER CHECKPOINT RECORDS EXIST FROM A PRIOR, FAILED *
+      *    RUN SO THIS RUN KNOWS WHERE TO PICK BACK UP. A MISSING      *
+      *    CHECKPOINT FILE (STATUS 35) MEANS START FROM STEP 1.        *
+      *****************************************************************
+       200-LOAD-CHECKPOINT-RTN.
+           MOVE 0 TO WS-LAST-COMPLETED-IDX
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = '35'
+               DISPLAY 'CHAP04DRV: No checkpoint on file - starting '
+                       'the chain from STEP 1'
+           ELSE
+               IF WS-CKPT-STATUS NOT = '00'
+                   DISPLAY 'ERROR: Cannot open checkpoint file. '
+                           'Status: ' WS-CKPT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               PERFORM UNTIL WS-CKPT-EOF = 'Y'
+                   READ CKPT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CKPT-EOF
+                       NOT AT END
+                           PERFORM 210-MATCH-CHECKPOINT-RTN
+                   END-READ
+               END-PERFORM
+               CLOSE CKPT-FILE
+           END-IF
+           .
+
+       210-MATCH-CHECKPOINT-RTN.
+           SET STEP-IDX TO 1
+           SEARCH STEP-ENTRY
+               WHEN STEP-CODE-TBL (STEP-IDX) = CKPT-STEP-CODE-OUT
+                   IF STEP-IDX > WS-LAST-COMPLETED-IDX
+                       MOVE STEP-IDX TO WS-LAST-COMPLETED-IDX
+                   END-IF
+           END-SEARCH
+           .
+
+      *****************************************************************
+      *    RUN ONE STEP OF THE CHAIN. A STEP ALREADY MARKED COMPLETE   *
+      *    ON THE CHECKPOINT FILE IS SKIPPED RATHER THAN RERUN. ANY    *
+      *    OTHER STEP IS LAUNCHED, ITS RETURN CODE CHECKED, AND ONLY   *
+      *    CHECKPOINTED WHEN THAT RETURN CODE IS ZERO - A NON-ZERO     *
+      *    RETURN CODE STOPS THE CHAIN RIGHT THERE.                    *
+      *****************************************************************
+       300-RUN-STEPS-RTN.
+           IF STEP-IDX <= WS-LAST-COMPLETED-IDX
+               DISPLAY 'CHAP04DRV: ' STEP-CODE-TBL (STEP-IDX)
+                       ' already completed on a prior run - skipping'
+           ELSE
+               DISPLAY 'CHAP04DRV: Starting ' STEP-CODE-TBL (STEP-IDX)
+               CALL 'SYSTEM' USING STEP-COMMAND-TBL (STEP-IDX)
+               MOVE RETURN-CODE TO WS-THIS-STEP-RC
+               IF WS-THIS-STEP-RC = 0
+                   DISPLAY 'CHAP04DRV: ' STEP-CODE-TBL (STEP-IDX)
+                           ' completed OK'
+                   PERFORM 310-WRITE-CHECKPOINT-RTN
+               ELSE
+                   DISPLAY 'CHAP04DRV: ' STEP-CODE-TBL (STEP-IDX)
+                           ' FAILED, return code ' WS-THIS-STEP-RC
+                   DISPLAY 'CHAP04DRV: chain halted - remaining '
+                           'steps will NOT run this pass'
+                   SET CHAIN-FAILED TO TRUE
+               END-IF
+           END-IF
+           .
+
+      *    THE CHECKPOINT FILE IS APPENDED TO RATHER THAN REWRITTEN SO
+      *    A RESTART STILL SEES EVERY STEP THAT COMPLETED BEFORE THE
+      *    STEP THAT FAILED. STATUS 35 IS TOLERATED HERE AS WELL AS
+      *    00/05 BECAUSE THE VERY FIRST NIGHT THIS DRIVER EVER RUNS
+      *    THERE IS, BY DEFINITION, NO CHECKPOINT FILE ON DISK YET.
+       310-WRITE-CHECKPOINT-RTN.
+           OPEN EXTEND CKPT-FILE
+           IF WS-CKPT-STATUS = '35'
+               OPEN OUTPUT CKPT-FILE
+           END-IF
+           IF WS-CKPT-STATUS NOT = '00' AND WS-CKPT-STATUS NOT = '05'
+               DISPLAY 'ERROR: Cannot open checkpoint file. Status: '
+                       WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE STEP-CODE-TBL (STEP-IDX) TO CKPT-STEP-CODE-OUT
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE
+           .
+
+      *    A CLEAN RUN OF ALL NINE STEPS MEANS TOMORROW NIGHT STARTS
+      *    OVER AT STEP 1, SO THE CHECKPOINT FILE IS TRUNCATED HERE.
+       400-RESET-CHECKPOINT-RTN.
+           OPEN OUTPUT CKPT-FILE
+           CLOSE CKPT-FILE
+           .
