@@ -0,0 +1,327 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CHAP04SRT.
+
+      *****************************************************************
+      * PROGRAM NAME : Video Tape Sort/Dedup Utility                  *
+      * PROGRAM ID   : CHAP04SRT                                      *
+      *                                                                *
+      * AUTHOR       : Manuel A. Martinez                              *
+      * DATE WRITTEN : 2026-03-28                                      *
+      * DATE COMPILED:                                                 *
+      *                                                                *
+      * INSTALLATION : Manuel Martinez Development Lab                 *
+      * ENVIRONMENT  : Linux ARM64 GnuCOBOL 3.2                        *
+      *                                                                *
+      * PROGRAM TYPE : Batch Utility                                   *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * DESCRIPTION :                                                  *
+      *   CHAP04A04 matches RENTALS-FILE against SALES-FILE by a       *
+      *   keyed SEARCH of an in-memory SALES-TABLE, not by positional  *
+      *   order, so this utility's sort no longer affects that merge's *
+      *   correctness. What the sort step still does is exhaustive     *
+      *   same-file duplicate-key detection: it sorts both files into  *
+      *   ITEM-NO sequence in place, and while each file is in sorted  *
+      *   order it checks for two adjacent records sharing the same    *
+      *   ITEM-NO. A same-file duplicate key is flagged to             *
+      *   VIDEODUP-FILE for visibility, but the duplicate record       *
+      *   itself is still rewritten back to RENTALS-FILE/SALES-FILE -  *
+      *   CHAP04A04 is where a flagged duplicate is actually kept out  *
+      *   of the merge.                                                *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * BUSINESS PURPOSE :                                             *
+      *   Educational                                                  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * INPUT FILES :                                                  *
+      *   --------------------- ------------------------------------  *
+      *   | File Name          | Description                        |  *
+      *   --------------------- ------------------------------------  *
+      *   | rentals.dat        | Video tapes for rent                |  *
+      *   | sales.dat          | Video tapes for sale                |  *
+      *   --------------------- ------------------------------------  *
+      *                                                                *
+      * OUTPUT FILES :                                                 *
+      *   --------------------- ------------------------------------  *
+      *   | File Name          | Description                        |  *
+      *   --------------------- ------------------------------------  *
+      *   | rentals.dat        | Re-sorted, ascending ITEM-NO-IN      |  *
+      *   | sales.dat          | Re-sorted, ascending ITEM-NO-IN      |  *
+      *   | videodup.dat       | Same-file duplicate ITEM-NO listing  |  *
+      *   --------------------- ------------------------------------  *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      * ERROR HANDLING :                                               *
+      *   - File status validated after every I/O operation            *
+      *   - A duplicate key does not stop the sort; it is flagged to   *
+      *     VIDEODUP-FILE so a person reviewing the exception listing  *
+      *     can see it - CHAP04A04 is what actually excludes it from   *
+      *     the merge                                                  *
+      *                                                                *
+      * RETURN CODES :                                                 *
+      *   NONE                                                         *
+      *                                                                *
+      * SPECIAL NOTES :                                                *
+      *   Run this utility ahead of CHAP04A04 in the nightly chain.    *
+      *                                                                *
+      * REVISION HISTORY :                                             *
+      *   2026-03-28  MAM  Initial version                             *
+      *                                                                *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RENTALS-FILE ASSIGN TO 'data/rentals.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-RENTAL-STATUS.
+
+           SELECT RENTALS-SORT-WORK ASSIGN TO 'data/rentalsrt.tmp'.
+
+           SELECT SALES-FILE ASSIGN TO 'data/sales.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-SALES-STATUS.
+
+           SELECT SALES-SORT-WORK ASSIGN TO 'data/salessrt.tmp'.
+
+      *    SAME-FILE ITEM-NO DUPLICATES FOUND IN EITHER FILE ARE
+      *    WRITTEN HERE RATHER THAN BEING LEFT IN PLACE FOR
+      *    CHAP04A04 TO TRIP OVER.
+           SELECT VIDEODUP-FILE ASSIGN TO 'data/videodup.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-VIDEODUP-STATUS.
+
+           COPY IOERRSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RENTALS-FILE.
+       01  RENTALS-REC.
+           05 ITEM-NO-IN    PIC X(3).
+           05 VIDEO-NAME-IN PIC X(17).
+           05 RENTAL-OH-IN  PIC X(3).
+
+       SD  RENTALS-SORT-WORK.
+       01  RSW-REC.
+           05 RSW-ITEM-NO    PIC X(3).
+           05 RSW-VIDEO-NAME PIC X(17).
+           05 RSW-RENTAL-OH  PIC X(3).
+
+       FD  SALES-FILE.
+       01  SALES-REC.
+           05 ITEM-NO-IN    PIC X(3).
+           05 VIDEO-NAME-IN PIC X(17).
+           05 SALES-OH-IN   PIC X(3).
+
+       SD  SALES-SORT-WORK.
+       01  SSW-REC.
+           05 SSW-ITEM-NO    PIC X(3).
+           05 SSW-VIDEO-NAME PIC X(17).
+           05 SSW-SALES-OH   PIC X(3).
+
+       FD  VIDEODUP-FILE.
+       01  VIDEODUP-REC.
+           05 DUP-ITEM-NO-OUT    PIC X(3).
+           05                    PIC X(2).
+           05 DUP-VIDEO-NAME-OUT PIC X(17).
+           05                    PIC X(2).
+           05 DUP-REASON-OUT     PIC X(30).
+
+       COPY IOERRFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-RENTAL-STATUS       PIC XX.
+       01  WS-SALES-STATUS        PIC XX.
+       01  WS-VIDEODUP-STATUS     PIC XX.
+       01  WS-EOF                 PIC X    VALUE 'N'.
+       01  WS-PRIOR-ITEM-NO       PIC X(3) VALUE SPACES.
+       01  WS-PRIOR-VIDEO-NAME    PIC X(17) VALUE SPACES.
+       01  WS-FIRST-REC-SW        PIC X    VALUE 'Y'.
+           88 FIRST-RECORD-OF-FILE VALUE 'Y'.
+       COPY IOERRWS.
+
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           MOVE 'CHAP04SRT' TO WS-THIS-PROGRAM-ID
+           PERFORM 200-OPEN-FILES
+
+           SORT RENTALS-SORT-WORK
+               ON ASCENDING KEY RSW-ITEM-NO
+               USING RENTALS-FILE
+               OUTPUT PROCEDURE IS 400-DEDUP-RENTALS-RTN
+
+           SORT SALES-SORT-WORK
+               ON ASCENDING KEY SSW-ITEM-NO
+               USING SALES-FILE
+               OUTPUT PROCEDURE IS 500-DEDUP-SALES-RTN
+
+           PERFORM 300-CLOSE-FILES
+           STOP RUN
+           .
+
+       200-OPEN-FILES.
+      *    THE SHARED ERROR LOG IS OPENED FIRST SO THAT EVEN AN
+      *    OPEN FAILURE ON ONE OF THIS PROGRAM'S OWN FILES BELOW
+      *    STILL HAS SOMEWHERE TO BE LOGGED.
+           OPEN EXTEND ERROR-LOG-FILE
+           IF WS-ERRLOG-STATUS = '35'
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF
+           IF WS-ERRLOG-STATUS NOT = '00'
+              AND WS-ERRLOG-STATUS NOT = '05'
+               DISPLAY 'WARNING: Cannot open ERROR-LOG file. Status: '
+                       WS-ERRLOG-STATUS
+           END-IF
+
+           OPEN OUTPUT VIDEODUP-FILE
+           IF WS-VIDEODUP-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open VIDEODUP file. Status: '
+                       WS-VIDEODUP-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='VIDEODUP'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-VIDEODUP-STATUS==.
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+
+       300-CLOSE-FILES.
+           CLOSE VIDEODUP-FILE
+                 ERROR-LOG-FILE
+           IF WS-VIDEODUP-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing VIDEODUP file. Status: '
+                       WS-VIDEODUP-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='VIDEODUP'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-VIDEODUP-STATUS==.
+           END-IF
+           .
+
+      *****************************************************************
+      *    RENTALS-FILE IS RE-WRITTEN IN ITEM-NO SEQUENCE AS THE SORT  *
+      *    RETURNS EACH RECORD. BEFORE EACH RECORD IS GIVEN BACK, ITS  *
+      *    ITEM-NO IS COMPARED TO THE PRIOR RECORD'S - TWO IN A ROW    *
+      *    ALIKE MEANS A DUPLICATE TAPE RECORD WITHIN THIS FILE.       *
+      *****************************************************************
+       400-DEDUP-RENTALS-RTN.
+           MOVE 'N' TO WS-EOF
+           MOVE 'Y' TO WS-FIRST-REC-SW
+           OPEN OUTPUT RENTALS-FILE
+           IF WS-RENTAL-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open RENTALS file. Status: '
+                       WS-RENTAL-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='RENTALS'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-RENTAL-STATUS==.
+           END-IF
+           PERFORM UNTIL WS-EOF = 'Y'
+               RETURN RENTALS-SORT-WORK
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF NOT FIRST-RECORD-OF-FILE
+                          AND RSW-ITEM-NO = WS-PRIOR-ITEM-NO
+                           PERFORM 410-FLAG-RENTALS-DUP-RTN
+                       END-IF
+                       MOVE RSW-ITEM-NO
+                           TO ITEM-NO-IN OF RENTALS-REC
+                       MOVE RSW-VIDEO-NAME
+                           TO VIDEO-NAME-IN OF RENTALS-REC
+                       MOVE RSW-RENTAL-OH  TO RENTAL-OH-IN
+                       WRITE RENTALS-REC
+                       IF WS-RENTAL-STATUS NOT = '00'
+                           DISPLAY 'ERROR: Cannot WRITE RENTALS file. '
+                                   'Status: ' WS-RENTAL-STATUS
+                           COPY IOERRCHK REPLACING
+                           ==:FILE-LABEL:==   BY =='RENTALS'==
+                           ==:OPERATION:==    BY =='WRITE'==
+                           ==:STATUS-FIELD:== BY ==WS-RENTAL-STATUS==.
+                       END-IF
+                       MOVE RSW-ITEM-NO    TO WS-PRIOR-ITEM-NO
+                       MOVE RSW-VIDEO-NAME TO WS-PRIOR-VIDEO-NAME
+                       MOVE 'N' TO WS-FIRST-REC-SW
+           END-PERFORM
+           CLOSE RENTALS-FILE
+           IF WS-RENTAL-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing RENTALS file. Status: '
+                       WS-RENTAL-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='RENTALS'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-RENTAL-STATUS==.
+           END-IF
+           .
+
+       410-FLAG-RENTALS-DUP-RTN.
+           MOVE SPACES TO VIDEODUP-REC
+           MOVE RSW-ITEM-NO    TO DUP-ITEM-NO-OUT
+           MOVE RSW-VIDEO-NAME TO DUP-VIDEO-NAME-OUT
+           MOVE 'DUPLICATE ITEM-NO WITHIN RENTALS' TO DUP-REASON-OUT
+           WRITE VIDEODUP-REC
+           .
+
+      *    SAME DUPLICATE CHECK, RUN AGAINST SALES-FILE.
+       500-DEDUP-SALES-RTN.
+           MOVE 'N' TO WS-EOF
+           MOVE 'Y' TO WS-FIRST-REC-SW
+           OPEN OUTPUT SALES-FILE
+           IF WS-SALES-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open SALES file. Status: '
+                       WS-SALES-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='SALES'==
+                   ==:OPERATION:==    BY =='OPEN'==
+                   ==:STATUS-FIELD:== BY ==WS-SALES-STATUS==.
+           END-IF
+           PERFORM UNTIL WS-EOF = 'Y'
+               RETURN SALES-SORT-WORK
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF NOT FIRST-RECORD-OF-FILE
+                          AND SSW-ITEM-NO = WS-PRIOR-ITEM-NO
+                           PERFORM 510-FLAG-SALES-DUP-RTN
+                       END-IF
+                       MOVE SSW-ITEM-NO    TO ITEM-NO-IN OF SALES-REC
+                       MOVE SSW-VIDEO-NAME TO VIDEO-NAME-IN OF SALES-REC
+                       MOVE SSW-SALES-OH   TO SALES-OH-IN
+                       WRITE SALES-REC
+                       IF WS-SALES-STATUS NOT = '00'
+                           DISPLAY 'ERROR: Cannot WRITE SALES file. '
+                                   'Status: ' WS-SALES-STATUS
+                           COPY IOERRCHK REPLACING
+                           ==:FILE-LABEL:==   BY =='SALES'==
+                           ==:OPERATION:==    BY =='WRITE'==
+                           ==:STATUS-FIELD:== BY ==WS-SALES-STATUS==.
+                       END-IF
+                       MOVE SSW-ITEM-NO    TO WS-PRIOR-ITEM-NO
+                       MOVE SSW-VIDEO-NAME TO WS-PRIOR-VIDEO-NAME
+                       MOVE 'N' TO WS-FIRST-REC-SW
+           END-PERFORM
+           CLOSE SALES-FILE
+           IF WS-SALES-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error closing SALES file. Status: '
+                       WS-SALES-STATUS
+               COPY IOERRCHK REPLACING
+                   ==:FILE-LABEL:==   BY =='SALES'==
+                   ==:OPERATION:==    BY =='CLOSE'==
+                   ==:STATUS-FIELD:== BY ==WS-SALES-STATUS==.
+           END-IF
+           .
+
+       510-FLAG-SALES-DUP-RTN.
+           MOVE SPACES TO VIDEODUP-REC
+           MOVE SSW-ITEM-NO    TO DUP-ITEM-NO-OUT
+           MOVE SSW-VIDEO-NAME TO DUP-VIDEO-NAME-OUT
+           MOVE 'DUPLICATE ITEM-NO WITHIN SALES' TO DUP-REASON-OUT
+           WRITE VIDEODUP-REC
+           .
+
+       COPY IOERRPARA.
