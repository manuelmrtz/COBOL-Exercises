@@ -2,40 +2,146 @@
        PROGRAM-ID. CH03A09.
       *AUTHOR. MANUEL A. MARTINEZ.
       *DATE-WRITTEN. 02-17-2026.
-       
+
       ******************************************************************
       * Write an interactive COBOL program to key in a CUSTOMER-NAME   *
       * and AMT-OF-PURCHASE. For each set of variables, DISPLAY the    *
       * CUSTOMER-NAME and BALANCE-DUE, where BALANCE-DUE is the        *
-      * AMT-OF-PURCHASE less a 10 percent discount.                    *
+      * AMT-OF-PURCHASE less a discount.                               *
+      *                                                                *
+      * 2026-03-22  MAM  Customer name now looked up from              *
+      *                  CUSTOMER-MASTER by account number instead of  *
+      *                  being retyped, and the flat 10 percent        *
+      *                  discount was replaced with a tiered schedule  *
+      *                  that scales with the size of the purchase.    *
+      * 2026-08-09  MAM  BALANCE-DUE is now added to the customer's    *
+      *                  existing CM-CURRENT-BALANCE and checked       *
+      *                  against CM-CREDIT-LIMIT; a purchase that      *
+      *                  would put the account over limit is blocked   *
+      *                  instead of completed.                         *
       ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "DATA/CUSTMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       01  CUSTOMER-MASTER-REC.
+           05  CM-ACCOUNT-NO       PIC X(5).
+           05  CM-CUSTOMER-NAME    PIC X(30).
+           05  CM-CREDIT-LIMIT     PIC 9(6)V99.
+           05  CM-CURRENT-BALANCE  PIC 9(6)V99.
+
        WORKING-STORAGE SECTION.
+       01  ACCOUNT-NO-IN       PIC X(5)      VALUE SPACES.
        01  CUSTOMER-NAME       PIC X(30)     VALUE SPACES.
+       01  CUSTOMER-FOUND      PIC X         VALUE 'N'.
+       01  WS-EOF              PIC X         VALUE 'N'.
        01  AMT-OF-PURCHASE     PIC 9(4)V99   VALUE ZERO.
        01  AMT-OF-DISCOUNT     PIC 9(4)v99   VALUE ZERO.
-       01  DISCOUNT-PERCENT    PIC 9(2)V99   VALUE 0.10.
        01  BALANCE-DUE         PIC 9(4)V99   VALUE ZERO.
        01  BALANCE-DUE-OUT     PIC $$,$$9.99 VALUE ZERO.
-       
-       
+
+      *    CM-CURRENT-BALANCE PLUS THIS PURCHASE'S BALANCE-DUE, CHECKED
+      *    AGAINST CM-CREDIT-LIMIT BEFORE THE SALE IS ALLOWED TO STAND.
+       01  WS-PROJECTED-BALANCE PIC 9(6)V99   VALUE ZERO.
+       01  WS-PROJECTED-BAL-OUT PIC $$$,$$9.99 VALUE ZERO.
+       01  WS-CREDIT-LIMIT-OUT   PIC $$$,$$9.99 VALUE ZERO.
+       01  WS-OVER-LIMIT-SW      PIC X         VALUE 'N'.
+           88  OVER-CREDIT-LIMIT VALUE 'Y'.
+
+       01  DISCOUNT-SCHEDULE.
+           05  FILLER  PIC 9(4)V99 VALUE 0100.00.
+           05  FILLER  PIC V99     VALUE .05.
+           05  FILLER  PIC 9(4)V99 VALUE 0500.00.
+           05  FILLER  PIC V99     VALUE .10.
+           05  FILLER  PIC 9(4)V99 VALUE 1000.00.
+           05  FILLER  PIC V99     VALUE .15.
+           05  FILLER  PIC 9(4)V99 VALUE 9999.99.
+           05  FILLER  PIC V99     VALUE .20.
+       01  DISCOUNT-TABLE REDEFINES DISCOUNT-SCHEDULE.
+           05  DISCOUNT-TIER OCCURS 4 TIMES
+                   INDEXED BY DISCOUNT-IDX.
+               10  TIER-BREAKPOINT   PIC 9(4)V99.
+               10  TIER-PERCENT      PIC V99.
+
        PROCEDURE DIVISION.
        100-MAIN.
            DISPLAY " "
-           DISPLAY "ENTER CUSTOMER NAME :"
-           ACCEPT CUSTOMER-NAME
+           DISPLAY "ENTER ACCOUNT NUMBER :"
+           ACCEPT ACCOUNT-NO-IN
            DISPLAY "ENTER AMOUNT OF PURCHASE :"
            ACCEPT AMT-OF-PURCHASE
-           
-           MULTIPLY AMT-OF-PURCHASE BY DISCOUNT-PERCENT 
-              GIVING AMT-OF-DISCOUNT
-           
-           COMPUTE BALANCE-DUE = AMT-OF-PURCHASE - AMT-OF-DISCOUNT    
-           
+
+           PERFORM 200-LOOKUP-CUSTOMER-RTN
+
+           IF CUSTOMER-FOUND = 'N'
+               DISPLAY " "
+               DISPLAY "ACCOUNT NOT FOUND ON CUSTOMER MASTER: "
+                       ACCOUNT-NO-IN
+               GOBACK
+           END-IF
+
+           PERFORM 300-DISCOUNT-RTN
+
+           COMPUTE BALANCE-DUE = AMT-OF-PURCHASE - AMT-OF-DISCOUNT
+
+           PERFORM 400-CREDIT-CHECK-RTN
+
+           IF OVER-CREDIT-LIMIT
+               MOVE WS-PROJECTED-BALANCE TO WS-PROJECTED-BAL-OUT
+               MOVE CM-CREDIT-LIMIT TO WS-CREDIT-LIMIT-OUT
+               DISPLAY " "
+               DISPLAY "CUSTOMER NAME : " CUSTOMER-NAME
+               DISPLAY "*** PURCHASE BLOCKED - OVER CREDIT LIMIT ***"
+               DISPLAY "PROJECTED BALANCE : " WS-PROJECTED-BAL-OUT
+               DISPLAY "CREDIT LIMIT       : " WS-CREDIT-LIMIT-OUT
+               GOBACK
+           END-IF
+
            MOVE BALANCE-DUE TO BALANCE-DUE-OUT
            DISPLAY " "
            DISPLAY "CUSTOMER NAME : " CUSTOMER-NAME
            DISPLAY "BALANCE DUE : " BALANCE-DUE-OUT
            GOBACK
            .
-           
\ No newline at end of file
+       200-LOOKUP-CUSTOMER-RTN.
+           MOVE 'N' TO CUSTOMER-FOUND
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT CUSTOMER-MASTER
+           PERFORM UNTIL WS-EOF = 'Y' OR CUSTOMER-FOUND = 'Y'
+               READ CUSTOMER-MASTER
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF CM-ACCOUNT-NO = ACCOUNT-NO-IN
+                           MOVE 'Y' TO CUSTOMER-FOUND
+                           MOVE CM-CUSTOMER-NAME TO CUSTOMER-NAME
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CUSTOMER-MASTER
+           .
+       300-DISCOUNT-RTN.
+           SET DISCOUNT-IDX TO 1
+           SEARCH DISCOUNT-TIER
+               AT END
+                   SET DISCOUNT-IDX TO 4
+               WHEN AMT-OF-PURCHASE NOT GREATER THAN
+                       TIER-BREAKPOINT (DISCOUNT-IDX)
+                   CONTINUE
+           END-SEARCH
+           MULTIPLY AMT-OF-PURCHASE BY TIER-PERCENT (DISCOUNT-IDX)
+               GIVING AMT-OF-DISCOUNT
+           .
+       400-CREDIT-CHECK-RTN.
+           MOVE 'N' TO WS-OVER-LIMIT-SW
+           COMPUTE WS-PROJECTED-BALANCE =
+               CM-CURRENT-BALANCE + BALANCE-DUE
+           IF WS-PROJECTED-BALANCE > CM-CREDIT-LIMIT
+               MOVE 'Y' TO WS-OVER-LIMIT-SW
+           END-IF
+           .
