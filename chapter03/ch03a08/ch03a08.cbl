@@ -15,7 +15,8 @@
        01  INVENTORY-PART-NO           PIC X(15)         VALUE SPACES.
        01  QUANTITY-OF-ITEMS-ON-HAND   PIC 99            VALUE ZERO.
        01  UNIT-PRICE                  PIC 9(4)V99       VALUE ZERO.
-       01  TOTAL-VALUE                 PIC 9(10)V99      VALUE ZERO.
+       01  TOTAL-VALUE                 PIC 9(10)V99      VALUE ZERO
+                                        USAGE COMP-3.
        01  TOTAL-VALUE-OUT             PIC $$,$$$,$$$,$$9.99 VALUE ZERO.
        
        
