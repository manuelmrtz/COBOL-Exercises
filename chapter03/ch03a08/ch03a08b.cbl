@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CH03A08B.
+      *AUTHOR. MANUEL A. MARTINEZ.
+      *DATE-WRITTEN. 03-21-2026.
+
+      ******************************************************************
+      * Batch companion to CH03A08. Reads every part on an             *
+      * INVENTORY-MASTER file in one run and prints a full valuation   *
+      * listing (UNIT-PRICE X QUANTITY-OF-ITEMS-ON-HAND per part) with *
+      * a grand-total TOTAL-VALUE line, instead of re-keying the       *
+      * whole warehouse by hand.                                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-MASTER ASSIGN TO "DATA/INVMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VALUATION-LISTING ASSIGN TO "DATA/INVVAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVENTORY-MASTER.
+       01  INVENTORY-MASTER-REC.
+           05  INVENTORY-PART-NO           PIC X(15).
+           05  QUANTITY-OF-ITEMS-ON-HAND   PIC 99.
+           05  UNIT-PRICE                  PIC 9(4)V99.
+           05  REORDER-POINT               PIC 99.
+
+       FD  VALUATION-LISTING.
+       01  VALUATION-REC.
+           05  PART-NO-OUT                 PIC X(15).
+           05                              PIC X(2).
+           05  QOH-OUT                     PIC ZZ9.
+           05                              PIC X(2).
+           05  UNIT-PRICE-OUT              PIC $$$$9.99.
+           05                              PIC X(2).
+           05  TOTAL-VALUE-OUT             PIC $$,$$$,$$9.99.
+           05                              PIC X(2).
+           05  REORDER-FLAG-OUT            PIC X(11).
+
+       01  GRAND-TOTAL-LINE.
+           05                              PIC X(19).
+           05                              PIC X(19) VALUE
+                                            'GRAND TOTAL VALUE: '.
+           05  GRAND-TOTAL-OUT             PIC $$,$$$,$$9.99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                          PIC X VALUE 'N'.
+       01  TOTAL-VALUE                     PIC 9(10)V99 VALUE ZERO
+                                            USAGE COMP-3.
+       01  GRAND-TOTAL-VALUE               PIC 9(10)V99 VALUE ZERO
+                                            USAGE COMP-3.
+
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN INPUT INVENTORY-MASTER
+                OUTPUT VALUATION-LISTING
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ INVENTORY-MASTER
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM 200-VALUATION-RTN
+               END-READ
+           END-PERFORM
+           PERFORM 300-GRAND-TOTAL-RTN
+           CLOSE INVENTORY-MASTER
+                 VALUATION-LISTING
+           STOP RUN
+           .
+       200-VALUATION-RTN.
+           MOVE SPACES TO VALUATION-REC
+           MOVE INVENTORY-PART-NO TO PART-NO-OUT
+           MOVE QUANTITY-OF-ITEMS-ON-HAND TO QOH-OUT
+           MOVE UNIT-PRICE TO UNIT-PRICE-OUT
+           MULTIPLY QUANTITY-OF-ITEMS-ON-HAND BY UNIT-PRICE
+               GIVING TOTAL-VALUE
+           MOVE TOTAL-VALUE TO TOTAL-VALUE-OUT
+           IF QUANTITY-OF-ITEMS-ON-HAND IS LESS THAN REORDER-POINT
+               MOVE '**REORDER**' TO REORDER-FLAG-OUT
+           ELSE
+               MOVE SPACES TO REORDER-FLAG-OUT
+           END-IF
+           WRITE VALUATION-REC
+           ADD TOTAL-VALUE TO GRAND-TOTAL-VALUE
+           .
+       300-GRAND-TOTAL-RTN.
+           MOVE SPACES TO GRAND-TOTAL-LINE
+           MOVE GRAND-TOTAL-VALUE TO GRAND-TOTAL-OUT
+           WRITE VALUATION-REC FROM GRAND-TOTAL-LINE
+           .
