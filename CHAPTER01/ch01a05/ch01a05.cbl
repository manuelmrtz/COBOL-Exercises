@@ -9,13 +9,17 @@
            
            SELECT PRINT-FILE ASSIGN TO "DATA/PRINTER.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+           SELECT EXCEPTION-FILE ASSIGN TO "DATA/SALESEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  SALES-FILE.
        01  SALES-RECORD.
            05  NAME-IN               PICTURE X(15).
-           05  AMOUNT-OF-SALES-IN    PICTURE 999V99.
+           05  AMOUNT-OF-SALES-IN    PICTURE S999V99 SIGN IS
+                                      LEADING SEPARATE.
            
        FD  PRINT-FILE.
        01  PRINT-REC.
@@ -24,38 +28,143 @@
            05  FILLER                PICTURE X(20).
            05  AMT-COMMISSION-OUT    PICTURE 99.99.
            05  FILLER                PICTURE X(72).
-           
+
+       01  SUMMARY-LINE.
+           05  FILLER                PICTURE X(5).
+           05  SUMMARY-NAME-OUT      PICTURE X(15).
+           05  FILLER                PICTURE X(5).
+           05  SUMMARY-SALES-OUT     PICTURE ZZ,ZZ9.99.
+           05  FILLER                PICTURE X(5).
+           05  SUMMARY-COMM-OUT      PICTURE Z,ZZ9.99.
+           05  FILLER                PICTURE X(52).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-REC.
+           05  EXC-NAME-OUT          PICTURE X(15).
+           05  FILLER                PICTURE X(2).
+           05  EXC-AMOUNT-OUT        PICTURE -999.99.
+           05  FILLER                PICTURE X(2).
+           05  EXC-REASON-OUT        PICTURE X(30).
+
        WORKING-STORAGE SECTION.
        01  ARE-THERE-MORE-RECORDS    PIC XXX VALUE 'YES'.
        01  AMT-COMMISSION-NUM        PIC 99V99.
-               
+       01  RECORD-IS-VALID           PIC X VALUE 'Y'.
+
+       01  SALESPERSON-TOTALS.
+           05  SALESPERSON-ENTRY OCCURS 50 TIMES
+                   INDEXED BY SP-IDX.
+               10  SP-NAME           PIC X(15) VALUE SPACES.
+               10  SP-TOTAL-SALES    PIC 9(5)V99 VALUE ZERO
+                                      USAGE COMP-3.
+               10  SP-TOTAL-COMM     PIC 9(5)V99 VALUE ZERO
+                                      USAGE COMP-3.
+       01  SALESPERSON-COUNT         PIC 99 VALUE ZERO.
+       01  GRAND-TOTAL-SALES         PIC 9(6)V99 VALUE ZERO
+                                      USAGE COMP-3.
+       01  GRAND-TOTAL-COMM          PIC 9(6)V99 VALUE ZERO
+                                      USAGE COMP-3.
+
+       01  COMMISSION-SCHEDULE.
+           05  FILLER  PIC 9(3)V99 VALUE 100.00.
+           05  FILLER  PIC V99     VALUE .02.
+           05  FILLER  PIC 9(3)V99 VALUE 300.00.
+           05  FILLER  PIC V99     VALUE .03.
+           05  FILLER  PIC 9(3)V99 VALUE 600.00.
+           05  FILLER  PIC V99     VALUE .04.
+           05  FILLER  PIC 9(3)V99 VALUE 999.99.
+           05  FILLER  PIC V99     VALUE .05.
+       01  COMMISSION-TABLE REDEFINES COMMISSION-SCHEDULE.
+           05  COMMISSION-TIER OCCURS 4 TIMES
+                   INDEXED BY COMMISSION-IDX.
+               10  TIER-BREAKPOINT   PIC 9(3)V99.
+               10  TIER-RATE         PIC V99.
+
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
            OPEN INPUT SALES-FILE
                 OUTPUT PRINT-FILE
-           
+                OUTPUT EXCEPTION-FILE
+
            PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
              READ SALES-FILE
                AT END
                  MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
                NOT AT END
-                 PERFORM 200-COMMISSION-RTN      
+                 PERFORM 150-EDIT-RTN
+                 IF RECORD-IS-VALID = 'Y'
+                     PERFORM 200-COMMISSION-RTN
+                 END-IF
              END-READ
            END-PERFORM
+           PERFORM 300-SUMMARY-RTN
            CLOSE SALES-FILE
-                 PRINT-FILE                
+                 PRINT-FILE
+                 EXCEPTION-FILE
            STOP RUN
            .
+       150-EDIT-RTN.
+           MOVE 'Y' TO RECORD-IS-VALID
+           IF AMOUNT-OF-SALES-IN IS NOT GREATER THAN ZERO
+               MOVE 'N' TO RECORD-IS-VALID
+               MOVE SPACES TO EXCEPTION-REC
+               MOVE NAME-IN TO EXC-NAME-OUT
+               MOVE AMOUNT-OF-SALES-IN TO EXC-AMOUNT-OUT
+               IF AMOUNT-OF-SALES-IN IS LESS THAN ZERO
+                   MOVE 'NEGATIVE SALES AMOUNT' TO EXC-REASON-OUT
+               ELSE
+                   MOVE 'ZERO SALES AMOUNT' TO EXC-REASON-OUT
+               END-IF
+               WRITE EXCEPTION-REC
+           END-IF
+           .
        200-COMMISSION-RTN.
            MOVE SPACES TO PRINT-REC
            MOVE NAME-IN TO NAME-OUT
-           IF AMOUNT-OF-SALES-IN IS GREATER THAN 100.00
-              MULTIPLY 0.03 BY AMOUNT-OF-SALES-IN
-                GIVING AMT-COMMISSION-NUM
-           ELSE
-              MULTIPLY 0.02 BY AMOUNT-OF-SALES-IN
-                GIVING AMT-COMMISSION-NUM
-           END-IF
+           SET COMMISSION-IDX TO 1
+           SEARCH COMMISSION-TIER
+               AT END
+                   SET COMMISSION-IDX TO 4
+               WHEN AMOUNT-OF-SALES-IN NOT GREATER THAN
+                       TIER-BREAKPOINT (COMMISSION-IDX)
+                   CONTINUE
+           END-SEARCH
+           MULTIPLY TIER-RATE (COMMISSION-IDX)
+                    BY AMOUNT-OF-SALES-IN
+                    GIVING AMT-COMMISSION-NUM
            MOVE AMT-COMMISSION-NUM TO AMT-COMMISSION-OUT
            WRITE PRINT-REC
+           PERFORM 250-ACCUMULATE-RTN
+           .
+       250-ACCUMULATE-RTN.
+           SET SP-IDX TO 1
+           SEARCH SALESPERSON-ENTRY
+               AT END
+                   ADD 1 TO SALESPERSON-COUNT
+                   SET SP-IDX TO SALESPERSON-COUNT
+                   MOVE NAME-IN TO SP-NAME (SP-IDX)
+               WHEN SP-NAME (SP-IDX) = NAME-IN
+                   CONTINUE
+           END-SEARCH
+           ADD AMOUNT-OF-SALES-IN TO SP-TOTAL-SALES (SP-IDX)
+           ADD AMT-COMMISSION-NUM TO SP-TOTAL-COMM (SP-IDX)
+           ADD AMOUNT-OF-SALES-IN TO GRAND-TOTAL-SALES
+           ADD AMT-COMMISSION-NUM TO GRAND-TOTAL-COMM
+           .
+       300-SUMMARY-RTN.
+           PERFORM 310-SUMMARY-LINE-RTN
+               VARYING SP-IDX FROM 1 BY 1
+               UNTIL SP-IDX > SALESPERSON-COUNT
+           MOVE SPACES TO SUMMARY-LINE
+           MOVE 'TOTAL' TO SUMMARY-NAME-OUT
+           MOVE GRAND-TOTAL-SALES TO SUMMARY-SALES-OUT
+           MOVE GRAND-TOTAL-COMM TO SUMMARY-COMM-OUT
+           WRITE SUMMARY-LINE
+           .
+       310-SUMMARY-LINE-RTN.
+           MOVE SPACES TO SUMMARY-LINE
+           MOVE SP-NAME (SP-IDX) TO SUMMARY-NAME-OUT
+           MOVE SP-TOTAL-SALES (SP-IDX) TO SUMMARY-SALES-OUT
+           MOVE SP-TOTAL-COMM (SP-IDX) TO SUMMARY-COMM-OUT
+           WRITE SUMMARY-LINE
            .
