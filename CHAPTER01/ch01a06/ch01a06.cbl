@@ -12,7 +12,13 @@
                
            SELECT PAYROLL-OUT ASSIGN TO "DATA/DISK2.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
-         
+
+           SELECT RAISE-CONTROL-FILE ASSIGN TO "DATA/RAISECTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SALARY-COMPARE-FILE ASSIGN TO "DATA/SALCOMP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PAYROLL-IN.
@@ -21,20 +27,59 @@
            05  EMPLOYEE-NAME-IN            PIC X(20).
            05  LOCATION-CODE-IN            PIC 9999.
            05  ANNUAL-SALARY-IN            PIC 9(6).
-           
+
        FD  PAYROLL-OUT.
        01  RECORD-OUT.
            05 EMPLOYEE-NUMBER-OUT         PIC 9(5).
            05  EMPLOYEE-NAME-OUT           PIC X(20).
+           05  LOCATION-CODE-OUT           PIC 9999.
            05  ANNUAL-SALARY-OUT           PIC 9(6).
-       
+
+       FD  RAISE-CONTROL-FILE.
+       01  RAISE-CONTROL-REC.
+           05  RAISE-AMOUNT-IN             PIC 9(4)V99.
+
+       FD  SALARY-COMPARE-FILE.
+       01  SALARY-COMPARE-REC.
+           05  COMPARE-EMPLOYEE-NUMBER-OUT PIC 9(5).
+           05                              PIC X(2).
+           05  COMPARE-EMPLOYEE-NAME-OUT   PIC X(20).
+           05                              PIC X(2).
+           05  COMPARE-OLD-SALARY-OUT      PIC ZZZ,ZZ9.
+           05                              PIC X(2).
+           05  COMPARE-NEW-SALARY-OUT      PIC ZZZ,ZZ9.
+           05                              PIC X(2).
+           05  COMPARE-DELTA-OUT           PIC +ZZZ,ZZ9.99.
+
+       01  LOCATION-SUBTOTAL-LINE.
+           05                              PIC X(5).
+           05                              PIC X(9) VALUE 'LOCATION:'.
+           05  SUBTOTAL-LOCATION-OUT       PIC 9999.
+           05                              PIC X(5).
+           05                              PIC X(16) VALUE
+                                            'TOTAL RAISE AMT:'.
+           05  SUBTOTAL-RAISES-OUT         PIC ZZZ,ZZ9.99.
+
        WORKING-STORAGE SECTION.
        01  ARE-THERE-MORE-RECORDS          PICTURE x(3) VALUE 'YES'.
-       
+       01  WS-PARM-TEXT                    PIC X(10) VALUE SPACES.
+       01  RAISE-AMOUNT                    PIC 9(4)V99 VALUE 1000.00
+                                            USAGE COMP-3.
+
+       01  LOCATION-SUBTOTAL-TABLE.
+           05  LOCATION-ENTRY OCCURS 25 TIMES
+                   INDEXED BY LOC-IDX.
+               10  LOC-CODE              PIC 9999 VALUE ZERO.
+               10  LOC-TOTAL-RAISES      PIC 9(7)V99 VALUE ZERO
+                                         USAGE COMP-3.
+       01  LOCATION-COUNT                PIC 99 VALUE ZERO.
+
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
+           PERFORM 050-GET-RAISE-AMOUNT-RTN
            OPEN INPUT PAYROLL-IN
                 OUTPUT PAYROLL-OUT
+                OUTPUT SALARY-COMPARE-FILE
            PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
              READ PAYROLL-IN
                AT END
@@ -43,15 +88,71 @@
                  PERFORM 200-WAGE-ROUTINE
              END-READ
            END-PERFORM
+           PERFORM 300-LOCATION-SUBTOTAL-RTN
            CLOSE PAYROLL-IN
                  PAYROLL-OUT
+                 SALARY-COMPARE-FILE
            STOP RUN
            .
-           
+
+      *    Raise amount comes from the JCL PARM on the EXEC card; if
+      *    ops did not pass a PARM, fall back to the control record
+      *    so the run still has a defined raise amount.
+       050-GET-RAISE-AMOUNT-RTN.
+           ACCEPT WS-PARM-TEXT FROM COMMAND-LINE
+           IF WS-PARM-TEXT NOT = SPACES
+               MOVE FUNCTION NUMVAL (WS-PARM-TEXT) TO RAISE-AMOUNT
+           ELSE
+               OPEN INPUT RAISE-CONTROL-FILE
+               READ RAISE-CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RAISE-AMOUNT-IN TO RAISE-AMOUNT
+               END-READ
+               CLOSE RAISE-CONTROL-FILE
+           END-IF
+           .
+
        200-WAGE-ROUTINE.
            MOVE EMPLOYEE-NUMBER-IN TO EMPLOYEE-NUMBER-OUT
            MOVE EMPLOYEE-NAME-IN TO EMPLOYEE-NAME-OUT
-           ADD 1000, ANNUAL-SALARY-IN
+           MOVE LOCATION-CODE-IN TO LOCATION-CODE-OUT
+           ADD RAISE-AMOUNT, ANNUAL-SALARY-IN
                GIVING ANNUAL-SALARY-OUT
            WRITE RECORD-OUT
+           PERFORM 250-COMPARE-RTN
+           PERFORM 260-LOCATION-ACCUMULATE-RTN
+           .
+       250-COMPARE-RTN.
+           MOVE SPACES TO SALARY-COMPARE-REC
+           MOVE EMPLOYEE-NUMBER-IN TO COMPARE-EMPLOYEE-NUMBER-OUT
+           MOVE EMPLOYEE-NAME-IN TO COMPARE-EMPLOYEE-NAME-OUT
+           MOVE ANNUAL-SALARY-IN TO COMPARE-OLD-SALARY-OUT
+           MOVE ANNUAL-SALARY-OUT TO COMPARE-NEW-SALARY-OUT
+           MOVE RAISE-AMOUNT TO COMPARE-DELTA-OUT
+           WRITE SALARY-COMPARE-REC
+           .
+       260-LOCATION-ACCUMULATE-RTN.
+           SET LOC-IDX TO 1
+           SEARCH LOCATION-ENTRY
+               AT END
+                   ADD 1 TO LOCATION-COUNT
+                   SET LOC-IDX TO LOCATION-COUNT
+                   MOVE LOCATION-CODE-IN TO LOC-CODE (LOC-IDX)
+               WHEN LOC-CODE (LOC-IDX) = LOCATION-CODE-IN
+                   CONTINUE
+           END-SEARCH
+           ADD RAISE-AMOUNT TO LOC-TOTAL-RAISES (LOC-IDX)
+           .
+       300-LOCATION-SUBTOTAL-RTN.
+           PERFORM 310-LOCATION-SUBTOTAL-LINE-RTN
+               VARYING LOC-IDX FROM 1 BY 1
+               UNTIL LOC-IDX > LOCATION-COUNT
+           .
+       310-LOCATION-SUBTOTAL-LINE-RTN.
+           MOVE SPACES TO LOCATION-SUBTOTAL-LINE
+           MOVE LOC-CODE (LOC-IDX) TO SUBTOTAL-LOCATION-OUT
+           MOVE LOC-TOTAL-RAISES (LOC-IDX) TO SUBTOTAL-RAISES-OUT
+           WRITE SALARY-COMPARE-REC FROM LOCATION-SUBTOTAL-LINE
            .
