@@ -6,54 +6,235 @@
        FILE-CONTROL.
            SELECT EMPLOYEE-DATA ASSIGN TO "DATA\EMPLOYEE.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
-              
+
            SELECT PAYROLL-LISTING ASSIGN TO "DATA\PRINTER.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+           SELECT REJECT-LISTING ASSIGN TO "DATA\REJECTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    WRITTEN BY THE UPSTREAM TIME-CLOCK FEED ONLY AFTER IT HAS
+      *    FINISHED DELIVERING EMPLOYEE.DAT, SO ITS PRESENCE AND
+      *    EXPECTED-COUNT FIELD IS HOW THIS PROGRAM TELLS A COMPLETE
+      *    FEED FROM A HALF-DELIVERED ONE.
+           SELECT CONTROL-FILE ASSIGN TO "DATA\EMPLOYEE.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-DATA.
        01  EMPLOYEE-RECORD.
+           05  EMPLOYEE-NUMBER-IN  PIC 9(5).
+           05  DEPARTMENT-CODE-IN  PIC X(4).
            05  EMPLOYEE-NAME-IN    PIC X(20).
-           05  HOURS-WORKED-IN     PIC 9(2).
-           05  HOURLY-RATE-IN      PIC 9V99.
-       
+           05  HOURS-WORKED-IN     PIC 9(3).
+           05  HOURLY-RATE-IN      PIC 9(2)V99.
+
        FD  PAYROLL-LISTING.
        01  PRINT-REC.
-           05                      PIC X(20).
+           05  EMPLOYEE-NUMBER-OUT PIC 9(5).
+           05                      PIC X(2).
+           05  DEPARTMENT-CODE-OUT PIC X(4).
+           05                      PIC X(2).
            05  NAME-OUT            PIC X(20).
-           05                      PIC X(10).
-           05  HOURS-OUT           PIC 9(2).
-           05                      PIC X(8).
-           05  RATE-OUT            PIC 9.99.
            05                      PIC X(6).
-           05  WEEKLY-WAGES-OUT    PIC 999.99.
-           
+           05  HOURS-OUT           PIC 9(3).
+           05                      PIC X(7).
+           05  RATE-OUT            PIC 99.99.
+           05                      PIC X(5).
+           05  WEEKLY-WAGES-OUT    PIC 9(5).99.
+
+       01  TRAILER-REC.
+           05                      PIC X(20).
+           05                      PIC X(10) VALUE 'EMPLOYEES:'.
+           05  EMPLOYEE-COUNT-OUT  PIC ZZZ9.
+           05                      PIC X(10) VALUE SPACES.
+           05                      PIC X(12) VALUE 'TOTAL WAGES:'.
+           05  TOTAL-WAGES-OUT     PIC $,$$$,$$$,$$9.99.
+
+       FD  CONTROL-FILE.
+       01  CONTROL-REC.
+           05  CTL-EXPECTED-COUNT-IN  PIC 9(5).
+
+       FD  REJECT-LISTING.
+       01  REJECT-REC.
+           05  REJECT-EMPLOYEE-NUMBER-OUT PIC 9(5).
+           05                             PIC X(2).
+           05  REJECT-NAME-OUT            PIC X(20).
+           05                             PIC X(2).
+           05  REJECT-HOURS-OUT           PIC 9(3).
+           05                             PIC X(2).
+           05  REJECT-RATE-OUT            PIC 99.99.
+           05                             PIC X(2).
+           05  REJECT-REASON-OUT          PIC X(30).
+
        WORKING-STORAGE SECTION.
-       01  ARE-THERE-MORE-RECORDS  PIC XXX VALUE 'YES'.           
-       
+       01  ARE-THERE-MORE-RECORDS  PIC XXX VALUE 'YES'.
+       01  REGULAR-HOURS           PIC 9(3) VALUE ZERO.
+       01  OVERTIME-HOURS          PIC 9(3) VALUE ZERO.
+       01  OVERTIME-RATE           PIC 9(3)V999 VALUE ZERO.
+       01  REGULAR-WAGES           PIC 9(4)V99 VALUE ZERO.
+       01  OVERTIME-WAGES          PIC 9(5)V99 VALUE ZERO.
+       01  WEEKLY-WAGES            PIC 9(5)V99 VALUE ZERO.
+       01  EMPLOYEE-COUNT          PIC 9(4) VALUE ZERO.
+       01  TOTAL-WAGES             PIC 9(9)V99 VALUE ZERO
+                                    USAGE COMP-3.
+       01  RECORD-IS-VALID         PIC X VALUE 'Y'.
+       01  EDIT-CONSTANTS.
+           05  MAXIMUM-HOURS-ALLOWED  PIC 9(3) VALUE 168.
+           05  MINIMUM-WAGE-ALLOWED   PIC 9(2)V99 VALUE 7.25.
+           05  MAXIMUM-WAGE-ALLOWED   PIC 9(2)V99 VALUE 75.00.
+
+      *    WS-EXPECTED-COUNT COMES FROM THE CONTROL-FILE MARKER; IT IS
+      *    CHECKED AGAINST EMPLOYEE-COUNT PLUS WS-REJECT-COUNT ONCE
+      *    EMPLOYEE-DATA HAS BEEN READ TO END, TO CATCH A FEED THAT
+      *    STOPPED PARTWAY THROUGH.
+       01  WS-CONTROL-STATUS        PIC XX.
+       01  WS-EXPECTED-COUNT        PIC 9(5) VALUE ZERO.
+       01  WS-REJECT-COUNT          PIC 9(4) VALUE ZERO.
+       01  WS-TOTAL-PROCESSED       PIC 9(5) VALUE ZERO.
+       01  WS-FEED-INCOMPLETE-SW    PIC X VALUE 'N'.
+           88  FEED-INCOMPLETE      VALUE 'Y'.
+
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
+           PERFORM 050-CHECK-FEED-COMPLETE-RTN
+           IF FEED-INCOMPLETE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
            OPEN INPUT EMPLOYEE-DATA
                 OUTPUT PAYROLL-LISTING
+                OUTPUT REJECT-LISTING
            PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
              READ EMPLOYEE-DATA
                AT END
                  MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
                NOT AT END
-                 PERFORM 200-WAGE-ROUTINE      
+                 PERFORM 150-EDIT-RTN
+                 IF RECORD-IS-VALID = 'Y'
+                     PERFORM 200-WAGE-ROUTINE
+                 END-IF
              END-READ
            END-PERFORM
+
+           PERFORM 060-VERIFY-RECORD-COUNT-RTN
+
+           IF NOT FEED-INCOMPLETE
+               PERFORM 300-TRAILER-RTN
+           END-IF
+
            CLOSE EMPLOYEE-DATA
                  PAYROLL-LISTING
+                 REJECT-LISTING
+
+           IF FEED-INCOMPLETE
+               MOVE 16 TO RETURN-CODE
+           END-IF
            STOP RUN
            .
+
+      *    CONTROL-FILE MUST BE PRESENT AND CARRY THE UPSTREAM FEED'S
+      *    EXPECTED RECORD COUNT BEFORE EMPLOYEE-DATA IS EVEN OPENED;
+      *    A MISSING OR EMPTY CONTROL FILE MEANS THE FEED NEVER
+      *    SIGNALED IT WAS DONE WRITING.
+       050-CHECK-FEED-COMPLETE-RTN.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS NOT = '00'
+               DISPLAY " "
+               DISPLAY "PAYROLL HALTED - NO FEED-COMPLETE CONTROL FILE"
+               DISPLAY "EXPECTED: DATA\EMPLOYEE.CTL"
+               MOVE 'Y' TO WS-FEED-INCOMPLETE-SW
+           ELSE
+               READ CONTROL-FILE
+                   AT END
+                       DISPLAY " "
+                       DISPLAY "PAYROLL HALTED - CONTROL FILE IS EMPTY"
+                       DISPLAY "EXPECTED: DATA\EMPLOYEE.CTL"
+                       MOVE 'Y' TO WS-FEED-INCOMPLETE-SW
+                   NOT AT END
+                       MOVE CTL-EXPECTED-COUNT-IN TO WS-EXPECTED-COUNT
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF
+           .
+
+      *    EMPLOYEE-COUNT PLUS WS-REJECT-COUNT IS EVERY RECORD
+      *    EMPLOYEE-DATA ACTUALLY DELIVERED THIS RUN; IF THAT DOESN'T
+      *    MATCH WS-EXPECTED-COUNT THE FEED STOPPED PARTWAY THROUGH.
+       060-VERIFY-RECORD-COUNT-RTN.
+           ADD EMPLOYEE-COUNT WS-REJECT-COUNT
+               GIVING WS-TOTAL-PROCESSED
+           IF WS-TOTAL-PROCESSED NOT = WS-EXPECTED-COUNT
+               DISPLAY " "
+               DISPLAY "PAYROLL HALTED - RECORD COUNT DOES NOT MATCH "
+               DISPLAY "THE FEED-COMPLETE CONTROL COUNT"
+               DISPLAY "RECORDS PROCESSED: " WS-TOTAL-PROCESSED
+               DISPLAY "RECORDS EXPECTED  : " WS-EXPECTED-COUNT
+               MOVE 'Y' TO WS-FEED-INCOMPLETE-SW
+           END-IF
+           .
+       150-EDIT-RTN.
+           MOVE 'Y' TO RECORD-IS-VALID
+           IF HOURS-WORKED-IN IS GREATER THAN MAXIMUM-HOURS-ALLOWED
+               MOVE 'N' TO RECORD-IS-VALID
+               PERFORM 160-REJECT-RTN
+           ELSE
+               IF HOURLY-RATE-IN IS LESS THAN MINIMUM-WAGE-ALLOWED OR
+                  HOURLY-RATE-IN IS GREATER THAN MAXIMUM-WAGE-ALLOWED
+                   MOVE 'N' TO RECORD-IS-VALID
+                   PERFORM 160-REJECT-RTN
+               END-IF
+           END-IF
+           .
+       160-REJECT-RTN.
+           MOVE SPACES TO REJECT-REC
+           MOVE EMPLOYEE-NUMBER-IN TO REJECT-EMPLOYEE-NUMBER-OUT
+           MOVE EMPLOYEE-NAME-IN TO REJECT-NAME-OUT
+           MOVE HOURS-WORKED-IN TO REJECT-HOURS-OUT
+           MOVE HOURLY-RATE-IN TO REJECT-RATE-OUT
+           IF HOURS-WORKED-IN IS GREATER THAN MAXIMUM-HOURS-ALLOWED
+               MOVE 'HOURS EXCEED MAXIMUM ALLOWED' TO
+                    REJECT-REASON-OUT
+           ELSE
+               MOVE 'RATE OUTSIDE PLAUSIBLE BAND' TO
+                    REJECT-REASON-OUT
+           END-IF
+           WRITE REJECT-REC
+           ADD 1 TO WS-REJECT-COUNT
+           .
        200-WAGE-ROUTINE.
            MOVE SPACES TO PRINT-REC
+           MOVE EMPLOYEE-NUMBER-IN TO EMPLOYEE-NUMBER-OUT
+           MOVE DEPARTMENT-CODE-IN TO DEPARTMENT-CODE-OUT
            MOVE EMPLOYEE-NAME-IN TO NAME-OUT
            MOVE HOURS-WORKED-IN TO HOURS-OUT
            MOVE HOURLY-RATE-IN TO RATE-OUT
-           MULTIPLY HOURS-WORKED-IN BY HOURLY-RATE-IN 
-                    GIVING WEEKLY-WAGES-OUT
+           IF HOURS-WORKED-IN IS GREATER THAN 40
+               MOVE 40 TO REGULAR-HOURS
+               SUBTRACT 40 FROM HOURS-WORKED-IN
+                   GIVING OVERTIME-HOURS
+           ELSE
+               MOVE HOURS-WORKED-IN TO REGULAR-HOURS
+               MOVE ZERO TO OVERTIME-HOURS
+           END-IF
+           MULTIPLY HOURLY-RATE-IN BY 1.5 GIVING OVERTIME-RATE
+           MULTIPLY REGULAR-HOURS BY HOURLY-RATE-IN
+                    GIVING REGULAR-WAGES
+           MULTIPLY OVERTIME-HOURS BY OVERTIME-RATE
+                    GIVING OVERTIME-WAGES
+           ADD REGULAR-WAGES OVERTIME-WAGES
+               GIVING WEEKLY-WAGES
+           MOVE WEEKLY-WAGES TO WEEKLY-WAGES-OUT
            WRITE PRINT-REC
+           ADD 1 TO EMPLOYEE-COUNT
+           ADD WEEKLY-WAGES TO TOTAL-WAGES
+           .
+       300-TRAILER-RTN.
+           MOVE SPACES TO TRAILER-REC
+           MOVE EMPLOYEE-COUNT TO EMPLOYEE-COUNT-OUT
+           MOVE TOTAL-WAGES TO TOTAL-WAGES-OUT
+           WRITE TRAILER-REC
            .
