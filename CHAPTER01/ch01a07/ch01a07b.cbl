@@ -0,0 +1,60 @@
+       >>SOURCE FORMAT IS FIXED
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CH01A07B.
+      *AUTHOR. MANUEL A. MARTINEZ.
+      *DATE-WRITTEN. 03-20-2026.
+      *REMARKS.
+      ******************************************************************
+      *    Batch companion to CH01A07. The dispatch desk logs knot     *
+      *    readings all shift long instead of keying in one value at   *
+      *    a time, so this version reads a VESSEL-LOG of KNOTS-IN      *
+      *    readings and writes the converted MILES-OUT value for each  *
+      *    one in a single run (1 knot = 1.15 statute miles per hour). *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VESSEL-LOG ASSIGN TO "DATA/VESSEL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SPEED-LISTING ASSIGN TO "DATA/SPEEDLST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VESSEL-LOG.
+       01  VESSEL-LOG-REC.
+           05  KNOTS-IN            PIC 999.
+
+       FD  SPEED-LISTING.
+       01  SPEED-LISTING-REC.
+           05  KNOTS-OUT           PIC ZZ9.
+           05                      PIC X(5).
+           05  MILES-OUT           PIC ZZ9.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                  PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN INPUT VESSEL-LOG
+                OUTPUT SPEED-LISTING
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ VESSEL-LOG
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM 200-CONVERT-RTN
+               END-READ
+           END-PERFORM
+           CLOSE VESSEL-LOG
+                 SPEED-LISTING
+           STOP RUN
+           .
+       200-CONVERT-RTN.
+           MOVE SPACES TO SPEED-LISTING-REC
+           MOVE KNOTS-IN TO KNOTS-OUT
+           COMPUTE MILES-OUT = KNOTS-IN * 1.15
+           WRITE SPEED-LISTING-REC
+           .
